@@ -0,0 +1,37 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: user-ctl-data.cpy
+      *> Purpose: Shared CALL data area between callers of
+      *>          BLM-USER-CONTROLLER and the controller itself, so both
+      *>          sides always agree on the byte layout. Copied into
+      *>          WORKING-STORAGE by callers and into LINKAGE SECTION by
+      *>          BLM-USER-CONTROLLER.
+      *> ----------------------------------------------------------------
+       01 USER-CTL-DATA.
+           05 UCD-RAW              PIC X(200).
+       01 UCD-REGISTER-VIEW REDEFINES USER-CTL-DATA.
+           05 UCD-REG-USERNAME     PIC X(30).
+           05 UCD-REG-EMAIL        PIC X(124).
+           05 UCD-REG-PWD          PIC X(30).
+           05 FILLER               PIC X(16).
+       01 UCD-UPDATE-VIEW REDEFINES USER-CTL-DATA.
+           05 UCD-UPD-FIELD        PIC X(20).
+           05 UCD-UPD-VALUE        PIC X(124).
+           05 FILLER               PIC X(56).
+       01 UCD-LOOKUP-VIEW REDEFINES USER-CTL-DATA.
+           05 UCD-LOOKUP-TYPE      PIC X(10).
+               88 UCD-BY-ID          VALUE "ID".
+               88 UCD-BY-USERNAME    VALUE "USERNAME".
+               88 UCD-BY-EMAIL       VALUE "EMAIL".
+           05 UCD-LOOKUP-VALUE     PIC X(124).
+           05 FILLER               PIC X(66).
+       01 UCD-CRED-VIEW REDEFINES USER-CTL-DATA.
+           05 UCD-CRED-SALT        PIC X(16).
+           05 UCD-CRED-HASH        PIC X(64).
+           05 FILLER               PIC X(120).
+       01 UCD-ROLE-VIEW REDEFINES USER-CTL-DATA.
+           05 UCD-ROLE-MIN         PIC X(01).
+               88 UCD-ROLE-MIN-CUSTOMER VALUE "C".
+               88 UCD-ROLE-MIN-TELLER   VALUE "T".
+               88 UCD-ROLE-MIN-ADMIN    VALUE "M".
+           05 UCD-ROLE-ACTUAL      PIC X(01).
+           05 FILLER               PIC X(198).
