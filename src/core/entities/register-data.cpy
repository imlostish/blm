@@ -0,0 +1,8 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: register-data.cpy
+      *> Purpose: Data captured on the "Create account" screen.
+      *> ----------------------------------------------------------------
+       01 REGISTER-DATA.
+           05 RD-USERNAME      PIC X(30).
+           05 RD-EMAIL         PIC X(124).
+           05 RD-PWD           PIC X(30).
