@@ -0,0 +1,7 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: forgot-data.cpy
+      *> Purpose: Data captured on the "Forgot password" screen.
+      *> ----------------------------------------------------------------
+       01 FORGOT-DATA.
+           05 FD-USERNAME       PIC X(30).
+           05 FD-NEW-PWD        PIC X(30).
