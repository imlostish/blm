@@ -0,0 +1,17 @@
+       01 LOAN-RECORD.
+           05 LOAN-ID              PIC X(10).
+           05 LOAN-USER-ID         PIC X(10).
+           05 LOAN-AMOUNT          PIC 9(9)V99.
+           05 LOAN-TERM-MONTHS     PIC 9(3).
+           05 LOAN-RATE            PIC 9(3)V9(4).
+           05 LOAN-PURPOSE         PIC X(50).
+           05 LOAN-STATUS          PIC X(1).
+               88 LOAN-ACTIVE        VALUE "A".
+               88 LOAN-PAID          VALUE "P".
+               88 LOAN-DEFAULTED     VALUE "D".
+           05 LOAN-MONTHLY-PAYMENT PIC 9(9)V99.
+           05 LOAN-CREATED-AT      PIC X(14).
+           05 LOAN-CURRENCY        PIC X(3).
+           05 LOAN-OUTSTANDING-BAL PIC 9(9)V99.
+           05 LOAN-LAST-ACCRUAL    PIC X(08).
+           05 FILLER               PIC X(02).
