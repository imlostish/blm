@@ -0,0 +1,12 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: op-fields.cpy
+      *> Purpose: Shared CALL data area for the generic "<op> --field
+      *>          value ..." argument tables passed from BLM-ARGS-AUTH
+      *>          and BLM-CLI into the card/loan/transfer controllers,
+      *>          so both sides always agree on the byte layout.
+      *> ----------------------------------------------------------------
+       01 OP-FIELDS.
+           05 OP-FIELD-ENTRY OCCURS 10 TIMES.
+               10 OP-FIELD-NAME    PIC X(20).
+               10 OP-FIELD-VALUE   PIC X(100).
+       77 OP-FIELD-COUNT  PIC 9(4) COMP VALUE 0.
