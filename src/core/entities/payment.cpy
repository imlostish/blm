@@ -0,0 +1,13 @@
+       01 PAYMENT-RECORD.
+           05 PAYMENT-ID          PIC X(10).
+           05 PAYMENT-USER-ID     PIC X(10).
+           05 PAYMENT-CARD-ID     PIC X(10).
+           05 PAYMENT-PAYEE       PIC X(50).
+           05 PAYMENT-AMOUNT      PIC 9(9)V99.
+           05 PAYMENT-CURRENCY    PIC X(3).
+           05 PAYMENT-STATUS      PIC X(1).
+               88 PAYMENT-PENDING   VALUE "P".
+               88 PAYMENT-COMPLETE  VALUE "C".
+               88 PAYMENT-FAILED    VALUE "F".
+           05 PAYMENT-CREATED-AT  PIC X(14).
+           05 FILLER              PIC X(10).
