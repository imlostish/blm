@@ -0,0 +1,15 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: batch-checkpoint.cpy
+      *> Purpose: Record layout for CHECKPOINT-MASTER-FILE, one row per
+      *>          batch job name, recording the key of the last record
+      *>          it finished processing so an interrupted run can
+      *>          restart partway through instead of from the top.
+      *> ----------------------------------------------------------------
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-JOB-NAME   PIC X(20).
+           05 CHECKPOINT-LAST-KEY   PIC X(10).
+           05 CHECKPOINT-STATUS     PIC X(1).
+               88 CHECKPOINT-RUNNING  VALUE "R".
+               88 CHECKPOINT-COMPLETE VALUE "C".
+           05 CHECKPOINT-UPDATED-AT PIC X(14).
+           05 FILLER                PIC X(15).
