@@ -0,0 +1,7 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: login-data.cpy
+      *> Purpose: Data captured on the "Login" screen.
+      *> ----------------------------------------------------------------
+       01 LOGIN-DATA.
+           05 LD-EMAIL         PIC X(124).
+           05 LD-PWD           PIC X(30).
