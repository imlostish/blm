@@ -0,0 +1,28 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: user.cpy
+      *> Purpose: Master record layout for a BLM user account, as
+      *>          stored on USER-MASTER-FILE by BLM-USER-CONTROLLER.
+      *> ----------------------------------------------------------------
+       01 USER-RECORD.
+           05 USER-ID             PIC X(10).
+           05 USER-USERNAME       PIC X(30).
+           05 USER-EMAIL          PIC X(124).
+           05 USER-PWD-HASH       PIC X(64).
+           05 USER-PWD-SALT       PIC X(16).
+           05 USER-STATUS         PIC X(01).
+               88 USER-STATUS-PENDING  VALUE "P".
+               88 USER-STATUS-ACTIVE   VALUE "A".
+               88 USER-STATUS-LOCKED   VALUE "L".
+               88 USER-STATUS-CLOSED   VALUE "C".
+           05 USER-ROLE            PIC X(01).
+               88 USER-ROLE-CUSTOMER   VALUE "C".
+               88 USER-ROLE-TELLER     VALUE "T".
+               88 USER-ROLE-ADMIN      VALUE "M".
+           05 USER-CREATED-AT      PIC 9(14).
+           05 USER-UPDATED-AT      PIC 9(14).
+           05 USER-FAILED-LOGINS   PIC 9(04) COMP.
+      *> running cash balance, maintained incrementally by
+      *> BLM-TRANSFER-CONTROLLER as each transfer posts; reconciled
+      *> nightly by BLM-TRANSFER-RECON against the transfer ledger.
+           05 USER-ACCOUNT-BALANCE PIC S9(9)V99.
+           05 FILLER               PIC X(09).
