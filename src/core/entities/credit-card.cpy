@@ -1,13 +1,31 @@
        01 CREDIT-CARD-RECORD.
-           05 CARD-ID          PIC X(10).
-           05 CARD-USER-ID     PIC X(10).
-           05 CARD-NUMBER      PIC X(30).
-           05 CARD-HOLDER-NAME PIC X(50).
-           05 CARD-EXP-MONTH   PIC XX.
-           05 CARD-EXP-YEAR    PIC X(4).
-           05 CARD-CVV         PIC X(4).
-           05 CARD-BRAND       PIC X(20).
-           05 CARD-USAGE-TYPE  PIC X(20).
-           05 CARD-IS-PRIMARY  PIC X.     *> 'Y'/'N' or '1'/'0'
-           05 CARD-CREATED-AT  PIC X(50).
-           05 FILLER           PIC X(10).
+           05 CARD-ID             PIC X(10).
+           05 CARD-USER-ID        PIC X(10).
+      *> Only the masked form ("**** **** **** 1234") is ever kept on
+      *> file; the CVV is never written to this or any other record.
+           05 CARD-NUMBER-MASKED  PIC X(19).
+           05 CARD-HOLDER-NAME    PIC X(50).
+           05 CARD-EXP-MONTH      PIC XX.
+           05 CARD-EXP-YEAR       PIC X(4).
+           05 CARD-BRAND          PIC X(20).
+           05 CARD-USAGE-TYPE     PIC X(20).
+           05 CARD-IS-PRIMARY     PIC X.     *> 'Y'/'N' or '1'/'0'
+           05 CARD-STATUS         PIC X.
+               88 CARD-ACTIVE       VALUE "A".
+               88 CARD-BLOCKED      VALUE "B".
+               88 CARD-EXPIRED      VALUE "E".
+               88 CARD-CLOSED       VALUE "C".
+      *> signed so a card driven over its limit by accrued interest
+      *> stores a true negative available balance instead of an
+      *> unsigned field silently wrapping it to a large positive one.
+           05 CARD-CREDIT-LIMIT   PIC S9(9)V99.
+           05 CARD-AVAILABLE-BAL  PIC S9(9)V99.
+           05 CARD-CREATED-AT     PIC X(14).
+           05 CARD-UPDATED-AT     PIC X(14).
+      *> annual percentage rate applied to the carried balance
+      *> (CARD-CREDIT-LIMIT - CARD-AVAILABLE-BAL) by the nightly
+      *> interest-accrual batch job, and the YYYYMMDD that job last
+      *> posted interest against this card.
+           05 CARD-INTEREST-RATE  PIC 9(3)V99.
+           05 CARD-LAST-ACCRUAL   PIC X(08).
+           05 FILLER              PIC X(22).
