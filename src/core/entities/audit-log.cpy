@@ -0,0 +1,12 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: audit-log.cpy
+      *> Purpose: Record layout for AUDIT-LOG-FILE, a durable append-
+      *>          only trail of security-relevant controller/auth
+      *>          actions (logins, password changes, money movement).
+      *> ----------------------------------------------------------------
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-TIMESTAMP  PIC X(14).
+           05 AUDIT-USER-ID    PIC X(10).
+           05 AUDIT-ACTION     PIC X(20).
+           05 AUDIT-RET-CODE   PIC S9(4).
+           05 AUDIT-DETAIL     PIC X(80).
