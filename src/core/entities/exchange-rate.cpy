@@ -0,0 +1,11 @@
+      *> ----------------------------------------------------------------
+      *> Copybook: exchange-rate.cpy
+      *> Purpose: Record layout for FXRATE-MASTER-FILE. RATE-TO-USD is
+      *>          how many US dollars one unit of RATE-CCY is worth, so
+      *>          an amount in RATE-CCY converts to USD by multiplying.
+      *> ----------------------------------------------------------------
+       01 EXCHANGE-RATE-RECORD.
+           05 RATE-CCY            PIC X(3).
+           05 RATE-TO-USD         PIC 9(5)V9(6).
+           05 RATE-UPDATED-AT     PIC X(14).
+           05 FILLER              PIC X(10).
