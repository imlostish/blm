@@ -0,0 +1,18 @@
+       01 TRANSFER-RECORD.
+           05 TRANSFER-ID          PIC X(10).
+           05 TRANSFER-FROM-USER   PIC X(10).
+           05 TRANSFER-TO-USER     PIC X(10).
+           05 TRANSFER-AMOUNT      PIC 9(9)V99.
+           05 TRANSFER-CURRENCY    PIC X(3).
+           05 TRANSFER-STATUS      PIC X(1).
+               88 TRANSFER-PENDING    VALUE "P".
+               88 TRANSFER-COMPLETE   VALUE "C".
+               88 TRANSFER-FAILED     VALUE "F".
+               88 TRANSFER-AWAITING-APPROVAL VALUE "W".
+           05 TRANSFER-CREATED-AT  PIC X(14).
+           05 TRANSFER-AMOUNT-USD  PIC 9(9)V99.
+      *> maker-checker trail for transfers held by SEND-TRANSFER for
+      *> dual approval; blank until an approve/reject decision is made.
+           05 TRANSFER-APPROVED-BY PIC X(10).
+           05 TRANSFER-APPROVED-AT PIC X(14).
+           05 FILLER               PIC X(09).
