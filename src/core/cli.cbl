@@ -18,6 +18,9 @@
        WORKING-STORAGE SECTION.
        COPY 'login-data.cpy'.
        COPY 'register-data.cpy'.
+       COPY 'forgot-data.cpy'.
+       COPY "user-ctl-data.cpy".
+       COPY "op-fields.cpy".
        01 WS-VARS.
        05 WS-RET-CODE      PIC S9(4) COMP VALUE 0.
        05 WS-OPTION        PIC 9.
@@ -26,6 +29,32 @@
        05 WS-ACCOUNT-FLAG  PIC X VALUE "N".
            88 LOGGED-IN    VALUE "Y".
            88 REG-SUCCESS  VALUE "Y".
+       05 WS-USER-ID       PIC X(10) VALUE SPACES.
+       05 WS-SALT          PIC X(16) VALUE SPACES.
+       05 WS-HASH          PIC X(64) VALUE SPACES.
+       05 WS-CC-OPTION     PIC 9.
+       05 WS-CC-EXIT-FLAG  PIC X VALUE "N".
+       05 WS-CC-INPUT      PIC X(100) VALUE SPACES.
+       05 WS-PM-OPTION     PIC 9.
+       05 WS-PM-EXIT-FLAG  PIC X VALUE "N".
+       05 WS-PM-INPUT      PIC X(100) VALUE SPACES.
+       05 WS-TR-OPTION     PIC 9.
+       05 WS-TR-EXIT-FLAG  PIC X VALUE "N".
+       05 WS-TR-INPUT      PIC X(100) VALUE SPACES.
+       05 WS-AD-OPTION     PIC 9.
+       05 WS-AD-EXIT-FLAG  PIC X VALUE "N".
+       05 WS-AD-INPUT      PIC X(100) VALUE SPACES.
+       05 WS-AD-TARGET-ID  PIC X(10) VALUE SPACES.
+       05 WS-ACCT-EXIT-FLAG PIC X VALUE "N".
+       05 WS-MENU-RAW      PIC X(02) VALUE SPACES.
+       05 WS-MENU-DIGIT    PIC 9 VALUE 0.
+       05 WS-IDLE-LIMIT-SECS   PIC 9(5) VALUE 300.
+       05 WS-IDLE-LAST-SECS    PIC 9(5) VALUE 0.
+       05 WS-IDLE-NOW-SECS     PIC 9(5) VALUE 0.
+       05 WS-IDLE-ELAPSED-SECS PIC S9(5) VALUE 0.
+       05 WS-IDLE-TIME-RAW     PIC 9(8) VALUE 0.
+       05 WS-IDLE-TIMED-OUT    PIC X VALUE "N".
+           88 SESSION-TIMED-OUT  VALUE "Y".
        LINKAGE SECTION.
        77  L-CLI-RET-CODE  PIC S9(4) COMP VALUE 0.
 
@@ -34,19 +63,77 @@
                PERFORM WELCOME-MENU
            END-PERFORM
 
-           MOVE 0 TO L-CLI-RET-CODEk
+           MOVE 0 TO L-CLI-RET-CODE
            GOBACK.
 
+      *> ----------------------------------------------------------------
+      *> READ-MENU-OPTION - accepts a menu choice as text first so a
+      *> non-numeric entry can't land in a numeric field; leaves the
+      *> digit (or 0, which no menu uses, for anything invalid) in
+      *> WS-MENU-DIGIT for the caller to move into its own option field.
+      *> ----------------------------------------------------------------
+       READ-MENU-OPTION.
+           MOVE SPACES TO WS-MENU-RAW
+           ACCEPT WS-MENU-RAW
+           IF WS-MENU-RAW(1:1) IS NUMERIC
+               MOVE WS-MENU-RAW(1:1) TO WS-MENU-DIGIT
+           ELSE
+               MOVE 0 TO WS-MENU-DIGIT
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GET-IDLE-CLOCK-SECS - current wall-clock time as seconds since
+      *> midnight, for the ACCOUNT-MENU idle-timeout check.
+      *> ----------------------------------------------------------------
+       GET-IDLE-CLOCK-SECS.
+           ACCEPT WS-IDLE-TIME-RAW FROM TIME
+           COMPUTE WS-IDLE-NOW-SECS =
+               FUNCTION NUMVAL(WS-IDLE-TIME-RAW(1:2)) * 3600
+               + FUNCTION NUMVAL(WS-IDLE-TIME-RAW(3:2)) * 60
+               + FUNCTION NUMVAL(WS-IDLE-TIME-RAW(5:2)).
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> MARK-IDLE-ACTIVITY - resets the idle clock; call after login and
+      *> after every completed ACCOUNT-MENU action.
+      *> ----------------------------------------------------------------
+       MARK-IDLE-ACTIVITY.
+           PERFORM GET-IDLE-CLOCK-SECS
+           MOVE WS-IDLE-NOW-SECS TO WS-IDLE-LAST-SECS.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> CHECK-IDLE-TIMEOUT - sets SESSION-TIMED-OUT when more than
+      *> WS-IDLE-LIMIT-SECS elapsed since the last MARK-IDLE-ACTIVITY.
+      *> ----------------------------------------------------------------
+       CHECK-IDLE-TIMEOUT.
+           PERFORM GET-IDLE-CLOCK-SECS
+           COMPUTE WS-IDLE-ELAPSED-SECS =
+               WS-IDLE-NOW-SECS - WS-IDLE-LAST-SECS
+           IF WS-IDLE-ELAPSED-SECS < 0
+               ADD 86400 TO WS-IDLE-ELAPSED-SECS
+           END-IF
+           IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+               MOVE "Y" TO WS-IDLE-TIMED-OUT
+           ELSE
+               MOVE "N" TO WS-IDLE-TIMED-OUT
+           END-IF.
+           EXIT.
+
        WELCOME-MENU.
            DISPLAY "=== WELCOME TO BLM ==="
            DISPLAY "1) Create account"
            DISPLAY "2) Login"
-           DISPLAY "3) Exit"
-           ACCEPT WS-OPTION
+           DISPLAY "3) Forgot password"
+           DISPLAY "4) Exit"
+           PERFORM READ-MENU-OPTION
+           MOVE WS-MENU-DIGIT TO WS-OPTION
            EVALUATE WS-OPTION
              WHEN 1 PERFORM REGISTRATION-PROCESS
              WHEN 2 PERFORM LOGIN-PROCESS
-             WHEN 3 MOVE "Y" TO WS-EXIT-FLAG
+             WHEN 3 PERFORM FORGOT-PASSWORD-PROCESS
+             WHEN 4 MOVE "Y" TO WS-EXIT-FLAG
              WHEN OTHER DISPLAY "Invalid option"
            END-EVALUATE.
            EXIT.
@@ -60,56 +147,523 @@
            DISPLAY "Password: " WITH NO ADVANCING
            ACCEPT RD-PWD IN REGISTER-DATA WITH NO ECHO
 
-          CALL "BLM-USER-CONTROLLER"
-           USING "CREATE-USER", REGISTER-DATA, WS-RET-CODE
+           MOVE SPACES TO WS-SALT WS-HASH
+           CALL "BLM-USER-AUTH" USING "IS-USERNAME-VALID",
+                RD-USERNAME, WS-SALT, WS-HASH, WS-USER-ID, WS-RET-CODE
            IF WS-RET-CODE NOT = 0
-              DISPLAY "Error creating user: ", WS-RET-CODE
-           END-IF.
+               DISPLAY "Username does not meet the rules."
+           ELSE
+               CALL "BLM-USER-AUTH" USING "IS-PASSWORD-VALID",
+                    RD-PWD, WS-SALT, WS-HASH, WS-USER-ID, WS-RET-CODE
+               IF WS-RET-CODE NOT = 0
+                   DISPLAY "Password does not meet the complexity "
+                           "rules."
+               END-IF
+           END-IF
+
+           IF WS-RET-CODE = 0
+               CALL "BLM-USER-AUTH" USING "IS-USERNAME-UNUSED",
+                    RD-USERNAME, WS-SALT, WS-HASH, WS-USER-ID,
+                    WS-RET-CODE
+               IF WS-RET-CODE NOT = 0
+                   DISPLAY "Username already taken."
+               ELSE
+                   CALL "BLM-USER-AUTH" USING "IS-EMAIL-UNUSED",
+                        RD-EMAIL, WS-SALT, WS-HASH, WS-USER-ID,
+                        WS-RET-CODE
+                   IF WS-RET-CODE NOT = 0
+                       DISPLAY "Email already registered."
+                   END-IF
+               END-IF
+           END-IF
 
            IF (RD-USERNAME NOT = SPACES)
               AND (RD-PWD NOT = SPACES)
-             MOVE "Y" TO WS-ACCOUNT-FLAG
-             DISPLAY "Registration successful."
+              AND (WS-RET-CODE = 0)
+               MOVE RD-USERNAME TO UCD-REG-USERNAME
+               MOVE RD-EMAIL    TO UCD-REG-EMAIL
+               MOVE RD-PWD      TO UCD-REG-PWD
+               CALL "BLM-USER-CONTROLLER"
+               USING "CREATE-USER", USER-CTL-DATA, WS-USER-ID,
+                     WS-RET-CODE
+               IF WS-RET-CODE NOT = 0
+                  DISPLAY "Error creating user: ", WS-RET-CODE
+               ELSE
+                  MOVE "Y" TO WS-ACCOUNT-FLAG
+                  DISPLAY "Registration successful."
+               END-IF
            ELSE
                DISPLAY "Invalid data"
            END-IF.
            EXIT.
 
+      *> ----------------------------------------------------------------
+      *> LOGIN-PROCESS - looks the account up by email, pulls its
+      *> stored salt+hash and lets BLM-USER-AUTH COMPARE-HASH decide
+      *> whether the typed password matches.
+      *> ----------------------------------------------------------------
        LOGIN-PROCESS.
            DISPLAY ">>> LOGIN <<<"
            DISPLAY "Email: " WITH NO ADVANCING
            ACCEPT LD-EMAIL IN LOGIN-DATA
            DISPLAY "Password: " WITH NO ADVANCING
            ACCEPT LD-PWD IN LOGIN-DATA WITH NO ECHO
-           CALL "BLM-USER-AUTH" USING "HASH-PASSWORD",
-                                      LD-PWD,
-                                      WS-RET-CODE
-
-           IF (LD-EMAIL = "imlostish")
-              AND (LD-PWD = "imlostish")
-               DISPLAY "Login OK."
-               PERFORM ACCOUNT-MENU
-           ELSE
+
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-BY-EMAIL TO TRUE
+           MOVE LD-EMAIL TO UCD-LOOKUP-VALUE
+           CALL "BLM-USER-CONTROLLER" USING "VALIDATE-USER",
+                USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+
+           IF WS-RET-CODE NOT = 0
                DISPLAY "Login failed."
+           ELSE
+               MOVE SPACES TO USER-CTL-DATA
+               CALL "BLM-USER-CONTROLLER" USING "GET-CREDENTIALS",
+                    USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+               MOVE UCD-CRED-SALT TO WS-SALT
+               MOVE UCD-CRED-HASH TO WS-HASH
+               CALL "BLM-USER-AUTH" USING "COMPARE-HASH", LD-PWD,
+                    WS-SALT, WS-HASH, WS-USER-ID, WS-RET-CODE
+               EVALUATE WS-RET-CODE
+                   WHEN 0
+                       DISPLAY "Login OK."
+                       PERFORM ACCOUNT-MENU
+                   WHEN 10
+                       DISPLAY "Account pending identity "
+                               "verification. Please contact "
+                               "support."
+                   WHEN OTHER
+                       DISPLAY "Login failed."
+               END-EVALUATE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> FORGOT-PASSWORD-PROCESS - looks the account up by username,
+      *> checks the new password against IS-PASSWORD-VALID and, if it
+      *> passes, asks BLM-USER-CONTROLLER to REHASH it in place.
+      *> ----------------------------------------------------------------
+       FORGOT-PASSWORD-PROCESS.
+           DISPLAY ">>> FORGOT PASSWORD <<<"
+           DISPLAY "Username: " WITH NO ADVANCING
+           ACCEPT FD-USERNAME IN FORGOT-DATA
+           DISPLAY "New password: " WITH NO ADVANCING
+           ACCEPT FD-NEW-PWD IN FORGOT-DATA WITH NO ECHO
+
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-BY-USERNAME TO TRUE
+           MOVE FD-USERNAME TO UCD-LOOKUP-VALUE
+           CALL "BLM-USER-CONTROLLER" USING "VALIDATE-USER",
+                USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "No account found for that username."
+           ELSE
+               MOVE SPACES TO WS-SALT WS-HASH
+               CALL "BLM-USER-AUTH" USING "IS-PASSWORD-VALID",
+                    FD-NEW-PWD, WS-SALT, WS-HASH, WS-USER-ID,
+                    WS-RET-CODE
+               IF WS-RET-CODE NOT = 0
+                   DISPLAY "Password does not meet the complexity "
+                           "rules."
+               ELSE
+                   MOVE FD-NEW-PWD TO UCD-REG-PWD
+                   CALL "BLM-USER-CONTROLLER" USING "REHASH",
+                        USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+                   IF WS-RET-CODE = 0
+                       DISPLAY "Password updated. You can log in now."
+                   ELSE
+                       DISPLAY "Could not update password."
+                   END-IF
+               END-IF
            END-IF.
            EXIT.
 
        ACCOUNT-MENU.
-           MOVE "N" TO WS-EXIT-FLAG    *> return to main-loop
-           PERFORM UNTIL EXIT-APP
+           MOVE "N" TO WS-ACCT-EXIT-FLAG    *> return to main-loop
+           MOVE "N" TO WS-IDLE-TIMED-OUT
+           PERFORM MARK-IDLE-ACTIVITY
+           PERFORM UNTIL WS-ACCT-EXIT-FLAG = "Y" OR SESSION-TIMED-OUT
                DISPLAY "=== ACCOUNT MENU ==="
                DISPLAY "1) Credit cards"
                DISPLAY "2) Payments"
                DISPLAY "3) Transfers"
-               DISPLAY "4) Logout"
-               ACCEPT WS-OPTION
-               EVALUATE WS-OPTION
-                 WHEN 1 DISPLAY "Showing credit cards..."
-                 WHEN 2 DISPLAY "Showing payments..."
-                 WHEN 3 DISPLAY "Showing transfers..."
-                 WHEN 4 MOVE "Y" TO WS-EXIT-FLAG
+               DISPLAY "4) Admin"
+               DISPLAY "5) Logout"
+               PERFORM READ-MENU-OPTION
+               PERFORM CHECK-IDLE-TIMEOUT
+               IF SESSION-TIMED-OUT
+                   DISPLAY "Session timed out after "
+                           WS-IDLE-LIMIT-SECS
+                           " seconds of inactivity. Logging out."
+                   MOVE "Y" TO WS-ACCT-EXIT-FLAG
+               ELSE
+                   MOVE WS-MENU-DIGIT TO WS-OPTION
+                   EVALUATE WS-OPTION
+                     WHEN 1 PERFORM CREDIT-CARDS-MENU
+                     WHEN 2 PERFORM PAYMENTS-MENU
+                     WHEN 3 PERFORM TRANSFERS-MENU
+                     WHEN 4 PERFORM ADMIN-MENU
+                     WHEN 5 MOVE "Y" TO WS-ACCT-EXIT-FLAG
+                     WHEN OTHER DISPLAY "Try again."
+                   END-EVALUATE
+                   PERFORM MARK-IDLE-ACTIVITY
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> CREDIT-CARDS-MENU - list/add/remove/set-primary against the
+      *> logged-in user's cards, via BLM-CARD-CONTROLLER.
+      *> ----------------------------------------------------------------
+       CREDIT-CARDS-MENU.
+           MOVE "N" TO WS-CC-EXIT-FLAG
+           PERFORM UNTIL WS-CC-EXIT-FLAG = "Y"
+               DISPLAY "=== CREDIT CARDS ==="
+               DISPLAY "1) List cards"
+               DISPLAY "2) Add card"
+               DISPLAY "3) Remove card"
+               DISPLAY "4) Set primary card"
+               DISPLAY "5) Search cards"
+               DISPLAY "6) Back"
+               PERFORM READ-MENU-OPTION
+               MOVE WS-MENU-DIGIT TO WS-CC-OPTION
+               EVALUATE WS-CC-OPTION
+                 WHEN 1 PERFORM CC-LIST
+                 WHEN 2 PERFORM CC-ADD
+                 WHEN 3 PERFORM CC-REMOVE
+                 WHEN 4 PERFORM CC-SET-PRIMARY
+                 WHEN 5 PERFORM CC-SEARCH
+                 WHEN 6 MOVE "Y" TO WS-CC-EXIT-FLAG
                  WHEN OTHER DISPLAY "Try again."
                END-EVALUATE
            END-PERFORM.
            EXIT.
+
+       CC-LIST.
+           MOVE 0 TO OP-FIELD-COUNT
+           CALL "BLM-CARD-CONTROLLER" USING "list", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE.
+           EXIT.
+
+       CC-SEARCH.
+           MOVE 0 TO OP-FIELD-COUNT
+           DISPLAY "Status (A/B/E/C, blank for any): "
+                   WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           IF WS-CC-INPUT NOT = SPACES
+               ADD 1 TO OP-FIELD-COUNT
+               MOVE "status" TO OP-FIELD-NAME(OP-FIELD-COUNT)
+               MOVE WS-CC-INPUT TO OP-FIELD-VALUE(OP-FIELD-COUNT)
+           END-IF
+           DISPLAY "Brand (blank for any): " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           IF WS-CC-INPUT NOT = SPACES
+               ADD 1 TO OP-FIELD-COUNT
+               MOVE "brand" TO OP-FIELD-NAME(OP-FIELD-COUNT)
+               MOVE WS-CC-INPUT TO OP-FIELD-VALUE(OP-FIELD-COUNT)
+           END-IF
+           CALL "BLM-CARD-CONTROLLER" USING "search", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "Search failed, code " WS-RET-CODE
+           END-IF.
+           EXIT.
+
+       CC-ADD.
+           DISPLAY "Card number: " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "number" TO OP-FIELD-NAME(1)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(1)
+           DISPLAY "Cardholder name: " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "holder" TO OP-FIELD-NAME(2)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(2)
+           DISPLAY "Expiry month (MM): " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "expiry-month" TO OP-FIELD-NAME(3)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(3)
+           DISPLAY "Expiry year (YYYY): " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "expiry-year" TO OP-FIELD-NAME(4)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(4)
+           DISPLAY "Brand: " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "type" TO OP-FIELD-NAME(5)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(5)
+           DISPLAY "Credit limit: " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "limit" TO OP-FIELD-NAME(6)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(6)
+           MOVE 6 TO OP-FIELD-COUNT
+           CALL "BLM-CARD-CONTROLLER" USING "add", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE = 0
+               DISPLAY "Card added."
+           ELSE
+               DISPLAY "Error adding card: " WS-RET-CODE
+           END-IF.
+           EXIT.
+
+       CC-REMOVE.
+           DISPLAY "Card ID to remove: " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "id" TO OP-FIELD-NAME(1)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(1)
+           MOVE 1 TO OP-FIELD-COUNT
+           CALL "BLM-CARD-CONTROLLER" USING "remove", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE = 0
+               DISPLAY "Card removed."
+           ELSE
+               DISPLAY "Error removing card: " WS-RET-CODE
+           END-IF.
+           EXIT.
+
+       CC-SET-PRIMARY.
+           DISPLAY "Card ID to set as primary: " WITH NO ADVANCING
+           ACCEPT WS-CC-INPUT
+           MOVE "id" TO OP-FIELD-NAME(1)
+           MOVE WS-CC-INPUT TO OP-FIELD-VALUE(1)
+           MOVE 1 TO OP-FIELD-COUNT
+           CALL "BLM-CARD-CONTROLLER" USING "set-primary", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE = 0
+               DISPLAY "Primary card updated."
+           ELSE
+               DISPLAY "Error updating primary card: " WS-RET-CODE
+           END-IF.
+           EXIT.
+      *> ----------------------------------------------------------------
+      *> PAYMENTS-MENU - list/add payments for the logged-in user, via
+      *> BLM-PAYMENT-CONTROLLER.
+      *> ----------------------------------------------------------------
+       PAYMENTS-MENU.
+           MOVE "N" TO WS-PM-EXIT-FLAG
+           PERFORM UNTIL WS-PM-EXIT-FLAG = "Y"
+               DISPLAY "=== PAYMENTS ==="
+               DISPLAY "1) List payments"
+               DISPLAY "2) Make a payment"
+               DISPLAY "3) Back"
+               PERFORM READ-MENU-OPTION
+               MOVE WS-MENU-DIGIT TO WS-PM-OPTION
+               EVALUATE WS-PM-OPTION
+                 WHEN 1 PERFORM PM-LIST
+                 WHEN 2 PERFORM PM-ADD
+                 WHEN 3 MOVE "Y" TO WS-PM-EXIT-FLAG
+                 WHEN OTHER DISPLAY "Try again."
+               END-EVALUATE
+           END-PERFORM.
+           EXIT.
+
+       PM-LIST.
+           MOVE 0 TO OP-FIELD-COUNT
+           CALL "BLM-PAYMENT-CONTROLLER" USING "list", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE.
+           EXIT.
+
+       PM-ADD.
+           DISPLAY "Card or loan ID to pay (e.g. C1 or L1): "
+                   WITH NO ADVANCING
+           ACCEPT WS-PM-INPUT
+           MOVE "card-id" TO OP-FIELD-NAME(1)
+           MOVE WS-PM-INPUT TO OP-FIELD-VALUE(1)
+           DISPLAY "Payee: " WITH NO ADVANCING
+           ACCEPT WS-PM-INPUT
+           MOVE "payee" TO OP-FIELD-NAME(2)
+           MOVE WS-PM-INPUT TO OP-FIELD-VALUE(2)
+           DISPLAY "Amount: " WITH NO ADVANCING
+           ACCEPT WS-PM-INPUT
+           MOVE "amount" TO OP-FIELD-NAME(3)
+           MOVE WS-PM-INPUT TO OP-FIELD-VALUE(3)
+           DISPLAY "Currency (e.g. USD): " WITH NO ADVANCING
+           ACCEPT WS-PM-INPUT
+           MOVE "currency" TO OP-FIELD-NAME(4)
+           MOVE WS-PM-INPUT TO OP-FIELD-VALUE(4)
+           MOVE 4 TO OP-FIELD-COUNT
+           CALL "BLM-PAYMENT-CONTROLLER" USING "add", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE = 0
+               DISPLAY "Payment recorded."
+           ELSE
+               DISPLAY "Error recording payment: " WS-RET-CODE
+           END-IF.
+           EXIT.
+      *> ----------------------------------------------------------------
+      *> TRANSFERS-MENU - send/receive/history for the logged-in user,
+      *> via BLM-TRANSFER-CONTROLLER.
+      *> ----------------------------------------------------------------
+       TRANSFERS-MENU.
+           MOVE "N" TO WS-TR-EXIT-FLAG
+           PERFORM UNTIL WS-TR-EXIT-FLAG = "Y"
+               DISPLAY "=== TRANSFERS ==="
+               DISPLAY "1) Send transfer"
+               DISPLAY "2) Received transfers"
+               DISPLAY "3) Full history"
+               DISPLAY "4) Back"
+               PERFORM READ-MENU-OPTION
+               MOVE WS-MENU-DIGIT TO WS-TR-OPTION
+               EVALUATE WS-TR-OPTION
+                 WHEN 1 PERFORM TR-SEND
+                 WHEN 2 PERFORM TR-RECEIVE
+                 WHEN 3 PERFORM TR-HISTORY
+                 WHEN 4 MOVE "Y" TO WS-TR-EXIT-FLAG
+                 WHEN OTHER DISPLAY "Try again."
+               END-EVALUATE
+           END-PERFORM.
+           EXIT.
+
+       TR-SEND.
+           DISPLAY "Recipient username: " WITH NO ADVANCING
+           ACCEPT WS-TR-INPUT
+           MOVE "recipient" TO OP-FIELD-NAME(1)
+           MOVE WS-TR-INPUT TO OP-FIELD-VALUE(1)
+           DISPLAY "Amount: " WITH NO ADVANCING
+           ACCEPT WS-TR-INPUT
+           MOVE "amount" TO OP-FIELD-NAME(2)
+           MOVE WS-TR-INPUT TO OP-FIELD-VALUE(2)
+           DISPLAY "Currency (e.g. USD): " WITH NO ADVANCING
+           ACCEPT WS-TR-INPUT
+           MOVE "currency" TO OP-FIELD-NAME(3)
+           MOVE WS-TR-INPUT TO OP-FIELD-VALUE(3)
+           MOVE 3 TO OP-FIELD-COUNT
+           CALL "BLM-TRANSFER-CONTROLLER" USING "send", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           EVALUATE WS-RET-CODE
+               WHEN 0
+                   DISPLAY "Transfer sent."
+               WHEN 14
+                   DISPLAY "Transfer exceeds the large-transfer "
+                           "limit and is held awaiting approval."
+               WHEN OTHER
+                   DISPLAY "Error sending transfer: " WS-RET-CODE
+           END-EVALUATE.
+           EXIT.
+
+       TR-RECEIVE.
+           MOVE 0 TO OP-FIELD-COUNT
+           CALL "BLM-TRANSFER-CONTROLLER" USING "receive", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE.
+           EXIT.
+
+       TR-HISTORY.
+           MOVE 0 TO OP-FIELD-COUNT
+           CALL "BLM-TRANSFER-CONTROLLER" USING "history", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> ADMIN-MENU - teller/admin-only tools (clearing a pending KYC
+      *> account, regrading a user's role). Re-checks the logged-in
+      *> user's role with BLM-USER-CONTROLLER REQUIRE-ROLE on entry
+      *> rather than trusting that only privileged users picked this
+      *> menu option.
+      *> ----------------------------------------------------------------
+       ADMIN-MENU.
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-ROLE-MIN-TELLER TO TRUE
+           CALL "BLM-USER-CONTROLLER" USING "REQUIRE-ROLE",
+                USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "Access denied: teller or admin role "
+                       "required."
+           ELSE
+               MOVE "N" TO WS-AD-EXIT-FLAG
+               PERFORM UNTIL WS-AD-EXIT-FLAG = "Y"
+                   DISPLAY "=== ADMIN ==="
+                   DISPLAY "1) Verify pending account"
+                   DISPLAY "2) Change user role"
+                   DISPLAY "3) List transfers awaiting approval"
+                   DISPLAY "4) Approve transfer"
+                   DISPLAY "5) Reject transfer"
+                   DISPLAY "6) Back"
+                   PERFORM READ-MENU-OPTION
+                   MOVE WS-MENU-DIGIT TO WS-AD-OPTION
+                   EVALUATE WS-AD-OPTION
+                     WHEN 1 PERFORM AD-VERIFY-KYC
+                     WHEN 2 PERFORM AD-SET-ROLE
+                     WHEN 3 PERFORM AD-LIST-PENDING-APPROVAL
+                     WHEN 4 PERFORM AD-APPROVE-TRANSFER
+                     WHEN 5 PERFORM AD-REJECT-TRANSFER
+                     WHEN 6 MOVE "Y" TO WS-AD-EXIT-FLAG
+                     WHEN OTHER DISPLAY "Try again."
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+           EXIT.
+
+       AD-VERIFY-KYC.
+           DISPLAY "User id to verify: " WITH NO ADVANCING
+           ACCEPT WS-AD-INPUT
+           MOVE WS-AD-INPUT(1:10) TO WS-AD-TARGET-ID
+           MOVE SPACES TO USER-CTL-DATA
+           CALL "BLM-USER-CONTROLLER" USING "VERIFY-KYC",
+                USER-CTL-DATA, WS-AD-TARGET-ID, WS-RET-CODE
+           IF WS-RET-CODE = 0
+               DISPLAY "Account verified."
+           ELSE
+               DISPLAY "Unable to verify account, code " WS-RET-CODE
+           END-IF.
+           EXIT.
+
+       AD-SET-ROLE.
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-ROLE-MIN-ADMIN TO TRUE
+           CALL "BLM-USER-CONTROLLER" USING "REQUIRE-ROLE",
+                USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "Access denied: admin role required."
+           ELSE
+               DISPLAY "User id to update: " WITH NO ADVANCING
+               ACCEPT WS-AD-INPUT
+               MOVE WS-AD-INPUT(1:10) TO WS-AD-TARGET-ID
+               DISPLAY "New role (C=customer, T=teller, M=admin): "
+                       WITH NO ADVANCING
+               ACCEPT WS-AD-INPUT
+               MOVE SPACES TO USER-CTL-DATA
+               MOVE "ROLE" TO UCD-UPD-FIELD
+               MOVE WS-AD-INPUT(1:1) TO UCD-UPD-VALUE
+               CALL "BLM-USER-CONTROLLER" USING "UPDATE-USER",
+                    USER-CTL-DATA, WS-AD-TARGET-ID, WS-RET-CODE
+               IF WS-RET-CODE = 0
+                   DISPLAY "Role updated."
+               ELSE
+                   DISPLAY "Unable to update role, code " WS-RET-CODE
+               END-IF
+           END-IF.
+           EXIT.
+
+       AD-LIST-PENDING-APPROVAL.
+           MOVE 0 TO OP-FIELD-COUNT
+           CALL "BLM-TRANSFER-CONTROLLER" USING "pending-approval",
+                OP-FIELDS, OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE.
+           EXIT.
+
+       AD-APPROVE-TRANSFER.
+           DISPLAY "Transfer id to approve: " WITH NO ADVANCING
+           ACCEPT WS-AD-INPUT
+           MOVE "id" TO OP-FIELD-NAME(1)
+           MOVE WS-AD-INPUT TO OP-FIELD-VALUE(1)
+           MOVE 1 TO OP-FIELD-COUNT
+           CALL "BLM-TRANSFER-CONTROLLER" USING "approve", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "Unable to approve transfer, code "
+                       WS-RET-CODE
+           END-IF.
+           EXIT.
+
+       AD-REJECT-TRANSFER.
+           DISPLAY "Transfer id to reject: " WITH NO ADVANCING
+           ACCEPT WS-AD-INPUT
+           MOVE "id" TO OP-FIELD-NAME(1)
+           MOVE WS-AD-INPUT TO OP-FIELD-VALUE(1)
+           MOVE 1 TO OP-FIELD-COUNT
+           CALL "BLM-TRANSFER-CONTROLLER" USING "reject", OP-FIELDS,
+                OP-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "Unable to reject transfer, code " WS-RET-CODE
+           END-IF.
+           EXIT.
        END PROGRAM BLM-CLI.
