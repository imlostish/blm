@@ -12,16 +12,25 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       77 WS-MAX-ARGS        PIC 9(4) COMP VALUE 50.
        01 ARGS-LENGTH        PIC 9(4) COMP.
        01 I                  PIC 9(4) COMP.
        01 ARGS-VALUE.
-           05 ARG-VAL        PIC X(100) OCCURS 10 TIMES.
+           05 ARG-VAL        PIC X(100)
+                              OCCURS 1 TO 50 TIMES
+                              DEPENDING ON ARGS-LENGTH.
 
        *> unnecessary variables removed for clarity
 
        PROCEDURE DIVISION.
 
+           ACCEPT ARGS-LENGTH FROM ARGUMENT-NUMBER
+           IF ARGS-LENGTH > WS-MAX-ARGS
+               MOVE WS-MAX-ARGS TO ARGS-LENGTH
+           END-IF
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARGS-LENGTH
+               DISPLAY I UPON ARGUMENT-NUMBER
                ACCEPT ARG-VAL(I) FROM ARGUMENT-VALUE
            END-PERFORM.
 
