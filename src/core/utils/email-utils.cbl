@@ -21,6 +21,19 @@
        77 WS-SPACE-COUNT      PIC 9(2).
        77 WS-LEN              PIC 9(3).
 
+      *> Lista de dominios permitidos/bloqueados
+       77 WS-DOMAIN           PIC X(124).
+       77 WS-DOMAIN-LEN       PIC 9(3).
+       01 WS-DENIED-DOMAINS.
+           05 FILLER          PIC X(20) VALUE "MAILINATOR.COM".
+           05 FILLER          PIC X(20) VALUE "TEMPMAIL.COM".
+           05 FILLER          PIC X(20) VALUE "GUERRILLAMAIL.COM".
+           05 FILLER          PIC X(20) VALUE "10MINUTEMAIL.COM".
+           05 FILLER          PIC X(20) VALUE "YOPMAIL.COM".
+       01 WS-DENIED-DOMAIN-TBL REDEFINES WS-DENIED-DOMAINS.
+           05 WS-DENIED-DOMAIN OCCURS 5 TIMES PIC X(20).
+       77 WS-DENIED-IDX       PIC 9(2) COMP.
+
        LINKAGE SECTION.
        01 LK-EMAIL-INPUT      PIC X(124).
        01 LK-EMAIL-RET-CODE   PIC S9(4) COMP.
@@ -74,8 +87,35 @@
                MOVE 8 TO LK-EMAIL-RET-CODE
                GOBACK.
 
+           *> Paso 6: el dominio no puede estar en la lista bloqueada
+           PERFORM CHECK-DOMAIN-DENIED
+           IF LK-EMAIL-RET-CODE = 9
+               GOBACK.
+
            DISPLAY "✅ Email válido: " WS-EMAIL
            MOVE 0 TO LK-EMAIL-RET-CODE.
 
            GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> CHECK-DOMAIN-DENIED - rejects well-known disposable-email
+      *> domains with LK-EMAIL-RET-CODE 9. WS-POS-AT/WS-LEN are already
+      *> set by the time this runs.
+      *> ----------------------------------------------------------------
+       CHECK-DOMAIN-DENIED.
+           MOVE 0 TO LK-EMAIL-RET-CODE
+           MOVE SPACES TO WS-DOMAIN
+           COMPUTE WS-DOMAIN-LEN = WS-LEN - WS-POS-AT
+           IF WS-DOMAIN-LEN > 0
+               MOVE FUNCTION UPPER-CASE(
+                    WS-EMAIL(WS-POS-AT + 1:WS-DOMAIN-LEN))
+                    TO WS-DOMAIN
+           END-IF
+           PERFORM VARYING WS-DENIED-IDX FROM 1 BY 1
+                   UNTIL WS-DENIED-IDX > 5
+               IF WS-DOMAIN(1:20) = WS-DENIED-DOMAIN(WS-DENIED-IDX)
+                   MOVE 9 TO LK-EMAIL-RET-CODE
+               END-IF
+           END-PERFORM.
+           EXIT.
        END PROGRAM BLM-EMAIL-UTILS.
