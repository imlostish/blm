@@ -0,0 +1,306 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   22/08/2025
+      *> Purpose: Payment management
+      *> License: MIT
+      *> Modification History:
+      *>   22/08/2025 - jm - First cut: list/add against a real indexed
+      *>                     PAYMENT-MASTER-FILE.
+      *>   29/08/2025 - jm - ADD-PAYMENT now looks the target card/loan
+      *>                     up by PAYMENT-CARD-ID, checks it belongs to
+      *>                     the caller, and posts the amount against
+      *>                     CARD-AVAILABLE-BAL/LOAN-OUTSTANDING-BAL
+      *>                     instead of just filing the payment record.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-PAYMENT-CONTROLLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT PAYMENT-MASTER-FILE ASSIGN TO "PAYMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS PAYMENT-ID
+                 ALTERNATE RECORD KEY IS PAYMENT-USER-ID
+                     WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+             SELECT CARD-MASTER-FILE ASSIGN TO "CARDMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CARD-ID
+                 ALTERNATE RECORD KEY IS CARD-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-CARD-FILE-STATUS.
+             SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS LOAN-ID
+                 ALTERNATE RECORD KEY IS LOAN-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "payment.cpy".
+       FD  CARD-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "credit-card.cpy".
+       FD  LOAN-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "loan.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-CARD-FILE-STATUS  PIC XX VALUE SPACES.
+       77 WS-LOAN-FILE-STATUS  PIC XX VALUE SPACES.
+       77 WS-NEW-PAYMENT-ID    PIC X(10).
+       77 WS-NEXT-SEQ          PIC 9(9) VALUE 0.
+       77 WS-CDT-DATE          PIC 9(8).
+       77 WS-CDT-TIME          PIC 9(6).
+       77 WS-CDT-TIME-RAW      PIC 9(8).
+       77 WS-TIMESTAMP         PIC X(14).
+       77 WS-LOOKUP-NAME       PIC X(20).
+       77 WS-LOOKUP-VALUE      PIC X(100).
+       77 WS-LOOKUP-IDX        PIC 9(4) COMP.
+       77 WS-LOOKUP-FOUND      PIC X VALUE "N".
+           88 LOOKUP-FOUND       VALUE "Y".
+       77 WS-TARGET-OK         PIC X VALUE "N".
+           88 TARGET-OK           VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LK-OP        PIC X(20).
+       COPY "op-fields.cpy".
+       01 LK-USER-ID   PIC X(10).
+       01 LK-RET-CODE  PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-OP OP-FIELDS OP-FIELD-COUNT
+                                 LK-USER-ID LK-RET-CODE.
+
+           MOVE 0 TO LK-RET-CODE
+           EVALUATE LK-OP
+               WHEN "list"
+                   PERFORM LIST-PAYMENTS
+               WHEN "add"
+                   PERFORM ADD-PAYMENT
+               WHEN OTHER
+                   DISPLAY "FUNCTION NOT FOUND."
+                   MOVE 12 TO LK-RET-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> LOOKUP-OP-FIELD - looks WS-LOOKUP-NAME up in OP-FIELDS; returns
+      *> the value in WS-LOOKUP-VALUE and sets LOOKUP-FOUND.
+      *> ----------------------------------------------------------------
+       LOOKUP-OP-FIELD.
+           MOVE "N" TO WS-LOOKUP-FOUND
+           MOVE SPACES TO WS-LOOKUP-VALUE
+           PERFORM VARYING WS-LOOKUP-IDX FROM 1 BY 1
+                   UNTIL WS-LOOKUP-IDX > OP-FIELD-COUNT
+               IF OP-FIELD-NAME(WS-LOOKUP-IDX) = WS-LOOKUP-NAME
+                   MOVE OP-FIELD-VALUE(WS-LOOKUP-IDX) TO WS-LOOKUP-VALUE
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LIST-PAYMENTS - displays every payment made by LK-USER-ID.
+      *> ----------------------------------------------------------------
+       LIST-PAYMENTS.
+           OPEN INPUT PAYMENT-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No payments found."
+           ELSE
+               MOVE LK-USER-ID TO PAYMENT-USER-ID
+               START PAYMENT-MASTER-FILE KEY IS = PAYMENT-USER-ID
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "No payments found."
+               ELSE
+                   READ PAYMENT-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                           OR PAYMENT-USER-ID NOT = LK-USER-ID
+                       DISPLAY PAYMENT-ID ": " PAYMENT-AMOUNT " "
+                               PAYMENT-CURRENCY " to " PAYMENT-PAYEE
+                               " status=" PAYMENT-STATUS
+                       READ PAYMENT-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+               CLOSE PAYMENT-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> ADD-PAYMENT - posts a payment from LK-USER-ID against the
+      *> card or loan named by --card-id (a card ID starts with "C",
+      *> a loan ID with "L"), then records it to a payee and marks it
+      *> complete. The target must exist and belong to LK-USER-ID, or
+      *> nothing is posted and no payment record is written.
+      *> ----------------------------------------------------------------
+       ADD-PAYMENT.
+           MOVE SPACES TO PAYMENT-RECORD
+           MOVE "card-id" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE(1:10) TO PAYMENT-CARD-ID
+           MOVE "payee" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE TO PAYMENT-PAYEE
+           MOVE "amount" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE) TO PAYMENT-AMOUNT
+           MOVE "currency" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           IF LOOKUP-FOUND
+               MOVE WS-LOOKUP-VALUE(1:3) TO PAYMENT-CURRENCY
+           ELSE
+               MOVE "USD" TO PAYMENT-CURRENCY
+           END-IF
+
+           MOVE LK-USER-ID TO PAYMENT-USER-ID
+           PERFORM VALIDATE-AND-POST-PAYMENT
+           IF NOT TARGET-OK
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               PERFORM OPEN-PAYMENT-FOR-WRITE
+               PERFORM GENERATE-PAYMENT-ID
+               MOVE WS-NEW-PAYMENT-ID TO PAYMENT-ID
+               PERFORM STAMP-PAYMENT-TIME
+               MOVE WS-TIMESTAMP TO PAYMENT-CREATED-AT
+               SET PAYMENT-COMPLETE TO TRUE
+
+               WRITE PAYMENT-RECORD
+               IF WS-FILE-STATUS = "00"
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   DISPLAY "Error writing payment, status "
+                           WS-FILE-STATUS
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+               CLOSE PAYMENT-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> VALIDATE-AND-POST-PAYMENT - dispatches on the first character
+      *> of PAYMENT-CARD-ID ("C" = card, "L" = loan) to the matching
+      *> apply paragraph, which owns opening/closing its own file and
+      *> setting WS-TARGET-OK.
+      *> ----------------------------------------------------------------
+       VALIDATE-AND-POST-PAYMENT.
+           MOVE "N" TO WS-TARGET-OK
+           EVALUATE PAYMENT-CARD-ID(1:1)
+               WHEN "C"
+                   PERFORM APPLY-PAYMENT-TO-CARD
+               WHEN "L"
+                   PERFORM APPLY-PAYMENT-TO-LOAN
+               WHEN OTHER
+                   DISPLAY "Unrecognized payment target "
+                           PAYMENT-CARD-ID
+           END-EVALUATE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> APPLY-PAYMENT-TO-CARD - looks PAYMENT-CARD-ID up on
+      *> CARD-MASTER-FILE, checks ownership, and credits the amount
+      *> against the card's available balance, never past its limit.
+      *> ----------------------------------------------------------------
+       APPLY-PAYMENT-TO-CARD.
+           OPEN I-O CARD-MASTER-FILE
+           MOVE PAYMENT-CARD-ID TO CARD-ID
+           READ CARD-MASTER-FILE
+           IF WS-CARD-FILE-STATUS NOT = "00"
+               DISPLAY "Card " PAYMENT-CARD-ID " not found."
+           ELSE
+               IF CARD-USER-ID NOT = LK-USER-ID
+                   DISPLAY "Card " PAYMENT-CARD-ID
+                           " does not belong to this user."
+               ELSE
+                   COMPUTE CARD-AVAILABLE-BAL =
+                           CARD-AVAILABLE-BAL + PAYMENT-AMOUNT
+                   IF CARD-AVAILABLE-BAL > CARD-CREDIT-LIMIT
+                       MOVE CARD-CREDIT-LIMIT TO CARD-AVAILABLE-BAL
+                   END-IF
+                   REWRITE CREDIT-CARD-RECORD
+                   MOVE "Y" TO WS-TARGET-OK
+               END-IF
+           END-IF
+           CLOSE CARD-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> APPLY-PAYMENT-TO-LOAN - looks PAYMENT-CARD-ID up on
+      *> LOAN-MASTER-FILE, checks ownership, and applies the amount
+      *> against the loan's outstanding balance, closing it out once
+      *> paid down to zero.
+      *> ----------------------------------------------------------------
+       APPLY-PAYMENT-TO-LOAN.
+           OPEN I-O LOAN-MASTER-FILE
+           MOVE PAYMENT-CARD-ID TO LOAN-ID
+           READ LOAN-MASTER-FILE
+           IF WS-LOAN-FILE-STATUS NOT = "00"
+               DISPLAY "Loan " PAYMENT-CARD-ID " not found."
+           ELSE
+               IF LOAN-USER-ID NOT = LK-USER-ID
+                   DISPLAY "Loan " PAYMENT-CARD-ID
+                           " does not belong to this user."
+               ELSE
+                   IF PAYMENT-AMOUNT > LOAN-OUTSTANDING-BAL
+                       MOVE 0 TO LOAN-OUTSTANDING-BAL
+                   ELSE
+                       COMPUTE LOAN-OUTSTANDING-BAL =
+                               LOAN-OUTSTANDING-BAL - PAYMENT-AMOUNT
+                   END-IF
+                   IF LOAN-OUTSTANDING-BAL = 0
+                       SET LOAN-PAID TO TRUE
+                   END-IF
+                   REWRITE LOAN-RECORD
+                   MOVE "Y" TO WS-TARGET-OK
+               END-IF
+           END-IF
+           CLOSE LOAN-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GENERATE-PAYMENT-ID - browses the master file for the highest
+      *> existing numeric suffix and assigns the next one.
+      *> ----------------------------------------------------------------
+       GENERATE-PAYMENT-ID.
+           MOVE 0 TO WS-NEXT-SEQ
+           MOVE LOW-VALUES TO PAYMENT-ID
+           START PAYMENT-MASTER-FILE KEY IS NOT LESS THAN PAYMENT-ID
+           IF WS-FILE-STATUS = "00"
+               READ PAYMENT-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   IF FUNCTION NUMVAL(PAYMENT-ID(2:9)) > WS-NEXT-SEQ
+                       MOVE FUNCTION NUMVAL(PAYMENT-ID(2:9))
+                            TO WS-NEXT-SEQ
+                   END-IF
+                   READ PAYMENT-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+           ADD 1 TO WS-NEXT-SEQ
+           MOVE SPACES TO WS-NEW-PAYMENT-ID
+           STRING "P" WS-NEXT-SEQ DELIMITED BY SIZE
+               INTO WS-NEW-PAYMENT-ID.
+           EXIT.
+
+       STAMP-PAYMENT-TIME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+           EXIT.
+
+       OPEN-PAYMENT-FOR-WRITE.
+           OPEN I-O PAYMENT-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT PAYMENT-MASTER-FILE
+               CLOSE PAYMENT-MASTER-FILE
+               OPEN I-O PAYMENT-MASTER-FILE
+           END-IF.
+           EXIT.
+
+       END PROGRAM BLM-PAYMENT-CONTROLLER.
