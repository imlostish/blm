@@ -0,0 +1,422 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   22/08/2025
+      *> Purpose: Credit card management
+      *> License: MIT
+      *> Modification History:
+      *>   22/08/2025 - jm - First cut: list/add/remove/set-primary
+      *>                     against a real indexed CARD-MASTER-FILE.
+      *>   28/08/2025 - jm - list now takes optional --status/--brand
+      *>                     filters; added a real search op (list with
+      *>                     at least one filter required).
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-CARD-CONTROLLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT CARD-MASTER-FILE ASSIGN TO "CARDMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CARD-ID
+                 ALTERNATE RECORD KEY IS CARD-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "credit-card.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-NEW-CARD-ID       PIC X(10).
+       77 WS-NEXT-SEQ          PIC 9(9) VALUE 0.
+       77 WS-CDT-DATE          PIC 9(8).
+       77 WS-CDT-TIME          PIC 9(6).
+       77 WS-CDT-TIME-RAW      PIC 9(8).
+       77 WS-TIMESTAMP         PIC X(14).
+       77 WS-HAS-OTHER-CARD    PIC X VALUE "N".
+           88 USER-HAS-OTHER-CARD VALUE "Y".
+       77 WS-WANT-PRIMARY      PIC X VALUE "N".
+           88 WANT-PRIMARY       VALUE "Y".
+       77 WS-LOOKUP-NAME       PIC X(20).
+       77 WS-LOOKUP-VALUE      PIC X(100).
+       77 WS-LOOKUP-IDX        PIC 9(4) COMP.
+       77 WS-LOOKUP-FOUND      PIC X VALUE "N".
+           88 LOOKUP-FOUND       VALUE "Y".
+       77 WS-CARD-NUM-LEN      PIC 9(4) COMP.
+       77 WS-CARD-LAST4        PIC X(4).
+       77 WS-FILTER-STATUS     PIC X VALUE SPACES.
+       77 WS-FILTER-BRAND      PIC X(20) VALUE SPACES.
+       77 WS-HAS-FILTER        PIC X VALUE "N".
+           88 HAS-FILTER         VALUE "Y".
+       77 WS-CARD-MATCHES      PIC X VALUE "Y".
+           88 CARD-MATCHES-FILTER VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LK-OP        PIC X(20).
+       COPY "op-fields.cpy".
+       01 LK-USER-ID   PIC X(10).
+       01 LK-RET-CODE  PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-OP OP-FIELDS OP-FIELD-COUNT
+                                 LK-USER-ID LK-RET-CODE.
+
+           MOVE 0 TO LK-RET-CODE
+           EVALUATE LK-OP
+               WHEN "list"
+                   PERFORM LIST-CARDS
+               WHEN "add"
+                   PERFORM ADD-CARD
+               WHEN "remove"
+                   PERFORM REMOVE-CARD
+               WHEN "set-primary"
+                   PERFORM SET-PRIMARY-CARD
+               WHEN "search"
+                   PERFORM SEARCH-CARDS
+               WHEN OTHER
+                   DISPLAY "FUNCTION NOT FOUND."
+                   MOVE 12 TO LK-RET-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> LOOKUP-OP-FIELD - looks WS-LOOKUP-NAME up in OP-FIELDS; returns
+      *> the value in WS-LOOKUP-VALUE and sets LOOKUP-FOUND.
+      *> ----------------------------------------------------------------
+       LOOKUP-OP-FIELD.
+           MOVE "N" TO WS-LOOKUP-FOUND
+           MOVE SPACES TO WS-LOOKUP-VALUE
+           PERFORM VARYING WS-LOOKUP-IDX FROM 1 BY 1
+                   UNTIL WS-LOOKUP-IDX > OP-FIELD-COUNT
+               IF OP-FIELD-NAME(WS-LOOKUP-IDX) = WS-LOOKUP-NAME
+                   MOVE OP-FIELD-VALUE(WS-LOOKUP-IDX) TO WS-LOOKUP-VALUE
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> MASK-CARD-NUMBER - reduces the number entered in WS-LOOKUP-
+      *> VALUE to its last 4 digits and builds the masked form kept on
+      *> file; the full PAN is never written to CREDIT-CARD-RECORD.
+      *> ----------------------------------------------------------------
+       MASK-CARD-NUMBER.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LOOKUP-VALUE))
+                TO WS-CARD-NUM-LEN
+           IF WS-CARD-NUM-LEN >= 4
+               MOVE WS-LOOKUP-VALUE(WS-CARD-NUM-LEN - 3:4)
+                    TO WS-CARD-LAST4
+           ELSE
+               MOVE SPACES TO WS-CARD-LAST4
+               MOVE WS-LOOKUP-VALUE TO WS-CARD-LAST4
+           END-IF
+           STRING "**** **** **** " WS-CARD-LAST4 DELIMITED BY SIZE
+               INTO CARD-NUMBER-MASKED.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LOAD-CARD-FILTERS - pulls optional --status/--brand op-fields
+      *> into WS-FILTER-STATUS/WS-FILTER-BRAND and sets HAS-FILTER when
+      *> either one was supplied.
+      *> ----------------------------------------------------------------
+       LOAD-CARD-FILTERS.
+           MOVE "N" TO WS-HAS-FILTER
+           MOVE SPACES TO WS-FILTER-STATUS
+           MOVE SPACES TO WS-FILTER-BRAND
+           MOVE "status" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           IF LOOKUP-FOUND
+               MOVE WS-LOOKUP-VALUE(1:1) TO WS-FILTER-STATUS
+               MOVE "Y" TO WS-HAS-FILTER
+           END-IF
+           MOVE "brand" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           IF LOOKUP-FOUND
+               MOVE WS-LOOKUP-VALUE(1:20) TO WS-FILTER-BRAND
+               MOVE "Y" TO WS-HAS-FILTER
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> CHECK-CARD-FILTER - sets CARD-MATCHES-FILTER for the card now
+      *> held in the record area against WS-FILTER-STATUS/-BRAND. A
+      *> blank filter field matches everything.
+      *> ----------------------------------------------------------------
+       CHECK-CARD-FILTER.
+           MOVE "Y" TO WS-CARD-MATCHES
+           IF WS-FILTER-STATUS NOT = SPACES
+                   AND CARD-STATUS NOT = WS-FILTER-STATUS
+               MOVE "N" TO WS-CARD-MATCHES
+           END-IF
+           IF WS-FILTER-BRAND NOT = SPACES AND
+                   FUNCTION UPPER-CASE(CARD-BRAND) NOT =
+                   FUNCTION UPPER-CASE(WS-FILTER-BRAND)
+               MOVE "N" TO WS-CARD-MATCHES
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LIST-CARDS - displays every card owned by LK-USER-ID that
+      *> matches the optional --status/--brand filters.
+      *> ----------------------------------------------------------------
+       LIST-CARDS.
+           PERFORM LOAD-CARD-FILTERS
+           OPEN INPUT CARD-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No credit cards found."
+           ELSE
+               MOVE LK-USER-ID TO CARD-USER-ID
+               START CARD-MASTER-FILE KEY IS = CARD-USER-ID
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "No credit cards found."
+               ELSE
+                   READ CARD-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                           OR CARD-USER-ID NOT = LK-USER-ID
+                       PERFORM CHECK-CARD-FILTER
+                       IF CARD-MATCHES-FILTER
+                           DISPLAY CARD-ID ": " CARD-BRAND " "
+                                   CARD-NUMBER-MASKED " exp "
+                                   CARD-EXP-MONTH "/" CARD-EXP-YEAR
+                                   " primary=" CARD-IS-PRIMARY
+                                   " status=" CARD-STATUS
+                                   " limit=" CARD-CREDIT-LIMIT
+                                   " available=" CARD-AVAILABLE-BAL
+                                   " updated=" CARD-UPDATED-AT
+                       END-IF
+                       READ CARD-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+               CLOSE CARD-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> SEARCH-CARDS - same scan as LIST-CARDS, but requires at least
+      *> one of --status/--brand so "search" can't be used as a bare
+      *> dump of every card (that's what "list" is for).
+      *> ----------------------------------------------------------------
+       SEARCH-CARDS.
+           PERFORM LOAD-CARD-FILTERS
+           IF NOT HAS-FILTER
+               DISPLAY "search requires --status or --brand."
+               MOVE 8 TO LK-RET-CODE
+           ELSE
+               PERFORM LIST-CARDS
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> ADD-CARD - writes a new card for LK-USER-ID. The first card on
+      *> file for a user becomes primary automatically; a later card can
+      *> ask to become primary via --primary Y, which demotes the rest.
+      *> ----------------------------------------------------------------
+       ADD-CARD.
+           MOVE SPACES TO CREDIT-CARD-RECORD
+           MOVE "number" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           PERFORM MASK-CARD-NUMBER
+           MOVE "holder" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE TO CARD-HOLDER-NAME
+           MOVE "expiry-month" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE(1:2) TO CARD-EXP-MONTH
+           MOVE "expiry-year" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE(1:4) TO CARD-EXP-YEAR
+           MOVE "type" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE TO CARD-BRAND
+           MOVE "usage" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE TO CARD-USAGE-TYPE
+           MOVE "limit" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE) TO CARD-CREDIT-LIMIT
+           MOVE CARD-CREDIT-LIMIT TO CARD-AVAILABLE-BAL
+           SET CARD-ACTIVE TO TRUE
+
+           MOVE "rate" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           IF LOOKUP-FOUND
+               MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE)
+                    TO CARD-INTEREST-RATE
+           ELSE
+               MOVE 24.99 TO CARD-INTEREST-RATE
+           END-IF
+
+           MOVE "primary" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE "N" TO WS-WANT-PRIMARY
+           IF LOOKUP-FOUND AND WS-LOOKUP-VALUE(1:1) = "Y"
+               MOVE "Y" TO WS-WANT-PRIMARY
+           END-IF
+
+           MOVE LK-USER-ID TO CARD-USER-ID
+           PERFORM OPEN-CARD-FOR-WRITE
+           PERFORM CHECK-FOR-OTHER-CARDS
+
+           PERFORM GENERATE-CARD-ID
+           MOVE WS-NEW-CARD-ID TO CARD-ID
+           PERFORM STAMP-CARD-TIME
+           MOVE WS-TIMESTAMP TO CARD-CREATED-AT
+           MOVE WS-TIMESTAMP TO CARD-UPDATED-AT
+           MOVE WS-TIMESTAMP(1:8) TO CARD-LAST-ACCRUAL
+
+           IF (NOT USER-HAS-OTHER-CARD) OR WANT-PRIMARY
+               IF USER-HAS-OTHER-CARD
+                   PERFORM DEMOTE-OTHER-CARDS
+               END-IF
+               MOVE "Y" TO CARD-IS-PRIMARY
+           ELSE
+               MOVE "N" TO CARD-IS-PRIMARY
+           END-IF
+
+           WRITE CREDIT-CARD-RECORD
+           IF WS-FILE-STATUS = "00"
+               MOVE 0 TO LK-RET-CODE
+           ELSE
+               DISPLAY "Error writing card, status " WS-FILE-STATUS
+               MOVE 12 TO LK-RET-CODE
+           END-IF
+           CLOSE CARD-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> REMOVE-CARD - deletes the card named by --id, provided it
+      *> belongs to LK-USER-ID.
+      *> ----------------------------------------------------------------
+       REMOVE-CARD.
+           MOVE "id" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           OPEN I-O CARD-MASTER-FILE
+           MOVE WS-LOOKUP-VALUE(1:10) TO CARD-ID
+           READ CARD-MASTER-FILE KEY IS CARD-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               IF CARD-USER-ID NOT = LK-USER-ID
+                   DISPLAY "Card does not belong to this user."
+                   MOVE 8 TO LK-RET-CODE
+               ELSE
+                   DELETE CARD-MASTER-FILE RECORD
+                   IF WS-FILE-STATUS = "00"
+                       MOVE 0 TO LK-RET-CODE
+                   ELSE
+                       MOVE 12 TO LK-RET-CODE
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE CARD-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> SET-PRIMARY-CARD - makes the card named by --id the primary
+      *> card for LK-USER-ID, demoting whichever card held that role.
+      *> ----------------------------------------------------------------
+       SET-PRIMARY-CARD.
+           MOVE "id" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           OPEN I-O CARD-MASTER-FILE
+           MOVE WS-LOOKUP-VALUE(1:10) TO CARD-ID
+           READ CARD-MASTER-FILE KEY IS CARD-ID
+           IF WS-FILE-STATUS NOT = "00" OR CARD-USER-ID NOT = LK-USER-ID
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               PERFORM DEMOTE-OTHER-CARDS
+               MOVE WS-LOOKUP-VALUE(1:10) TO CARD-ID
+               READ CARD-MASTER-FILE KEY IS CARD-ID
+               MOVE "Y" TO CARD-IS-PRIMARY
+               PERFORM STAMP-CARD-TIME
+               MOVE WS-TIMESTAMP TO CARD-UPDATED-AT
+               REWRITE CREDIT-CARD-RECORD
+               IF WS-FILE-STATUS = "00"
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE CARD-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DEMOTE-OTHER-CARDS - clears CARD-IS-PRIMARY on every card
+      *> LK-USER-ID owns. Assumes CARD-MASTER-FILE is already OPEN I-O.
+      *> ----------------------------------------------------------------
+       DEMOTE-OTHER-CARDS.
+           MOVE LK-USER-ID TO CARD-USER-ID
+           START CARD-MASTER-FILE KEY IS = CARD-USER-ID
+           IF WS-FILE-STATUS = "00"
+               READ CARD-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                       OR CARD-USER-ID NOT = LK-USER-ID
+                   IF CARD-IS-PRIMARY = "Y"
+                       MOVE "N" TO CARD-IS-PRIMARY
+                       PERFORM STAMP-CARD-TIME
+                       MOVE WS-TIMESTAMP TO CARD-UPDATED-AT
+                       REWRITE CREDIT-CARD-RECORD
+                   END-IF
+                   READ CARD-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> CHECK-FOR-OTHER-CARDS - sets USER-HAS-OTHER-CARD when
+      *> LK-USER-ID already owns at least one card.
+      *> ----------------------------------------------------------------
+       CHECK-FOR-OTHER-CARDS.
+           MOVE "N" TO WS-HAS-OTHER-CARD
+           MOVE LK-USER-ID TO CARD-USER-ID
+           START CARD-MASTER-FILE KEY IS = CARD-USER-ID
+           IF WS-FILE-STATUS = "00"
+               MOVE "Y" TO WS-HAS-OTHER-CARD
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GENERATE-CARD-ID - browses the master file for the highest
+      *> existing numeric suffix and assigns the next one.
+      *> ----------------------------------------------------------------
+       GENERATE-CARD-ID.
+           MOVE 0 TO WS-NEXT-SEQ
+           MOVE LOW-VALUES TO CARD-ID
+           START CARD-MASTER-FILE KEY IS NOT LESS THAN CARD-ID
+           IF WS-FILE-STATUS = "00"
+               READ CARD-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   IF FUNCTION NUMVAL(CARD-ID(2:9)) > WS-NEXT-SEQ
+                       MOVE FUNCTION NUMVAL(CARD-ID(2:9)) TO WS-NEXT-SEQ
+                   END-IF
+                   READ CARD-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+           ADD 1 TO WS-NEXT-SEQ
+           MOVE SPACES TO WS-NEW-CARD-ID
+           STRING "C" WS-NEXT-SEQ DELIMITED BY SIZE
+               INTO WS-NEW-CARD-ID.
+           EXIT.
+
+       STAMP-CARD-TIME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+           EXIT.
+
+       OPEN-CARD-FOR-WRITE.
+           OPEN I-O CARD-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CARD-MASTER-FILE
+               CLOSE CARD-MASTER-FILE
+               OPEN I-O CARD-MASTER-FILE
+           END-IF.
+           EXIT.
+
+       END PROGRAM BLM-CARD-CONTROLLER.
