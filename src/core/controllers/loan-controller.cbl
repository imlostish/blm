@@ -0,0 +1,222 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   22/08/2025
+      *> Purpose: Loan origination
+      *> License: MIT
+      *> Modification History:
+      *>   22/08/2025 - jm - First cut: ORIGINATE writes a real indexed
+      *>                     LOAN-MASTER-FILE record and displays an
+      *>                     amortization schedule.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-LOAN-CONTROLLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS LOAN-ID
+                 ALTERNATE RECORD KEY IS LOAN-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "loan.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-NEW-LOAN-ID       PIC X(10).
+       77 WS-NEXT-SEQ          PIC 9(9) VALUE 0.
+       77 WS-CDT-DATE          PIC 9(8).
+       77 WS-CDT-TIME          PIC 9(6).
+       77 WS-CDT-TIME-RAW      PIC 9(8).
+       77 WS-TIMESTAMP         PIC X(14).
+       77 WS-LOOKUP-NAME       PIC X(20).
+       77 WS-LOOKUP-VALUE      PIC X(100).
+       77 WS-LOOKUP-IDX        PIC 9(4) COMP.
+       77 WS-LOOKUP-FOUND      PIC X VALUE "N".
+           88 LOOKUP-FOUND       VALUE "Y".
+       77 WS-MONTHLY-RATE      PIC 9(3)V9(8) VALUE 0.
+       77 WS-FACTOR            PIC 9(9)V9(8) VALUE 0.
+       77 WS-BALANCE           PIC 9(9)V99 VALUE 0.
+       77 WS-INTEREST-PART     PIC 9(9)V99 VALUE 0.
+       77 WS-PRINCIPAL-PART    PIC 9(9)V99 VALUE 0.
+       77 WS-MONTH-IDX         PIC 9(3) COMP.
+
+       LINKAGE SECTION.
+       01 LK-OP        PIC X(20).
+       COPY "op-fields.cpy".
+       01 LK-USER-ID   PIC X(10).
+       01 LK-RET-CODE  PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-OP OP-FIELDS OP-FIELD-COUNT
+                                 LK-USER-ID LK-RET-CODE.
+
+           MOVE 0 TO LK-RET-CODE
+           EVALUATE LK-OP
+               WHEN "ORIGINATE"
+                   PERFORM ORIGINATE-LOAN
+               WHEN OTHER
+                   DISPLAY "FUNCTION NOT FOUND."
+                   MOVE 12 TO LK-RET-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> LOOKUP-OP-FIELD - looks WS-LOOKUP-NAME up in OP-FIELDS; returns
+      *> the value in WS-LOOKUP-VALUE and sets LOOKUP-FOUND.
+      *> ----------------------------------------------------------------
+       LOOKUP-OP-FIELD.
+           MOVE "N" TO WS-LOOKUP-FOUND
+           MOVE SPACES TO WS-LOOKUP-VALUE
+           PERFORM VARYING WS-LOOKUP-IDX FROM 1 BY 1
+                   UNTIL WS-LOOKUP-IDX > OP-FIELD-COUNT
+               IF OP-FIELD-NAME(WS-LOOKUP-IDX) = WS-LOOKUP-NAME
+                   MOVE OP-FIELD-VALUE(WS-LOOKUP-IDX) TO WS-LOOKUP-VALUE
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> ORIGINATE-LOAN - writes a new loan for LK-USER-ID, computes its
+      *> level monthly payment and displays the amortization schedule.
+      *> ----------------------------------------------------------------
+       ORIGINATE-LOAN.
+           MOVE SPACES TO LOAN-RECORD
+           MOVE LK-USER-ID TO LOAN-USER-ID
+
+           MOVE "amount" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE) TO LOAN-AMOUNT
+           MOVE "term" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE) TO LOAN-TERM-MONTHS
+           MOVE "rate" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE) TO LOAN-RATE
+           MOVE "purpose" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE WS-LOOKUP-VALUE TO LOAN-PURPOSE
+           MOVE "currency" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           IF LOOKUP-FOUND
+               MOVE WS-LOOKUP-VALUE(1:3) TO LOAN-CURRENCY
+           ELSE
+               MOVE "USD" TO LOAN-CURRENCY
+           END-IF
+
+           IF LOAN-AMOUNT = 0 OR LOAN-TERM-MONTHS = 0
+               DISPLAY "Loan amount and term are required."
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               PERFORM COMPUTE-MONTHLY-PAYMENT
+
+               PERFORM OPEN-LOAN-FOR-WRITE
+               PERFORM GENERATE-LOAN-ID
+               MOVE WS-NEW-LOAN-ID TO LOAN-ID
+               PERFORM STAMP-LOAN-TIME
+               MOVE WS-TIMESTAMP TO LOAN-CREATED-AT
+               MOVE LOAN-AMOUNT TO LOAN-OUTSTANDING-BAL
+               MOVE WS-TIMESTAMP(1:8) TO LOAN-LAST-ACCRUAL
+               SET LOAN-ACTIVE TO TRUE
+
+               WRITE LOAN-RECORD
+               IF WS-FILE-STATUS = "00"
+                   DISPLAY "Loan " LOAN-ID " approved, monthly payment "
+                           LOAN-MONTHLY-PAYMENT
+                   PERFORM DISPLAY-AMORTIZATION-SCHEDULE
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   DISPLAY "Error writing loan, status " WS-FILE-STATUS
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+               CLOSE LOAN-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> COMPUTE-MONTHLY-PAYMENT - level monthly payment for a fixed
+      *> rate, fixed term loan. A zero rate falls back to straight-line
+      *> principal division.
+      *> ----------------------------------------------------------------
+       COMPUTE-MONTHLY-PAYMENT.
+           COMPUTE WS-MONTHLY-RATE = LOAN-RATE / 100 / 12
+           IF WS-MONTHLY-RATE = 0
+               COMPUTE LOAN-MONTHLY-PAYMENT ROUNDED =
+                       LOAN-AMOUNT / LOAN-TERM-MONTHS
+           ELSE
+               COMPUTE WS-FACTOR =
+                       (1 + WS-MONTHLY-RATE) ** LOAN-TERM-MONTHS
+               COMPUTE LOAN-MONTHLY-PAYMENT ROUNDED =
+                       LOAN-AMOUNT * WS-MONTHLY-RATE * WS-FACTOR
+                       / (WS-FACTOR - 1)
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPLAY-AMORTIZATION-SCHEDULE - prints the interest/principal
+      *> split for every month of the loan.
+      *> ----------------------------------------------------------------
+       DISPLAY-AMORTIZATION-SCHEDULE.
+           MOVE LOAN-AMOUNT TO WS-BALANCE
+           DISPLAY "Mo.  Payment     Interest    Principal   Balance"
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+                   UNTIL WS-MONTH-IDX > LOAN-TERM-MONTHS
+               COMPUTE WS-INTEREST-PART ROUNDED =
+                       WS-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PART =
+                       LOAN-MONTHLY-PAYMENT - WS-INTEREST-PART
+               COMPUTE WS-BALANCE = WS-BALANCE - WS-PRINCIPAL-PART
+               DISPLAY WS-MONTH-IDX "  " LOAN-MONTHLY-PAYMENT "  "
+                       WS-INTEREST-PART "  " WS-PRINCIPAL-PART "  "
+                       WS-BALANCE
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GENERATE-LOAN-ID - browses the master file for the highest
+      *> existing numeric suffix and assigns the next one.
+      *> ----------------------------------------------------------------
+       GENERATE-LOAN-ID.
+           MOVE 0 TO WS-NEXT-SEQ
+           MOVE LOW-VALUES TO LOAN-ID
+           START LOAN-MASTER-FILE KEY IS NOT LESS THAN LOAN-ID
+           IF WS-FILE-STATUS = "00"
+               READ LOAN-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   IF FUNCTION NUMVAL(LOAN-ID(2:9)) > WS-NEXT-SEQ
+                       MOVE FUNCTION NUMVAL(LOAN-ID(2:9)) TO WS-NEXT-SEQ
+                   END-IF
+                   READ LOAN-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+           ADD 1 TO WS-NEXT-SEQ
+           MOVE SPACES TO WS-NEW-LOAN-ID
+           STRING "L" WS-NEXT-SEQ DELIMITED BY SIZE
+               INTO WS-NEW-LOAN-ID.
+           EXIT.
+
+       STAMP-LOAN-TIME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+           EXIT.
+
+       OPEN-LOAN-FOR-WRITE.
+           OPEN I-O LOAN-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT LOAN-MASTER-FILE
+               CLOSE LOAN-MASTER-FILE
+               OPEN I-O LOAN-MASTER-FILE
+           END-IF.
+           EXIT.
+
+       END PROGRAM BLM-LOAN-CONTROLLER.
