@@ -0,0 +1,141 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   23/08/2025
+      *> Purpose: Exchange-rate table and currency conversion
+      *> License: MIT
+      *> Modification History:
+      *>   23/08/2025 - jm - First cut: set-rate/get-rate/convert against
+      *>                     a real indexed FXRATE-MASTER-FILE.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-FX-CONTROLLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT FXRATE-MASTER-FILE ASSIGN TO "FXRATES"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS RATE-CCY
+                 FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FXRATE-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "exchange-rate.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-CDT-DATE          PIC 9(8).
+       77 WS-CDT-TIME          PIC 9(6).
+       77 WS-CDT-TIME-RAW      PIC 9(8).
+       77 WS-TIMESTAMP         PIC X(14).
+
+       LINKAGE SECTION.
+       01 LK-OP           PIC X(20).
+       01 LK-CCY          PIC X(3).
+       01 LK-AMOUNT       PIC 9(9)V99.
+       01 LK-RATE         PIC 9(5)V9(6).
+       01 LK-AMOUNT-OUT   PIC 9(9)V99.
+       01 LK-RET-CODE     PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-OP LK-CCY LK-AMOUNT LK-RATE
+                                 LK-AMOUNT-OUT LK-RET-CODE.
+
+           MOVE 0 TO LK-RET-CODE
+           EVALUATE LK-OP
+               WHEN "SET-RATE"
+                   PERFORM SET-RATE
+               WHEN "GET-RATE"
+                   PERFORM GET-RATE
+               WHEN "CONVERT"
+                   PERFORM CONVERT-TO-USD
+               WHEN OTHER
+                   DISPLAY "FUNCTION NOT FOUND."
+                   MOVE 12 TO LK-RET-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> SET-RATE - creates or updates the RATE-TO-USD quote for
+      *> LK-CCY, taken from LK-RATE.
+      *> ----------------------------------------------------------------
+       SET-RATE.
+           PERFORM OPEN-FXRATE-FOR-WRITE
+           MOVE LK-CCY TO RATE-CCY
+           READ FXRATE-MASTER-FILE KEY IS RATE-CCY
+           PERFORM STAMP-FX-TIME
+           IF WS-FILE-STATUS = "00"
+               MOVE LK-RATE TO RATE-TO-USD
+               MOVE WS-TIMESTAMP TO RATE-UPDATED-AT
+               REWRITE EXCHANGE-RATE-RECORD
+           ELSE
+               MOVE SPACES TO EXCHANGE-RATE-RECORD
+               MOVE LK-CCY TO RATE-CCY
+               MOVE LK-RATE TO RATE-TO-USD
+               MOVE WS-TIMESTAMP TO RATE-UPDATED-AT
+               WRITE EXCHANGE-RATE-RECORD
+           END-IF
+           IF WS-FILE-STATUS = "00"
+               MOVE 0 TO LK-RET-CODE
+           ELSE
+               MOVE 12 TO LK-RET-CODE
+           END-IF
+           CLOSE FXRATE-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GET-RATE - returns LK-CCY's RATE-TO-USD in LK-RATE; 4 when no
+      *> quote is on file for that currency.
+      *> ----------------------------------------------------------------
+       GET-RATE.
+           MOVE 1 TO LK-RATE
+           OPEN INPUT FXRATE-MASTER-FILE
+           MOVE LK-CCY TO RATE-CCY
+           IF LK-CCY = "USD"
+               MOVE 1 TO LK-RATE
+               MOVE 0 TO LK-RET-CODE
+           ELSE
+               READ FXRATE-MASTER-FILE KEY IS RATE-CCY
+               IF WS-FILE-STATUS = "00"
+                   MOVE RATE-TO-USD TO LK-RATE
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   MOVE 4 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE FXRATE-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> CONVERT-TO-USD - converts LK-AMOUNT (in LK-CCY) into
+      *> LK-AMOUNT-OUT (in USD) using the quote from GET-RATE. Unquoted
+      *> currencies fall back to a 1:1 rate and return code 4, so a
+      *> caller can still post the transaction in its original currency
+      *> while knowing the USD figure is only a placeholder.
+      *> ----------------------------------------------------------------
+       CONVERT-TO-USD.
+           PERFORM GET-RATE
+           COMPUTE LK-AMOUNT-OUT ROUNDED = LK-AMOUNT * LK-RATE.
+           EXIT.
+
+       STAMP-FX-TIME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+           EXIT.
+
+       OPEN-FXRATE-FOR-WRITE.
+           OPEN I-O FXRATE-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT FXRATE-MASTER-FILE
+               CLOSE FXRATE-MASTER-FILE
+               OPEN I-O FXRATE-MASTER-FILE
+           END-IF.
+           EXIT.
+
+       END PROGRAM BLM-FX-CONTROLLER.
