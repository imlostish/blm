@@ -0,0 +1,514 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   22/08/2025
+      *> Purpose: Transfer management
+      *> License: MIT
+      *> Modification History:
+      *>   22/08/2025 - jm - First cut: send/receive/history against a
+      *>                     real indexed TRANSFER-MASTER-FILE.
+      *>   28/08/2025 - jm - A send at or above WS-LARGE-XFER-THRESHOLD
+      *>                     now posts TRANSFER-AWAITING-APPROVAL instead
+      *>                     of completing outright; added approve/
+      *>                     reject/pending-approval, checker must be
+      *>                     teller-or-above and can't be the sender.
+      *>   29/08/2025 - jm - A transfer that actually moves money (an
+      *>                     immediate TRANSFER-COMPLETE in SEND-TRANSFER,
+      *>                     or an AWAITING-APPROVAL transfer cleared by
+      *>                     APPROVE-TRANSFER) now posts BALANCE-DELTA
+      *>                     updates against both accounts via
+      *>                     BLM-USER-CONTROLLER, so BLM-TRANSFER-RECON
+      *>                     has a stored balance to reconcile against.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-TRANSFER-CONTROLLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT TRANSFER-MASTER-FILE ASSIGN TO "TRNMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS TRANSFER-ID
+                 ALTERNATE RECORD KEY IS TRANSFER-FROM-USER
+                     WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS TRANSFER-TO-USER
+                     WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSFER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "transfer.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-NEW-TRANSFER-ID   PIC X(10).
+       77 WS-NEXT-SEQ          PIC 9(9) VALUE 0.
+       77 WS-CDT-DATE          PIC 9(8).
+       77 WS-CDT-TIME          PIC 9(6).
+       77 WS-CDT-TIME-RAW      PIC 9(8).
+       77 WS-TIMESTAMP         PIC X(14).
+       77 WS-LOOKUP-NAME       PIC X(20).
+       77 WS-LOOKUP-VALUE      PIC X(100).
+       77 WS-LOOKUP-IDX        PIC 9(4) COMP.
+       77 WS-LOOKUP-FOUND      PIC X VALUE "N".
+           88 LOOKUP-FOUND       VALUE "Y".
+       77 WS-RECIPIENT-ID      PIC X(10) VALUE SPACES.
+       77 WS-CTL-RET-CODE      PIC S9(4) COMP.
+       COPY "user-ctl-data.cpy".
+
+      *> Maker-checker thresholds and working fields
+       77 WS-LARGE-XFER-THRESHOLD PIC 9(9)V99 VALUE 10000.00.
+       77 WS-DECISION-OK       PIC X VALUE "N".
+           88 DECISION-OK        VALUE "Y".
+       77 WS-AUDIT-ACTION      PIC X(20) VALUE SPACES.
+
+      *> Audit trail
+       COPY "audit-log.cpy"
+           REPLACING ==AUDIT-LOG-RECORD== BY ==WS-AUDIT-ENTRY==.
+       77 WS-AUDIT-RET-CODE    PIC S9(4) COMP.
+
+      *> Currency conversion
+       77 WS-FX-RATE           PIC 9(5)V9(6).
+       77 WS-FX-RET-CODE       PIC S9(4) COMP.
+
+      *> Balance posting - formats a signed USD amount into the
+      *> floating-sign edited picture UCD-UPD-VALUE is MOVEd from, so
+      *> BLM-USER-CONTROLLER's FUNCTION NUMVAL(UCD-UPD-VALUE) reads back
+      *> the correct sign for a debit or a credit.
+       77 WS-BAL-AMOUNT        PIC S9(9)V99.
+       77 WS-BAL-EDIT          PIC -(9)9.99.
+
+       LINKAGE SECTION.
+       01 LK-OP        PIC X(20).
+       COPY "op-fields.cpy".
+       01 LK-USER-ID   PIC X(10).
+       01 LK-RET-CODE  PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-OP OP-FIELDS OP-FIELD-COUNT
+                                 LK-USER-ID LK-RET-CODE.
+
+           MOVE 0 TO LK-RET-CODE
+           EVALUATE LK-OP
+               WHEN "send"
+                   PERFORM SEND-TRANSFER
+               WHEN "receive"
+                   PERFORM LIST-RECEIVED
+               WHEN "history"
+                   PERFORM LIST-HISTORY
+               WHEN "approve"
+                   PERFORM APPROVE-TRANSFER
+               WHEN "reject"
+                   PERFORM REJECT-TRANSFER
+               WHEN "pending-approval"
+                   PERFORM LIST-PENDING-APPROVAL
+               WHEN OTHER
+                   DISPLAY "FUNCTION NOT FOUND."
+                   MOVE 12 TO LK-RET-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> LOOKUP-OP-FIELD - looks WS-LOOKUP-NAME up in OP-FIELDS; returns
+      *> the value in WS-LOOKUP-VALUE and sets LOOKUP-FOUND.
+      *> ----------------------------------------------------------------
+       LOOKUP-OP-FIELD.
+           MOVE "N" TO WS-LOOKUP-FOUND
+           MOVE SPACES TO WS-LOOKUP-VALUE
+           PERFORM VARYING WS-LOOKUP-IDX FROM 1 BY 1
+                   UNTIL WS-LOOKUP-IDX > OP-FIELD-COUNT
+               IF OP-FIELD-NAME(WS-LOOKUP-IDX) = WS-LOOKUP-NAME
+                   MOVE OP-FIELD-VALUE(WS-LOOKUP-IDX) TO WS-LOOKUP-VALUE
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> SEND-TRANSFER - resolves --recipient (a username) to a user id
+      *> via BLM-USER-CONTROLLER and posts a completed transfer from
+      *> LK-USER-ID to that id.
+      *> ----------------------------------------------------------------
+       SEND-TRANSFER.
+           MOVE "recipient" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-BY-USERNAME TO TRUE
+           MOVE WS-LOOKUP-VALUE TO UCD-LOOKUP-VALUE
+           MOVE SPACES TO WS-RECIPIENT-ID
+           CALL "BLM-USER-CONTROLLER" USING "VALIDATE-USER",
+                USER-CTL-DATA, WS-RECIPIENT-ID, WS-CTL-RET-CODE
+
+           IF WS-CTL-RET-CODE NOT = 0
+               DISPLAY "Recipient not found."
+               MOVE 4 TO LK-RET-CODE
+               MOVE "SEND-TRANSFER" TO WS-AUDIT-ACTION
+               PERFORM LOG-TRANSFER-EVENT
+           ELSE
+               MOVE SPACES TO TRANSFER-RECORD
+               MOVE LK-USER-ID TO TRANSFER-FROM-USER
+               MOVE WS-RECIPIENT-ID TO TRANSFER-TO-USER
+               MOVE "amount" TO WS-LOOKUP-NAME
+               PERFORM LOOKUP-OP-FIELD
+               MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE) TO TRANSFER-AMOUNT
+               MOVE "currency" TO WS-LOOKUP-NAME
+               PERFORM LOOKUP-OP-FIELD
+               IF LOOKUP-FOUND
+                   MOVE WS-LOOKUP-VALUE(1:3) TO TRANSFER-CURRENCY
+               ELSE
+                   MOVE "USD" TO TRANSFER-CURRENCY
+               END-IF
+               CALL "BLM-FX-CONTROLLER" USING "CONVERT",
+                    TRANSFER-CURRENCY, TRANSFER-AMOUNT, WS-FX-RATE,
+                    TRANSFER-AMOUNT-USD, WS-FX-RET-CODE
+
+               PERFORM OPEN-TRANSFER-FOR-WRITE
+               PERFORM GENERATE-TRANSFER-ID
+               MOVE WS-NEW-TRANSFER-ID TO TRANSFER-ID
+               PERFORM STAMP-TRANSFER-TIME
+               MOVE WS-TIMESTAMP TO TRANSFER-CREATED-AT
+               IF TRANSFER-AMOUNT-USD >= WS-LARGE-XFER-THRESHOLD
+                   SET TRANSFER-AWAITING-APPROVAL TO TRUE
+               ELSE
+                   SET TRANSFER-COMPLETE TO TRUE
+               END-IF
+
+               WRITE TRANSFER-RECORD
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "Error writing transfer, status "
+                           WS-FILE-STATUS
+                   MOVE 12 TO LK-RET-CODE
+               ELSE
+                   IF TRANSFER-AWAITING-APPROVAL
+                       DISPLAY "Transfer " TRANSFER-ID " held for "
+                               "approval (amount exceeds limit)."
+                       MOVE 14 TO LK-RET-CODE
+                   ELSE
+                       PERFORM POST-BALANCES
+                       MOVE 0 TO LK-RET-CODE
+                   END-IF
+               END-IF
+               CLOSE TRANSFER-MASTER-FILE
+               MOVE "SEND-TRANSFER" TO WS-AUDIT-ACTION
+               PERFORM LOG-TRANSFER-EVENT
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LIST-RECEIVED - displays every transfer received by LK-USER-ID.
+      *> ----------------------------------------------------------------
+       LIST-RECEIVED.
+           OPEN INPUT TRANSFER-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No transfers found."
+           ELSE
+               MOVE LK-USER-ID TO TRANSFER-TO-USER
+               START TRANSFER-MASTER-FILE KEY IS = TRANSFER-TO-USER
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "No transfers found."
+               ELSE
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                           OR TRANSFER-TO-USER NOT = LK-USER-ID
+                       DISPLAY TRANSFER-ID ": " TRANSFER-AMOUNT " "
+                               TRANSFER-CURRENCY " (usd="
+                               TRANSFER-AMOUNT-USD ") from "
+                               TRANSFER-FROM-USER
+                       READ TRANSFER-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+               CLOSE TRANSFER-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LIST-HISTORY - displays every transfer LK-USER-ID sent,
+      *> followed by every transfer LK-USER-ID received.
+      *> ----------------------------------------------------------------
+       LIST-HISTORY.
+           OPEN INPUT TRANSFER-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No transfers found."
+           ELSE
+               MOVE LK-USER-ID TO TRANSFER-FROM-USER
+               START TRANSFER-MASTER-FILE KEY IS = TRANSFER-FROM-USER
+               IF WS-FILE-STATUS = "00"
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                           OR TRANSFER-FROM-USER NOT = LK-USER-ID
+                       DISPLAY TRANSFER-ID ": sent " TRANSFER-AMOUNT " "
+                               TRANSFER-CURRENCY " (usd="
+                               TRANSFER-AMOUNT-USD ") to "
+                               TRANSFER-TO-USER
+                       READ TRANSFER-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+               MOVE LK-USER-ID TO TRANSFER-TO-USER
+               START TRANSFER-MASTER-FILE KEY IS = TRANSFER-TO-USER
+               IF WS-FILE-STATUS = "00"
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                           OR TRANSFER-TO-USER NOT = LK-USER-ID
+                       DISPLAY TRANSFER-ID ": received " TRANSFER-AMOUNT
+                               " " TRANSFER-CURRENCY " (usd="
+                               TRANSFER-AMOUNT-USD ") from "
+                               TRANSFER-FROM-USER
+                       READ TRANSFER-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+               CLOSE TRANSFER-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LOAD-TRANSFER-FOR-DECISION - common setup for APPROVE-TRANSFER
+      *> and REJECT-TRANSFER: looks up --id, confirms LK-USER-ID is at
+      *> least a teller, opens the transfer for update, and refuses the
+      *> decision unless the transfer is actually AWAITING-APPROVAL and
+      *> LK-USER-ID isn't the transfer's own sender. On success leaves
+      *> TRANSFER-MASTER-FILE open and TRANSFER-RECORD positioned on the
+      *> target transfer, with DECISION-OK set; the caller is
+      *> responsible for the REWRITE and CLOSE.
+      *> ----------------------------------------------------------------
+       LOAD-TRANSFER-FOR-DECISION.
+           MOVE "N" TO WS-DECISION-OK
+           MOVE "id" TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-OP-FIELD
+           IF NOT LOOKUP-FOUND
+               DISPLAY "Missing --id."
+               MOVE 8 TO LK-RET-CODE
+           ELSE
+               MOVE SPACES TO USER-CTL-DATA
+               SET UCD-ROLE-MIN-TELLER TO TRUE
+               CALL "BLM-USER-CONTROLLER" USING "REQUIRE-ROLE",
+                    USER-CTL-DATA, LK-USER-ID, WS-CTL-RET-CODE
+               IF WS-CTL-RET-CODE NOT = 0
+                   DISPLAY "Access denied: teller or admin role "
+                           "required to approve or reject a transfer."
+                   MOVE 13 TO LK-RET-CODE
+               ELSE
+                   OPEN I-O TRANSFER-MASTER-FILE
+                   IF WS-FILE-STATUS NOT = "00"
+                       DISPLAY "Transfer not found."
+                       MOVE 4 TO LK-RET-CODE
+                   ELSE
+                       MOVE WS-LOOKUP-VALUE(1:10) TO TRANSFER-ID
+                       READ TRANSFER-MASTER-FILE KEY IS TRANSFER-ID
+                       IF WS-FILE-STATUS NOT = "00"
+                           DISPLAY "Transfer not found."
+                           MOVE 4 TO LK-RET-CODE
+                           CLOSE TRANSFER-MASTER-FILE
+                       ELSE
+                           IF NOT TRANSFER-AWAITING-APPROVAL
+                               DISPLAY "Transfer " TRANSFER-ID
+                                       " is not awaiting approval."
+                               MOVE 8 TO LK-RET-CODE
+                               CLOSE TRANSFER-MASTER-FILE
+                           ELSE
+                               IF LK-USER-ID = TRANSFER-FROM-USER
+                                   DISPLAY "A transfer can't be "
+                                           "approved or rejected by "
+                                           "its own sender."
+                                   MOVE 8 TO LK-RET-CODE
+                                   CLOSE TRANSFER-MASTER-FILE
+                               ELSE
+                                   SET DECISION-OK TO TRUE
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> APPROVE-TRANSFER - a teller/admin checker clears a transfer
+      *> held AWAITING-APPROVAL, posting it COMPLETE.
+      *> ----------------------------------------------------------------
+       APPROVE-TRANSFER.
+           PERFORM LOAD-TRANSFER-FOR-DECISION
+           IF DECISION-OK
+               SET TRANSFER-COMPLETE TO TRUE
+               MOVE LK-USER-ID TO TRANSFER-APPROVED-BY
+               PERFORM STAMP-TRANSFER-TIME
+               MOVE WS-TIMESTAMP TO TRANSFER-APPROVED-AT
+               REWRITE TRANSFER-RECORD
+               IF WS-FILE-STATUS = "00"
+                   PERFORM POST-BALANCES
+                   DISPLAY "Transfer " TRANSFER-ID " approved."
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   DISPLAY "Error approving transfer, status "
+                           WS-FILE-STATUS
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+               CLOSE TRANSFER-MASTER-FILE
+               MOVE "APPROVE-TRANSFER" TO WS-AUDIT-ACTION
+               PERFORM LOG-DECISION-EVENT
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> REJECT-TRANSFER - a teller/admin checker refuses a transfer
+      *> held AWAITING-APPROVAL, posting it FAILED.
+      *> ----------------------------------------------------------------
+       REJECT-TRANSFER.
+           PERFORM LOAD-TRANSFER-FOR-DECISION
+           IF DECISION-OK
+               SET TRANSFER-FAILED TO TRUE
+               MOVE LK-USER-ID TO TRANSFER-APPROVED-BY
+               PERFORM STAMP-TRANSFER-TIME
+               MOVE WS-TIMESTAMP TO TRANSFER-APPROVED-AT
+               REWRITE TRANSFER-RECORD
+               IF WS-FILE-STATUS = "00"
+                   DISPLAY "Transfer " TRANSFER-ID " rejected."
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   DISPLAY "Error rejecting transfer, status "
+                           WS-FILE-STATUS
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+               CLOSE TRANSFER-MASTER-FILE
+               MOVE "REJECT-TRANSFER" TO WS-AUDIT-ACTION
+               PERFORM LOG-DECISION-EVENT
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LIST-PENDING-APPROVAL - displays every transfer currently held
+      *> AWAITING-APPROVAL, for a checker deciding what to work next.
+      *> ----------------------------------------------------------------
+       LIST-PENDING-APPROVAL.
+           OPEN INPUT TRANSFER-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No transfers found."
+           ELSE
+               MOVE LOW-VALUES TO TRANSFER-ID
+               START TRANSFER-MASTER-FILE
+                   KEY IS NOT LESS THAN TRANSFER-ID
+               IF WS-FILE-STATUS = "00"
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                       IF TRANSFER-AWAITING-APPROVAL
+                           DISPLAY TRANSFER-ID ": " TRANSFER-AMOUNT " "
+                                   TRANSFER-CURRENCY " (usd="
+                                   TRANSFER-AMOUNT-USD ") from "
+                                   TRANSFER-FROM-USER " to "
+                                   TRANSFER-TO-USER
+                       END-IF
+                       READ TRANSFER-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+               CLOSE TRANSFER-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GENERATE-TRANSFER-ID - browses the master file for the highest
+      *> existing numeric suffix and assigns the next one.
+      *> ----------------------------------------------------------------
+       GENERATE-TRANSFER-ID.
+           MOVE 0 TO WS-NEXT-SEQ
+           MOVE LOW-VALUES TO TRANSFER-ID
+           START TRANSFER-MASTER-FILE KEY IS NOT LESS THAN TRANSFER-ID
+           IF WS-FILE-STATUS = "00"
+               READ TRANSFER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   IF FUNCTION NUMVAL(TRANSFER-ID(2:9)) > WS-NEXT-SEQ
+                       MOVE FUNCTION NUMVAL(TRANSFER-ID(2:9))
+                            TO WS-NEXT-SEQ
+                   END-IF
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+           ADD 1 TO WS-NEXT-SEQ
+           MOVE SPACES TO WS-NEW-TRANSFER-ID
+           STRING "T" WS-NEXT-SEQ DELIMITED BY SIZE
+               INTO WS-NEW-TRANSFER-ID.
+           EXIT.
+
+       STAMP-TRANSFER-TIME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LOG-TRANSFER-EVENT - records the outcome of SEND-TRANSFER to
+      *> the durable audit trail, keyed by the sender's LK-USER-ID.
+      *> ----------------------------------------------------------------
+       LOG-TRANSFER-EVENT.
+           MOVE SPACES TO WS-AUDIT-ENTRY
+           PERFORM STAMP-TRANSFER-TIME
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE LK-USER-ID TO AUDIT-USER-ID
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE LK-RET-CODE TO AUDIT-RET-CODE
+           IF LK-RET-CODE = 0 OR LK-RET-CODE = 14
+               STRING "to " WS-RECIPIENT-ID " amt "
+                      TRANSFER-AMOUNT DELIMITED BY SIZE
+                      INTO AUDIT-DETAIL
+           ELSE
+               MOVE "transfer failed" TO AUDIT-DETAIL
+           END-IF
+           CALL "BLM-AUDIT-CONTROLLER" USING "LOG", WS-AUDIT-ENTRY,
+                WS-AUDIT-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LOG-DECISION-EVENT - records an APPROVE-TRANSFER or
+      *> REJECT-TRANSFER outcome, keyed by the checker's LK-USER-ID.
+      *> ----------------------------------------------------------------
+       LOG-DECISION-EVENT.
+           MOVE SPACES TO WS-AUDIT-ENTRY
+           PERFORM STAMP-TRANSFER-TIME
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE LK-USER-ID TO AUDIT-USER-ID
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE LK-RET-CODE TO AUDIT-RET-CODE
+           STRING "transfer " TRANSFER-ID DELIMITED BY SIZE
+                  INTO AUDIT-DETAIL
+           CALL "BLM-AUDIT-CONTROLLER" USING "LOG", WS-AUDIT-ENTRY,
+                WS-AUDIT-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> POST-BALANCES - debits TRANSFER-FROM-USER and credits
+      *> TRANSFER-TO-USER by TRANSFER-AMOUNT-USD via BLM-USER-CONTROLLER,
+      *> for a transfer whose money has actually moved (called only once
+      *> a transfer reaches TRANSFER-COMPLETE, never while it's merely
+      *> AWAITING-APPROVAL).
+      *> ----------------------------------------------------------------
+       POST-BALANCES.
+           MOVE TRANSFER-AMOUNT-USD TO WS-BAL-AMOUNT
+           COMPUTE WS-BAL-AMOUNT = WS-BAL-AMOUNT * -1
+           MOVE WS-BAL-AMOUNT TO WS-BAL-EDIT
+           MOVE SPACES TO USER-CTL-DATA
+           MOVE "BALANCE-DELTA" TO UCD-UPD-FIELD
+           MOVE WS-BAL-EDIT TO UCD-UPD-VALUE
+           CALL "BLM-USER-CONTROLLER" USING "UPDATE-USER",
+                USER-CTL-DATA, TRANSFER-FROM-USER, WS-CTL-RET-CODE
+
+           MOVE TRANSFER-AMOUNT-USD TO WS-BAL-AMOUNT
+           MOVE WS-BAL-AMOUNT TO WS-BAL-EDIT
+           MOVE SPACES TO USER-CTL-DATA
+           MOVE "BALANCE-DELTA" TO UCD-UPD-FIELD
+           MOVE WS-BAL-EDIT TO UCD-UPD-VALUE
+           CALL "BLM-USER-CONTROLLER" USING "UPDATE-USER",
+                USER-CTL-DATA, TRANSFER-TO-USER, WS-CTL-RET-CODE.
+           EXIT.
+
+       OPEN-TRANSFER-FOR-WRITE.
+           OPEN I-O TRANSFER-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSFER-MASTER-FILE
+               CLOSE TRANSFER-MASTER-FILE
+               OPEN I-O TRANSFER-MASTER-FILE
+           END-IF.
+           EXIT.
+
+       END PROGRAM BLM-TRANSFER-CONTROLLER.
