@@ -0,0 +1,68 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   22/08/2025
+      *> Purpose: Durable audit trail for security-relevant
+      *>          controller/auth actions
+      *> License: MIT
+      *> Modification History:
+      *>   22/08/2025 - jm - First cut: a single LOG action appending to
+      *>                     a line-sequential AUDIT-LOG-FILE.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-AUDIT-CONTROLLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD STANDARD.
+           COPY "audit-log.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-OP        PIC X(20).
+       COPY "audit-log.cpy"
+           REPLACING ==AUDIT-LOG-RECORD== BY ==LK-AUDIT-ENTRY==.
+       01 LK-RET-CODE  PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-OP LK-AUDIT-ENTRY LK-RET-CODE.
+
+           MOVE 0 TO LK-RET-CODE
+           EVALUATE LK-OP
+               WHEN "LOG"
+                   PERFORM WRITE-AUDIT-ENTRY
+               WHEN OTHER
+                   DISPLAY "FUNCTION NOT FOUND."
+                   MOVE 12 TO LK-RET-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> WRITE-AUDIT-ENTRY - appends LK-AUDIT-ENTRY to AUDIT-LOG-FILE,
+      *> creating it on first use.
+      *> ----------------------------------------------------------------
+       WRITE-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE LK-AUDIT-ENTRY TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 12 TO LK-RET-CODE
+           END-IF
+           CLOSE AUDIT-LOG-FILE.
+           EXIT.
+
+       END PROGRAM BLM-AUDIT-CONTROLLER.
