@@ -0,0 +1,153 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   25/08/2025
+      *> Purpose: Restart/checkpoint bookkeeping for standalone batch
+      *>          jobs, so an interrupted run can resume partway through
+      *>          instead of reprocessing everything from the top.
+      *> License: MIT
+      *> Modification History:
+      *>   25/08/2025 - jm - First cut: load/save/complete against a
+      *>                     real indexed CHECKPOINT-MASTER-FILE.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-CHECKPOINT-CONTROLLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT CHECKPOINT-MASTER-FILE ASSIGN TO "CKPTMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CHECKPOINT-JOB-NAME
+                 FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "batch-checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-CDT-DATE          PIC 9(8).
+       77 WS-CDT-TIME          PIC 9(6).
+       77 WS-CDT-TIME-RAW      PIC 9(8).
+       77 WS-TIMESTAMP         PIC X(14).
+
+       LINKAGE SECTION.
+       01 LK-OP           PIC X(20).
+       01 LK-JOB-NAME      PIC X(20).
+       01 LK-LAST-KEY      PIC X(10).
+       01 LK-FOUND         PIC X.
+           88 LK-CHECKPOINT-FOUND   VALUE "Y".
+       01 LK-RET-CODE      PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-OP LK-JOB-NAME LK-LAST-KEY
+                                 LK-FOUND LK-RET-CODE.
+
+           MOVE 0 TO LK-RET-CODE
+           EVALUATE LK-OP
+               WHEN "LOAD"
+                   PERFORM LOAD-CHECKPOINT
+               WHEN "SAVE"
+                   PERFORM SAVE-CHECKPOINT
+               WHEN "COMPLETE"
+                   PERFORM COMPLETE-CHECKPOINT
+               WHEN OTHER
+                   DISPLAY "FUNCTION NOT FOUND."
+                   MOVE 12 TO LK-RET-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> LOAD-CHECKPOINT - looks up LK-JOB-NAME's last saved key. A job
+      *> that finished cleanly last time (CHECKPOINT-COMPLETE) reports
+      *> not-found, since the next run should start at the top; only a
+      *> checkpoint left CHECKPOINT-RUNNING (an interrupted run) is
+      *> handed back as a restart point.
+      *> ----------------------------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE "N" TO LK-FOUND
+           MOVE SPACES TO LK-LAST-KEY
+           OPEN INPUT CHECKPOINT-MASTER-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE LK-JOB-NAME TO CHECKPOINT-JOB-NAME
+               READ CHECKPOINT-MASTER-FILE KEY IS CHECKPOINT-JOB-NAME
+               IF WS-FILE-STATUS = "00" AND CHECKPOINT-RUNNING
+                   MOVE CHECKPOINT-LAST-KEY TO LK-LAST-KEY
+                   MOVE "Y" TO LK-FOUND
+               END-IF
+               CLOSE CHECKPOINT-MASTER-FILE
+           END-IF
+           MOVE 0 TO LK-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> SAVE-CHECKPOINT - records LK-LAST-KEY as the last record
+      *> LK-JOB-NAME finished processing, and marks the job RUNNING.
+      *> ----------------------------------------------------------------
+       SAVE-CHECKPOINT.
+           PERFORM OPEN-CHECKPOINT-FOR-WRITE
+           PERFORM STAMP-CHECKPOINT-TIME
+           MOVE LK-JOB-NAME TO CHECKPOINT-JOB-NAME
+           READ CHECKPOINT-MASTER-FILE KEY IS CHECKPOINT-JOB-NAME
+           IF WS-FILE-STATUS = "00"
+               MOVE LK-LAST-KEY TO CHECKPOINT-LAST-KEY
+               SET CHECKPOINT-RUNNING TO TRUE
+               MOVE WS-TIMESTAMP TO CHECKPOINT-UPDATED-AT
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE LK-JOB-NAME TO CHECKPOINT-JOB-NAME
+               MOVE LK-LAST-KEY TO CHECKPOINT-LAST-KEY
+               SET CHECKPOINT-RUNNING TO TRUE
+               MOVE WS-TIMESTAMP TO CHECKPOINT-UPDATED-AT
+               WRITE CHECKPOINT-RECORD
+           END-IF
+           IF WS-FILE-STATUS = "00"
+               MOVE 0 TO LK-RET-CODE
+           ELSE
+               MOVE 12 TO LK-RET-CODE
+           END-IF
+           CLOSE CHECKPOINT-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> COMPLETE-CHECKPOINT - marks LK-JOB-NAME's checkpoint COMPLETE
+      *> so the next run starts fresh from the top of the file.
+      *> ----------------------------------------------------------------
+       COMPLETE-CHECKPOINT.
+           PERFORM OPEN-CHECKPOINT-FOR-WRITE
+           MOVE LK-JOB-NAME TO CHECKPOINT-JOB-NAME
+           READ CHECKPOINT-MASTER-FILE KEY IS CHECKPOINT-JOB-NAME
+           IF WS-FILE-STATUS = "00"
+               SET CHECKPOINT-COMPLETE TO TRUE
+               PERFORM STAMP-CHECKPOINT-TIME
+               MOVE WS-TIMESTAMP TO CHECKPOINT-UPDATED-AT
+               REWRITE CHECKPOINT-RECORD
+               MOVE 0 TO LK-RET-CODE
+           ELSE
+               MOVE 0 TO LK-RET-CODE
+           END-IF
+           CLOSE CHECKPOINT-MASTER-FILE.
+           EXIT.
+
+       STAMP-CHECKPOINT-TIME.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+           EXIT.
+
+       OPEN-CHECKPOINT-FOR-WRITE.
+           OPEN I-O CHECKPOINT-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-MASTER-FILE
+               CLOSE CHECKPOINT-MASTER-FILE
+               OPEN I-O CHECKPOINT-MASTER-FILE
+           END-IF.
+           EXIT.
+
+       END PROGRAM BLM-CHECKPOINT-CONTROLLER.
