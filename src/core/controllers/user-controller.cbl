@@ -4,21 +4,71 @@
       *> Purpose: self-learning
       *> License: MIT
       *> PLEASE GIVE ME A JOB
+      *> Modification History:
+      *>   21/08/2025 - jm - CREATE-USER/UPDATE-USER/DELETE-USER/
+      *>                     VALIDATE-USER now read and write a real
+      *>                     indexed USER-MASTER-FILE instead of just
+      *>                     DISPLAYing a message.
+      *>   28/08/2025 - jm - New users go in PENDING until KYC-CHECK
+      *>                     clears them; added VERIFY-KYC so a teller
+      *>                     can clear one by hand, and CHECK-LOCKOUT
+      *>                     now also blocks login for a still-pending
+      *>                     account.
+      *>   29/08/2025 - jm - New USER-ACCOUNT-BALANCE field, zeroed at
+      *>                     CREATE-USER; UPDATE-USER takes a
+      *>                     "BALANCE-DELTA" field so BLM-TRANSFER-
+      *>                     CONTROLLER can post debits/credits against
+      *>                     it as transfers complete.
       *> ----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BLM-USER-CONTROLLER.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
          INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT USER-MASTER-FILE ASSIGN TO "USRMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS USER-ID
+                 ALTERNATE RECORD KEY IS USER-USERNAME WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS USER-EMAIL WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "user.cpy".
+
        WORKING-STORAGE SECTION.
-       COPY "user.cpy"
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-NEW-USER-ID       PIC X(10).
+       77 WS-NEXT-SEQ          PIC 9(9) VALUE 0.
+       77 WS-SALT              PIC X(16).
+       77 WS-HASH              PIC X(64).
+       77 WS-TIMESTAMP         PIC 9(14).
+       77 WS-CDT-DATE          PIC 9(8).
+       77 WS-CDT-TIME          PIC 9(6).
+       77 WS-CDT-TIME-RAW      PIC 9(8).
+       77 WS-MAX-FAILED-LOGIN  PIC 9(02) COMP VALUE 5.
+       77 WS-KYC-RET-CODE      PIC S9(4) COMP.
+       77 WS-REQUIRED-RANK     PIC 9 COMP.
+       77 WS-ACTUAL-RANK       PIC 9 COMP.
+
+      *> Audit trail
+       COPY "audit-log.cpy"
+           REPLACING ==AUDIT-LOG-RECORD== BY ==WS-AUDIT-ENTRY==.
+       77 WS-AUDIT-RET-CODE    PIC S9(4) COMP.
+       77 WS-AUDIT-ACTION      PIC X(20).
+
        LINKAGE SECTION.
-       01 LK-ACTION PIC X(20).
-       01 LK-DATA   PIC X(30).
-       01 LK-RET-CODE PIC S9(4) COMP.
+       01 LK-ACTION    PIC X(20).
+       COPY "user-ctl-data.cpy".
+       01 LK-USER-ID   PIC X(10).
+       01 LK-RET-CODE  PIC S9(4) COMP.
 
-       PROCEDURE DIVISION USING LK-ACTION LK-DATA LK-RET-CODE.
+       PROCEDURE DIVISION USING LK-ACTION USER-CTL-DATA LK-USER-ID
+                                 LK-RET-CODE.
 
            DISPLAY "blm user controller"
 
@@ -31,6 +81,20 @@
                    PERFORM UPDATE-USER
               WHEN "DELETE-USER"
                    PERFORM DELETE-USER
+              WHEN "CHECK-LOCKOUT"
+                   PERFORM CHECK-LOCKOUT
+              WHEN "INC-FAILED-LOGIN"
+                   PERFORM INC-FAILED-LOGIN
+              WHEN "RESET-FAILED-LOGIN"
+                   PERFORM RESET-FAILED-LOGIN
+              WHEN "GET-CREDENTIALS"
+                   PERFORM GET-CREDENTIALS
+              WHEN "REHASH"
+                   PERFORM REHASH-PASSWORD
+              WHEN "VERIFY-KYC"
+                   PERFORM VERIFY-KYC
+              WHEN "REQUIRE-ROLE"
+                   PERFORM REQUIRE-ROLE
               WHEN OTHER
                    DISPLAY "FUNCTION NOT FOUND."
                    MOVE 12 TO LK-RET-CODE
@@ -38,24 +102,410 @@
 
            GOBACK.
 
+      *> ----------------------------------------------------------------
+      *> CREATE-USER - assigns the next user id, hashes+salts the
+      *> password through BLM-USER-AUTH and writes a new USER-RECORD.
+      *> ----------------------------------------------------------------
        CREATE-USER.
-           DISPLAY "üöÄ Creando usuario: " LK-DATA
-           MOVE 0 TO LK-RET-CODE.
+           DISPLAY "Creando usuario: " UCD-REG-USERNAME
+
+           PERFORM GENERATE-USER-ID
+           PERFORM STAMP-TIMESTAMP
+
+           MOVE SPACES TO USER-RECORD
+           MOVE WS-NEW-USER-ID   TO USER-ID
+           MOVE UCD-REG-USERNAME TO USER-USERNAME
+           MOVE UCD-REG-EMAIL    TO USER-EMAIL
+
+           MOVE SPACES TO WS-SALT WS-HASH
+           CALL "BLM-USER-AUTH" USING "HASH-PASSWORD", UCD-REG-PWD,
+                WS-SALT, WS-HASH, WS-NEW-USER-ID, LK-RET-CODE
+           MOVE WS-SALT TO USER-PWD-SALT
+           MOVE WS-HASH TO USER-PWD-HASH
+
+           PERFORM KYC-CHECK
+           SET USER-ROLE-CUSTOMER TO TRUE
+           MOVE WS-TIMESTAMP TO USER-CREATED-AT USER-UPDATED-AT
+           MOVE 0 TO USER-FAILED-LOGINS
+           MOVE 0 TO USER-ACCOUNT-BALANCE
+
+           PERFORM OPEN-MASTER-FOR-WRITE
+           WRITE USER-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error writing user record, status "
+                       WS-FILE-STATUS
+               MOVE 12 TO LK-RET-CODE
+           ELSE
+               MOVE WS-NEW-USER-ID TO LK-USER-ID
+               MOVE 0 TO LK-RET-CODE
+           END-IF
+           CLOSE USER-MASTER-FILE
+           MOVE WS-NEW-USER-ID TO LK-USER-ID
+           MOVE "CREATE-USER" TO WS-AUDIT-ACTION
+           PERFORM LOG-ACCOUNT-EVENT.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> KYC-CHECK - automatic identity-verification hook run once per
+      *> new account. This system has no document-capture fields of its
+      *> own to check, so for now it reruns BLM-EMAIL-UTILS's risk
+      *> signal (disposable-domain detection) against USER-EMAIL as the
+      *> stand-in check; a real KYC vendor call would plug in here
+      *> without changing anything else about CREATE-USER. A clean
+      *> result activates the account immediately; a flagged one leaves
+      *> it PENDING until a teller clears it with VERIFY-KYC.
+      *> ----------------------------------------------------------------
+       KYC-CHECK.
+           MOVE 0 TO WS-KYC-RET-CODE
+           CALL "BLM-EMAIL-UTILS" USING USER-EMAIL, WS-KYC-RET-CODE
+           IF WS-KYC-RET-CODE = 0
+               SET USER-STATUS-ACTIVE TO TRUE
+           ELSE
+               SET USER-STATUS-PENDING TO TRUE
+               DISPLAY "Account " WS-NEW-USER-ID
+                       " pending identity verification."
+           END-IF.
            EXIT.
 
+      *> ----------------------------------------------------------------
+      *> VERIFY-KYC - manually clears a PENDING account to ACTIVE, for
+      *> a teller/admin finishing identity verification by hand.
+      *> ----------------------------------------------------------------
+       VERIFY-KYC.
+           OPEN I-O USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               IF USER-STATUS-PENDING
+                   SET USER-STATUS-ACTIVE TO TRUE
+                   PERFORM STAMP-TIMESTAMP
+                   MOVE WS-TIMESTAMP TO USER-UPDATED-AT
+                   REWRITE USER-RECORD
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   MOVE 4 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE USER-MASTER-FILE
+           MOVE "VERIFY-KYC" TO WS-AUDIT-ACTION
+           PERFORM LOG-ACCOUNT-EVENT.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> REQUIRE-ROLE - checks LK-USER-ID's USER-ROLE against the
+      *> minimum role requested in UCD-ROLE-MIN (C/T/M, ranked
+      *> customer < teller < admin). Returns 0 when the user meets or
+      *> exceeds that rank, 13 when they fall short, 4 when the user
+      *> doesn't exist. UCD-ROLE-ACTUAL carries the user's real role
+      *> back to the caller either way.
+      *> ----------------------------------------------------------------
+       REQUIRE-ROLE.
+           MOVE 0 TO LK-RET-CODE
+           OPEN INPUT USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               MOVE USER-ROLE TO UCD-ROLE-ACTUAL
+               EVALUATE UCD-ROLE-MIN
+                   WHEN "M" MOVE 3 TO WS-REQUIRED-RANK
+                   WHEN "T" MOVE 2 TO WS-REQUIRED-RANK
+                   WHEN OTHER MOVE 1 TO WS-REQUIRED-RANK
+               END-EVALUATE
+               EVALUATE TRUE
+                   WHEN USER-ROLE-ADMIN   MOVE 3 TO WS-ACTUAL-RANK
+                   WHEN USER-ROLE-TELLER  MOVE 2 TO WS-ACTUAL-RANK
+                   WHEN OTHER             MOVE 1 TO WS-ACTUAL-RANK
+               END-EVALUATE
+               IF WS-ACTUAL-RANK < WS-REQUIRED-RANK
+                   MOVE 13 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE USER-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> VALIDATE-USER - looks a user up by id/username/email (per
+      *> UCD-LOOKUP-TYPE) and returns its id in LK-USER-ID.
+      *> ----------------------------------------------------------------
        VALIDATE-USER.
-           DISPLAY "üîé Validando usuario: " LK-DATA
-           MOVE 0 TO LK-RET-CODE.
+           DISPLAY "Validando usuario"
+           OPEN INPUT USER-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 12 TO LK-RET-CODE
+           ELSE
+               EVALUATE TRUE
+                   WHEN UCD-BY-USERNAME
+                       MOVE UCD-LOOKUP-VALUE(1:30) TO USER-USERNAME
+                       READ USER-MASTER-FILE KEY IS USER-USERNAME
+                   WHEN UCD-BY-EMAIL
+                       MOVE UCD-LOOKUP-VALUE(1:124) TO USER-EMAIL
+                       READ USER-MASTER-FILE KEY IS USER-EMAIL
+                   WHEN OTHER
+                       MOVE LK-USER-ID TO USER-ID
+                       READ USER-MASTER-FILE KEY IS USER-ID
+               END-EVALUATE
+               IF WS-FILE-STATUS = "00"
+                   MOVE USER-ID TO LK-USER-ID
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   MOVE 4 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE USER-MASTER-FILE.
            EXIT.
 
+      *> ----------------------------------------------------------------
+      *> UPDATE-USER - rewrites one field (UCD-UPD-FIELD) of the user
+      *> named by LK-USER-ID.
+      *> ----------------------------------------------------------------
        UPDATE-USER.
-           DISPLAY "‚úèÔ∏è Actualizando usuario: " LK-DATA
-           MOVE 0 TO LK-RET-CODE.
+           DISPLAY "Actualizando usuario: " LK-USER-ID
+           OPEN I-O USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               EVALUATE UCD-UPD-FIELD
+                   WHEN "USERNAME"
+                       MOVE UCD-UPD-VALUE(1:30) TO USER-USERNAME
+                   WHEN "EMAIL"
+                       MOVE UCD-UPD-VALUE(1:124) TO USER-EMAIL
+                   WHEN "STATUS"
+                       MOVE UCD-UPD-VALUE(1:1) TO USER-STATUS
+                   WHEN "ROLE"
+                       MOVE UCD-UPD-VALUE(1:1) TO USER-ROLE
+                   WHEN "BALANCE-DELTA"
+                       COMPUTE USER-ACCOUNT-BALANCE =
+                               USER-ACCOUNT-BALANCE +
+                               FUNCTION NUMVAL(UCD-UPD-VALUE)
+                   WHEN OTHER
+                       DISPLAY "Unknown update field: " UCD-UPD-FIELD
+               END-EVALUATE
+               PERFORM STAMP-TIMESTAMP
+               MOVE WS-TIMESTAMP TO USER-UPDATED-AT
+               REWRITE USER-RECORD
+               IF WS-FILE-STATUS = "00"
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE USER-MASTER-FILE.
            EXIT.
 
+      *> ----------------------------------------------------------------
+      *> DELETE-USER - removes the user named by LK-USER-ID.
+      *> ----------------------------------------------------------------
        DELETE-USER.
-           DISPLAY "‚úèÔ∏è Borrando usuario: " LK-DATA
-           MOVE 0 TO LK-RET-CODE.
+           DISPLAY "Borrando usuario: " LK-USER-ID
+           OPEN I-O USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               DELETE USER-MASTER-FILE RECORD
+               IF WS-FILE-STATUS = "00"
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE USER-MASTER-FILE
+           MOVE "DELETE-USER" TO WS-AUDIT-ACTION
+           PERFORM LOG-ACCOUNT-EVENT.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> CHECK-LOCKOUT - LK-RET-CODE comes back 9 when the account is
+      *> locked out from repeated failed logins, 10 when it is still
+      *> PENDING identity verification, 0 otherwise.
+      *> ----------------------------------------------------------------
+       CHECK-LOCKOUT.
+           MOVE 0 TO LK-RET-CODE
+           OPEN INPUT USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS = "00"
+               IF USER-STATUS-LOCKED
+                   MOVE 9 TO LK-RET-CODE
+               ELSE
+                   IF USER-STATUS-PENDING
+                       MOVE 10 TO LK-RET-CODE
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE USER-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> INC-FAILED-LOGIN - bumps the failed-login counter for
+      *> LK-USER-ID and locks the account once it reaches
+      *> WS-MAX-FAILED-LOGIN consecutive bad attempts.
+      *> ----------------------------------------------------------------
+       INC-FAILED-LOGIN.
+           OPEN I-O USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               ADD 1 TO USER-FAILED-LOGINS
+               IF USER-FAILED-LOGINS >= WS-MAX-FAILED-LOGIN
+                   SET USER-STATUS-LOCKED TO TRUE
+                   DISPLAY "Account " USER-ID " locked after "
+                           USER-FAILED-LOGINS " failed logins."
+               END-IF
+               PERFORM STAMP-TIMESTAMP
+               MOVE WS-TIMESTAMP TO USER-UPDATED-AT
+               REWRITE USER-RECORD
+               MOVE 0 TO LK-RET-CODE
+           END-IF
+           CLOSE USER-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> RESET-FAILED-LOGIN - clears the failed-login counter for
+      *> LK-USER-ID after a successful authentication.
+      *> ----------------------------------------------------------------
+       RESET-FAILED-LOGIN.
+           OPEN I-O USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               MOVE 0 TO USER-FAILED-LOGINS
+               REWRITE USER-RECORD
+               MOVE 0 TO LK-RET-CODE
+           END-IF
+           CLOSE USER-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GET-CREDENTIALS - returns the stored salt+hash for LK-USER-ID
+      *> so a caller can run BLM-USER-AUTH COMPARE-HASH against them.
+      *> ----------------------------------------------------------------
+       GET-CREDENTIALS.
+           OPEN INPUT USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               MOVE USER-PWD-SALT TO UCD-CRED-SALT
+               MOVE USER-PWD-HASH TO UCD-CRED-HASH
+               MOVE 0 TO LK-RET-CODE
+           END-IF
+           CLOSE USER-MASTER-FILE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> REHASH-PASSWORD - generates a fresh salt and re-hashes
+      *> UCD-REG-PWD (caller passes it via UCD-REGISTER-VIEW) for
+      *> LK-USER-ID, then rewrites the stored salt+hash. Used both for
+      *> ordinary password changes and for migrating any user still
+      *> carrying an old hashing scheme onto the current one.
+      *> ----------------------------------------------------------------
+       REHASH-PASSWORD.
+           OPEN I-O USER-MASTER-FILE
+           MOVE LK-USER-ID TO USER-ID
+           READ USER-MASTER-FILE KEY IS USER-ID
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               MOVE SPACES TO WS-SALT WS-HASH
+               CALL "BLM-USER-AUTH" USING "HASH-PASSWORD",
+                    UCD-REG-PWD, WS-SALT, WS-HASH, LK-USER-ID,
+                    LK-RET-CODE
+               MOVE WS-SALT TO USER-PWD-SALT
+               MOVE WS-HASH TO USER-PWD-HASH
+               PERFORM STAMP-TIMESTAMP
+               MOVE WS-TIMESTAMP TO USER-UPDATED-AT
+               REWRITE USER-RECORD
+               IF WS-FILE-STATUS = "00"
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   MOVE 12 TO LK-RET-CODE
+               END-IF
+           END-IF
+           CLOSE USER-MASTER-FILE
+           MOVE "REHASH-PASSWORD" TO WS-AUDIT-ACTION
+           PERFORM LOG-ACCOUNT-EVENT.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GENERATE-USER-ID - browses the master file for the highest
+      *> existing numeric suffix and assigns the next one.
+      *> ----------------------------------------------------------------
+       GENERATE-USER-ID.
+           MOVE 0 TO WS-NEXT-SEQ
+           OPEN INPUT USER-MASTER-FILE
+           IF WS-FILE-STATUS = "00"
+               PERFORM FIND-MAX-USER-SEQ
+               CLOSE USER-MASTER-FILE
+           END-IF
+           ADD 1 TO WS-NEXT-SEQ
+           MOVE SPACES TO WS-NEW-USER-ID
+           STRING "U" WS-NEXT-SEQ DELIMITED BY SIZE
+               INTO WS-NEW-USER-ID.
+           EXIT.
+
+       FIND-MAX-USER-SEQ.
+           MOVE LOW-VALUES TO USER-ID
+           START USER-MASTER-FILE KEY IS NOT LESS THAN USER-ID
+           IF WS-FILE-STATUS = "00"
+               READ USER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   IF FUNCTION NUMVAL(USER-ID(2:9)) > WS-NEXT-SEQ
+                       MOVE FUNCTION NUMVAL(USER-ID(2:9)) TO WS-NEXT-SEQ
+                   END-IF
+                   READ USER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF.
+           EXIT.
+
+       STAMP-TIMESTAMP.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LOG-ACCOUNT-EVENT - records an account-lifecycle/password event
+      *> (WS-AUDIT-ACTION) and its LK-RET-CODE outcome to the durable
+      *> audit trail.
+      *> ----------------------------------------------------------------
+       LOG-ACCOUNT-EVENT.
+           MOVE SPACES TO WS-AUDIT-ENTRY
+           PERFORM STAMP-TIMESTAMP
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE LK-USER-ID TO AUDIT-USER-ID
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE LK-RET-CODE TO AUDIT-RET-CODE
+           IF LK-RET-CODE = 0
+               MOVE "ok" TO AUDIT-DETAIL
+           ELSE
+               MOVE "failed" TO AUDIT-DETAIL
+           END-IF
+           CALL "BLM-AUDIT-CONTROLLER" USING "LOG", WS-AUDIT-ENTRY,
+                WS-AUDIT-RET-CODE.
+           EXIT.
+
+       OPEN-MASTER-FOR-WRITE.
+           OPEN I-O USER-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF.
            EXIT.
 
-       END PROGRAM BLM-USER-CONTROLLER.
\ No newline at end of file
+       END PROGRAM BLM-USER-CONTROLLER.
