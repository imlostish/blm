@@ -0,0 +1,141 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   22/08/2025
+      *> Purpose: Nightly report of expired and soon-to-expire cards
+      *> License: MIT
+      *> Modification History:
+      *>   22/08/2025 - jm - First cut.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-CARD-EXP-RPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT CARD-MASTER-FILE ASSIGN TO "CARDMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CARD-ID
+                 ALTERNATE RECORD KEY IS CARD-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "credit-card.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-TODAY-DATE        PIC 9(8).
+       77 WS-TODAY-YEAR        PIC 9(4).
+       77 WS-TODAY-MONTH       PIC 9(2).
+       77 WS-TODAY-YYYYMM      PIC 9(6).
+       77 WS-THRESH-YEAR       PIC 9(4).
+       77 WS-THRESH-MONTH      PIC 9(2).
+       77 WS-THRESH-YYYYMM     PIC 9(6).
+       77 WS-CARD-YEAR         PIC 9(4).
+       77 WS-CARD-MONTH        PIC 9(2).
+       77 WS-CARD-YYYYMM       PIC 9(6).
+       77 WS-EXPIRING-MONTHS   PIC 9(2) COMP VALUE 2.
+       77 WS-EXPIRED-COUNT     PIC 9(5) COMP VALUE 0.
+       77 WS-EXPIRING-COUNT    PIC 9(5) COMP VALUE 0.
+
+      *> Restart/checkpoint bookkeeping
+       77 WS-CKPT-JOB-NAME     PIC X(20) VALUE "CARD-EXP-RPT".
+       77 WS-CKPT-LAST-KEY     PIC X(10) VALUE SPACES.
+       77 WS-CKPT-FOUND        PIC X VALUE "N".
+           88 CKPT-FOUND          VALUE "Y".
+       77 WS-CKPT-RET-CODE     PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-CARDS
+           PERFORM 9000-FINISH
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> 1000-INITIALIZE - works out today's year/month and the cutoff
+      *> month used to flag cards as "expiring soon".
+      *> ----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE(1:4) TO WS-TODAY-YEAR
+           MOVE WS-TODAY-DATE(5:2) TO WS-TODAY-MONTH
+           COMPUTE WS-TODAY-YYYYMM =
+                   WS-TODAY-YEAR * 100 + WS-TODAY-MONTH
+
+           MOVE WS-TODAY-YEAR TO WS-THRESH-YEAR
+           COMPUTE WS-THRESH-MONTH = WS-TODAY-MONTH + WS-EXPIRING-MONTHS
+           IF WS-THRESH-MONTH > 12
+               COMPUTE WS-THRESH-MONTH = WS-THRESH-MONTH - 12
+               ADD 1 TO WS-THRESH-YEAR
+           END-IF
+           COMPUTE WS-THRESH-YYYYMM =
+                   WS-THRESH-YEAR * 100 + WS-THRESH-MONTH
+
+           DISPLAY "=== Card Expiration Report ==="
+           DISPLAY "Run date: " WS-TODAY-DATE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2000-SCAN-CARDS - reads every card and reports the expired and
+      *> soon-to-expire ones.
+      *> ----------------------------------------------------------------
+       2000-SCAN-CARDS.
+           OPEN INPUT CARD-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No cards on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+               IF CKPT-FOUND
+                   DISPLAY "Resuming after checkpoint " WS-CKPT-LAST-KEY
+                   MOVE WS-CKPT-LAST-KEY TO CARD-ID
+                   START CARD-MASTER-FILE KEY IS GREATER THAN CARD-ID
+               END-IF
+               READ CARD-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   MOVE CARD-EXP-YEAR TO WS-CARD-YEAR
+                   MOVE CARD-EXP-MONTH TO WS-CARD-MONTH
+                   COMPUTE WS-CARD-YYYYMM =
+                           WS-CARD-YEAR * 100 + WS-CARD-MONTH
+
+                   IF WS-CARD-YYYYMM <= WS-TODAY-YYYYMM
+                       DISPLAY "EXPIRED     " CARD-ID " "
+                               CARD-NUMBER-MASKED " exp "
+                               CARD-EXP-MONTH "/" CARD-EXP-YEAR
+                               " user " CARD-USER-ID
+                       ADD 1 TO WS-EXPIRED-COUNT
+                   ELSE
+                       IF WS-CARD-YYYYMM <= WS-THRESH-YYYYMM
+                           DISPLAY "EXPIRING SOON " CARD-ID " "
+                                   CARD-NUMBER-MASKED " exp "
+                                   CARD-EXP-MONTH "/" CARD-EXP-YEAR
+                                   " user " CARD-USER-ID
+                           ADD 1 TO WS-EXPIRING-COUNT
+                       END-IF
+                   END-IF
+
+                   MOVE CARD-ID TO WS-CKPT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY,
+                        WS-CKPT-FOUND, WS-CKPT-RET-CODE
+                   READ CARD-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE CARD-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+           END-IF.
+           EXIT.
+
+       9000-FINISH.
+           DISPLAY "Expired cards: " WS-EXPIRED-COUNT
+           DISPLAY "Expiring within " WS-EXPIRING-MONTHS
+                   " months: " WS-EXPIRING-COUNT.
+           EXIT.
+
+       END PROGRAM BLM-CARD-EXP-RPT.
