@@ -0,0 +1,336 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   24/08/2025
+      *> Purpose: Monthly per-user statement, pulling together the
+      *>          current month's transfers, payments, card activity
+      *>          and loan status for every active user.
+      *> License: MIT
+      *> Modification History:
+      *>   24/08/2025 - jm - First cut.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-STATEMENT-RPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT USER-MASTER-FILE ASSIGN TO "USERMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS USER-ID
+                 FILE STATUS IS WS-FILE-STATUS.
+
+             SELECT TRANSFER-MASTER-FILE ASSIGN TO "TRNMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS TRANSFER-ID
+                 ALTERNATE RECORD KEY IS TRANSFER-FROM-USER
+                     WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS TRANSFER-TO-USER
+                     WITH DUPLICATES
+                 FILE STATUS IS WS-TRN-STATUS.
+
+             SELECT PAYMENT-MASTER-FILE ASSIGN TO "PAYMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS PAYMENT-ID
+                 ALTERNATE RECORD KEY IS PAYMENT-USER-ID
+                     WITH DUPLICATES
+                 FILE STATUS IS WS-PAY-STATUS.
+
+             SELECT CARD-MASTER-FILE ASSIGN TO "CARDMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CARD-ID
+                 ALTERNATE RECORD KEY IS CARD-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-CARD-STATUS.
+
+             SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS LOAN-ID
+                 ALTERNATE RECORD KEY IS LOAN-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-LOAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "user.cpy".
+
+       FD  TRANSFER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "transfer.cpy".
+
+       FD  PAYMENT-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "payment.cpy".
+
+       FD  CARD-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "credit-card.cpy".
+
+       FD  LOAN-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "loan.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS        PIC XX VALUE SPACES.
+       77 WS-TRN-STATUS         PIC XX VALUE SPACES.
+       77 WS-PAY-STATUS         PIC XX VALUE SPACES.
+       77 WS-CARD-STATUS        PIC XX VALUE SPACES.
+       77 WS-LOAN-STATUS        PIC XX VALUE SPACES.
+       77 WS-TODAY-DATE         PIC 9(8).
+       77 WS-STMT-YYYYMM        PIC 9(6).
+       77 WS-STMT-USER-ID       PIC X(10).
+       77 WS-SENT-TOTAL         PIC 9(9)V99 VALUE 0.
+       77 WS-RECEIVED-TOTAL     PIC 9(9)V99 VALUE 0.
+       77 WS-PAYMENT-TOTAL      PIC 9(9)V99 VALUE 0.
+       77 WS-USERS-STATED       PIC 9(5) COMP VALUE 0.
+       77 WS-TRN-OPEN           PIC X VALUE "N".
+           88 TRN-FILE-OPEN       VALUE "Y".
+       77 WS-PAY-OPEN           PIC X VALUE "N".
+           88 PAY-FILE-OPEN       VALUE "Y".
+       77 WS-CARD-OPEN          PIC X VALUE "N".
+           88 CARD-FILE-OPEN      VALUE "Y".
+       77 WS-LOAN-OPEN          PIC X VALUE "N".
+           88 LOAN-FILE-OPEN      VALUE "Y".
+
+      *> Restart/checkpoint bookkeeping
+       77 WS-CKPT-JOB-NAME      PIC X(20) VALUE "STATEMENT-RPT".
+       77 WS-CKPT-LAST-KEY      PIC X(10) VALUE SPACES.
+       77 WS-CKPT-FOUND         PIC X VALUE "N".
+           88 CKPT-FOUND          VALUE "Y".
+       77 WS-CKPT-RET-CODE      PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-USERS
+           PERFORM 9000-FINISH
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> 1000-INITIALIZE - captures the run date and opens every master
+      *> file the statement draws from. The statement period is the
+      *> calendar month the job runs in.
+      *> ----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE(1:6) TO WS-STMT-YYYYMM
+           DISPLAY "=== Monthly Statement Run ==="
+           DISPLAY "Run date: " WS-TODAY-DATE
+           DISPLAY "Statement period: " WS-STMT-YYYYMM
+
+           OPEN INPUT TRANSFER-MASTER-FILE
+           IF WS-TRN-STATUS = "00"
+               SET TRN-FILE-OPEN TO TRUE
+           END-IF
+           OPEN INPUT PAYMENT-MASTER-FILE
+           IF WS-PAY-STATUS = "00"
+               SET PAY-FILE-OPEN TO TRUE
+           END-IF
+           OPEN INPUT CARD-MASTER-FILE
+           IF WS-CARD-STATUS = "00"
+               SET CARD-FILE-OPEN TO TRUE
+           END-IF
+           OPEN INPUT LOAN-MASTER-FILE
+           IF WS-LOAN-STATUS = "00"
+               SET LOAN-FILE-OPEN TO TRUE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2000-PROCESS-USERS - walks every active user and prints their
+      *> statement.
+      *> ----------------------------------------------------------------
+       2000-PROCESS-USERS.
+           OPEN INPUT USER-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No users on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+               IF CKPT-FOUND
+                   DISPLAY "Resuming after checkpoint " WS-CKPT-LAST-KEY
+                   MOVE WS-CKPT-LAST-KEY TO USER-ID
+                   START USER-MASTER-FILE KEY IS GREATER THAN USER-ID
+               END-IF
+               READ USER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   IF USER-STATUS-ACTIVE
+                       PERFORM 2100-PRINT-STATEMENT
+                   END-IF
+                   MOVE USER-ID TO WS-CKPT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY,
+                        WS-CKPT-FOUND, WS-CKPT-RET-CODE
+                   READ USER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE USER-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2100-PRINT-STATEMENT - prints the header and every section of
+      *> one user's statement.
+      *> ----------------------------------------------------------------
+       2100-PRINT-STATEMENT.
+           MOVE USER-ID TO WS-STMT-USER-ID
+           MOVE 0 TO WS-SENT-TOTAL
+           MOVE 0 TO WS-RECEIVED-TOTAL
+           MOVE 0 TO WS-PAYMENT-TOTAL
+
+           DISPLAY " "
+           DISPLAY "==================================================="
+           DISPLAY "Statement for " WS-STMT-USER-ID " (" USER-USERNAME
+                   ") period " WS-STMT-YYYYMM
+           DISPLAY "==================================================="
+
+           PERFORM 2110-LIST-TRANSFERS-SENT
+           PERFORM 2120-LIST-TRANSFERS-RECEIVED
+           PERFORM 2130-LIST-PAYMENTS
+           PERFORM 2140-LIST-CARDS
+           PERFORM 2150-LIST-LOANS
+
+           DISPLAY "Totals: sent " WS-SENT-TOTAL " received "
+                   WS-RECEIVED-TOTAL " payments " WS-PAYMENT-TOTAL
+           ADD 1 TO WS-USERS-STATED.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2110-LIST-TRANSFERS-SENT - this period's outgoing transfers.
+      *> ----------------------------------------------------------------
+       2110-LIST-TRANSFERS-SENT.
+           IF TRN-FILE-OPEN
+               MOVE WS-STMT-USER-ID TO TRANSFER-FROM-USER
+               START TRANSFER-MASTER-FILE KEY IS = TRANSFER-FROM-USER
+               IF WS-TRN-STATUS = "00"
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-TRN-STATUS NOT = "00"
+                           OR TRANSFER-FROM-USER NOT = WS-STMT-USER-ID
+                       IF TRANSFER-CREATED-AT(1:6) = WS-STMT-YYYYMM
+                           DISPLAY "  SENT     " TRANSFER-ID " "
+                                   TRANSFER-AMOUNT " " TRANSFER-CURRENCY
+                                   " (usd=" TRANSFER-AMOUNT-USD ") to "
+                                   TRANSFER-TO-USER
+                           ADD TRANSFER-AMOUNT-USD TO WS-SENT-TOTAL
+                       END-IF
+                       READ TRANSFER-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2120-LIST-TRANSFERS-RECEIVED - this period's incoming transfers.
+      *> ----------------------------------------------------------------
+       2120-LIST-TRANSFERS-RECEIVED.
+           IF TRN-FILE-OPEN
+               MOVE WS-STMT-USER-ID TO TRANSFER-TO-USER
+               START TRANSFER-MASTER-FILE KEY IS = TRANSFER-TO-USER
+               IF WS-TRN-STATUS = "00"
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-TRN-STATUS NOT = "00"
+                           OR TRANSFER-TO-USER NOT = WS-STMT-USER-ID
+                       IF TRANSFER-CREATED-AT(1:6) = WS-STMT-YYYYMM
+                           DISPLAY "  RECEIVED " TRANSFER-ID " "
+                                   TRANSFER-AMOUNT " " TRANSFER-CURRENCY
+                                   " (usd=" TRANSFER-AMOUNT-USD
+                                   ") from " TRANSFER-FROM-USER
+                           ADD TRANSFER-AMOUNT-USD TO WS-RECEIVED-TOTAL
+                       END-IF
+                       READ TRANSFER-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2130-LIST-PAYMENTS - this period's bill payments.
+      *> ----------------------------------------------------------------
+       2130-LIST-PAYMENTS.
+           IF PAY-FILE-OPEN
+               MOVE WS-STMT-USER-ID TO PAYMENT-USER-ID
+               START PAYMENT-MASTER-FILE KEY IS = PAYMENT-USER-ID
+               IF WS-PAY-STATUS = "00"
+                   READ PAYMENT-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-PAY-STATUS NOT = "00"
+                           OR PAYMENT-USER-ID NOT = WS-STMT-USER-ID
+                       IF PAYMENT-CREATED-AT(1:6) = WS-STMT-YYYYMM
+                           DISPLAY "  PAYMENT  " PAYMENT-ID " "
+                                   PAYMENT-AMOUNT " " PAYMENT-CURRENCY
+                                   " to " PAYMENT-PAYEE
+                           ADD PAYMENT-AMOUNT TO WS-PAYMENT-TOTAL
+                       END-IF
+                       READ PAYMENT-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2140-LIST-CARDS - the user's cards and their current balances,
+      *> as of the statement date.
+      *> ----------------------------------------------------------------
+       2140-LIST-CARDS.
+           IF CARD-FILE-OPEN
+               MOVE WS-STMT-USER-ID TO CARD-USER-ID
+               START CARD-MASTER-FILE KEY IS = CARD-USER-ID
+               IF WS-CARD-STATUS = "00"
+                   READ CARD-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-CARD-STATUS NOT = "00"
+                           OR CARD-USER-ID NOT = WS-STMT-USER-ID
+                       DISPLAY "  CARD     " CARD-ID " "
+                               CARD-NUMBER-MASKED " limit "
+                               CARD-CREDIT-LIMIT " available "
+                               CARD-AVAILABLE-BAL
+                       READ CARD-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2150-LIST-LOANS - the user's loans and their outstanding
+      *> balance, as of the statement date.
+      *> ----------------------------------------------------------------
+       2150-LIST-LOANS.
+           IF LOAN-FILE-OPEN
+               MOVE WS-STMT-USER-ID TO LOAN-USER-ID
+               START LOAN-MASTER-FILE KEY IS = LOAN-USER-ID
+               IF WS-LOAN-STATUS = "00"
+                   READ LOAN-MASTER-FILE NEXT RECORD
+                   PERFORM UNTIL WS-LOAN-STATUS NOT = "00"
+                           OR LOAN-USER-ID NOT = WS-STMT-USER-ID
+                       DISPLAY "  LOAN     " LOAN-ID " balance "
+                               LOAN-OUTSTANDING-BAL " " LOAN-CURRENCY
+                               " payment " LOAN-MONTHLY-PAYMENT
+                       READ LOAN-MASTER-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+           END-IF.
+           EXIT.
+
+       9000-FINISH.
+           IF TRN-FILE-OPEN
+               CLOSE TRANSFER-MASTER-FILE
+           END-IF
+           IF PAY-FILE-OPEN
+               CLOSE PAYMENT-MASTER-FILE
+           END-IF
+           IF CARD-FILE-OPEN
+               CLOSE CARD-MASTER-FILE
+           END-IF
+           IF LOAN-FILE-OPEN
+               CLOSE LOAN-MASTER-FILE
+           END-IF
+           DISPLAY " "
+           DISPLAY "Statements printed: " WS-USERS-STATED.
+           EXIT.
+
+       END PROGRAM BLM-STATEMENT-RPT.
