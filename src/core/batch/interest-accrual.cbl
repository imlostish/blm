@@ -0,0 +1,246 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   23/08/2025
+      *> Purpose: Nightly interest accrual against outstanding loans and
+      *>          carried credit-card balances
+      *> License: MIT
+      *> Modification History:
+      *>   23/08/2025 - jm - First cut: accrues one month of interest
+      *>                     against LOAN-OUTSTANDING-BAL once a month,
+      *>                     applying LOAN-MONTHLY-PAYMENT against it
+      *>                     and closing out loans that reach zero.
+      *>   28/08/2025 - jm - Added the credit-card leg: once a month,
+      *>                     posts a month of CARD-INTEREST-RATE against
+      *>                     each active card's carried balance
+      *>                     (CARD-CREDIT-LIMIT - CARD-AVAILABLE-BAL).
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-INTEREST-BATCH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS LOAN-ID
+                 ALTERNATE RECORD KEY IS LOAN-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+             SELECT CARD-MASTER-FILE ASSIGN TO "CARDMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CARD-ID
+                 ALTERNATE RECORD KEY IS CARD-USER-ID WITH DUPLICATES
+                 FILE STATUS IS WS-CARD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "loan.cpy".
+       FD  CARD-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "credit-card.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-CARD-FILE-STATUS  PIC XX VALUE SPACES.
+       77 WS-TODAY-DATE        PIC 9(8).
+       77 WS-TODAY-YYYYMM      PIC 9(6).
+       77 WS-ACCRUAL-YYYYMM    PIC 9(6).
+       77 WS-MONTHLY-RATE      PIC 9(3)V9(8) VALUE 0.
+       77 WS-INTEREST-PART     PIC 9(9)V99 VALUE 0.
+       77 WS-PRINCIPAL-PART    PIC 9(9)V99 VALUE 0.
+       77 WS-LOANS-ACCRUED     PIC 9(5) COMP VALUE 0.
+       77 WS-LOANS-PAID-OFF    PIC 9(5) COMP VALUE 0.
+       77 WS-LOANS-SKIPPED     PIC 9(5) COMP VALUE 0.
+
+      *> Credit-card accrual working fields
+       77 WS-CARD-BALANCE      PIC 9(9)V99 VALUE 0.
+       77 WS-CARD-INTEREST     PIC 9(9)V99 VALUE 0.
+       77 WS-CARDS-ACCRUED     PIC 9(5) COMP VALUE 0.
+       77 WS-CARDS-SKIPPED     PIC 9(5) COMP VALUE 0.
+
+      *> Restart/checkpoint bookkeeping
+       77 WS-CKPT-JOB-NAME     PIC X(20) VALUE "INTEREST-ACCRUAL".
+       77 WS-CKPT-LAST-KEY     PIC X(10) VALUE SPACES.
+       77 WS-CKPT-FOUND        PIC X VALUE "N".
+           88 CKPT-FOUND          VALUE "Y".
+       77 WS-CKPT-RET-CODE     PIC S9(4) COMP.
+       77 WS-CKPT-CC-JOB-NAME  PIC X(20) VALUE "INTEREST-ACCRUAL-CC".
+       77 WS-CKPT-CC-LAST-KEY  PIC X(10) VALUE SPACES.
+       77 WS-CKPT-CC-FOUND     PIC X VALUE "N".
+           88 CKPT-CC-FOUND       VALUE "Y".
+       77 WS-CKPT-CC-RET-CODE  PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCRUE-LOANS
+           PERFORM 3000-ACCRUE-CARDS
+           PERFORM 9000-FINISH
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> 1000-INITIALIZE - captures today's date for the run.
+      *> ----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE(1:6) TO WS-TODAY-YYYYMM
+           DISPLAY "=== Nightly Interest Accrual ==="
+           DISPLAY "Run date: " WS-TODAY-DATE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2000-ACCRUE-LOANS - walks every active loan and, once per
+      *> calendar month, accrues a month of interest and applies the
+      *> level payment against LOAN-OUTSTANDING-BAL. A loan whose last
+      *> accrual already happened this month is skipped, so re-running
+      *> the job the same night is harmless.
+      *> ----------------------------------------------------------------
+       2000-ACCRUE-LOANS.
+           OPEN I-O LOAN-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No loans on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+               IF CKPT-FOUND
+                   DISPLAY "Resuming after checkpoint " WS-CKPT-LAST-KEY
+                   MOVE WS-CKPT-LAST-KEY TO LOAN-ID
+                   START LOAN-MASTER-FILE KEY IS GREATER THAN LOAN-ID
+               END-IF
+               READ LOAN-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   IF LOAN-ACTIVE
+                       MOVE LOAN-LAST-ACCRUAL(1:6) TO WS-ACCRUAL-YYYYMM
+                       IF WS-ACCRUAL-YYYYMM >= WS-TODAY-YYYYMM
+                           ADD 1 TO WS-LOANS-SKIPPED
+                       ELSE
+                           PERFORM 2100-ACCRUE-ONE-LOAN
+                       END-IF
+                   END-IF
+                   MOVE LOAN-ID TO WS-CKPT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY,
+                        WS-CKPT-FOUND, WS-CKPT-RET-CODE
+                   READ LOAN-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE LOAN-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2100-ACCRUE-ONE-LOAN - applies one month of interest/principal
+      *> to the current LOAN-RECORD and rewrites it.
+      *> ----------------------------------------------------------------
+       2100-ACCRUE-ONE-LOAN.
+           COMPUTE WS-MONTHLY-RATE = LOAN-RATE / 100 / 12
+           COMPUTE WS-INTEREST-PART ROUNDED =
+                   LOAN-OUTSTANDING-BAL * WS-MONTHLY-RATE
+           COMPUTE WS-PRINCIPAL-PART =
+                   LOAN-MONTHLY-PAYMENT - WS-INTEREST-PART
+           IF WS-PRINCIPAL-PART > LOAN-OUTSTANDING-BAL
+               MOVE LOAN-OUTSTANDING-BAL TO WS-PRINCIPAL-PART
+           END-IF
+           COMPUTE LOAN-OUTSTANDING-BAL =
+                   LOAN-OUTSTANDING-BAL - WS-PRINCIPAL-PART
+           MOVE WS-TODAY-DATE TO LOAN-LAST-ACCRUAL
+
+           IF LOAN-OUTSTANDING-BAL = 0
+               SET LOAN-PAID TO TRUE
+               ADD 1 TO WS-LOANS-PAID-OFF
+           END-IF
+
+           REWRITE LOAN-RECORD
+           DISPLAY "Accrued " LOAN-ID " interest " WS-INTEREST-PART
+                   " principal " WS-PRINCIPAL-PART
+                   " balance " LOAN-OUTSTANDING-BAL
+           ADD 1 TO WS-LOANS-ACCRUED.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 3000-ACCRUE-CARDS - walks every active card and, once per
+      *> calendar month, posts a month of interest against its carried
+      *> balance. A card whose last accrual already happened this month
+      *> is skipped, so re-running the job the same night is harmless.
+      *> ----------------------------------------------------------------
+       3000-ACCRUE-CARDS.
+           OPEN I-O CARD-MASTER-FILE
+           IF WS-CARD-FILE-STATUS NOT = "00"
+               DISPLAY "No cards on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-CC-JOB-NAME, WS-CKPT-CC-LAST-KEY,
+                    WS-CKPT-CC-FOUND, WS-CKPT-CC-RET-CODE
+               IF CKPT-CC-FOUND
+                   DISPLAY "Resuming after checkpoint "
+                           WS-CKPT-CC-LAST-KEY
+                   MOVE WS-CKPT-CC-LAST-KEY TO CARD-ID
+                   START CARD-MASTER-FILE KEY IS GREATER THAN CARD-ID
+               END-IF
+               READ CARD-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-CARD-FILE-STATUS NOT = "00"
+                   IF CARD-ACTIVE
+                       MOVE CARD-LAST-ACCRUAL(1:6) TO WS-ACCRUAL-YYYYMM
+                       IF WS-ACCRUAL-YYYYMM >= WS-TODAY-YYYYMM
+                           ADD 1 TO WS-CARDS-SKIPPED
+                       ELSE
+                           PERFORM 3100-ACCRUE-ONE-CARD
+                       END-IF
+                   END-IF
+                   MOVE CARD-ID TO WS-CKPT-CC-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-CC-JOB-NAME, WS-CKPT-CC-LAST-KEY,
+                        WS-CKPT-CC-FOUND, WS-CKPT-CC-RET-CODE
+                   READ CARD-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE CARD-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-CC-JOB-NAME, WS-CKPT-CC-LAST-KEY,
+                    WS-CKPT-CC-FOUND, WS-CKPT-CC-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 3100-ACCRUE-ONE-CARD - posts one month of interest against the
+      *> current CREDIT-CARD-RECORD's carried balance and rewrites it.
+      *> A card with nothing carried forward, or no rate on file, has
+      *> no interest to post.
+      *> ----------------------------------------------------------------
+       3100-ACCRUE-ONE-CARD.
+           COMPUTE WS-CARD-BALANCE =
+                   CARD-CREDIT-LIMIT - CARD-AVAILABLE-BAL
+           MOVE WS-TODAY-DATE TO CARD-LAST-ACCRUAL
+           IF WS-CARD-BALANCE > 0 AND CARD-INTEREST-RATE > 0
+               COMPUTE WS-MONTHLY-RATE = CARD-INTEREST-RATE / 100 / 12
+               COMPUTE WS-CARD-INTEREST ROUNDED =
+                       WS-CARD-BALANCE * WS-MONTHLY-RATE
+               COMPUTE CARD-AVAILABLE-BAL =
+                       CARD-AVAILABLE-BAL - WS-CARD-INTEREST
+               COMPUTE WS-CARD-BALANCE =
+                       CARD-CREDIT-LIMIT - CARD-AVAILABLE-BAL
+               DISPLAY "Accrued " CARD-ID " interest "
+                       WS-CARD-INTEREST " balance " WS-CARD-BALANCE
+               ADD 1 TO WS-CARDS-ACCRUED
+           ELSE
+               ADD 1 TO WS-CARDS-SKIPPED
+           END-IF
+           REWRITE CREDIT-CARD-RECORD.
+           EXIT.
+
+       9000-FINISH.
+           DISPLAY "Loans accrued: " WS-LOANS-ACCRUED
+           DISPLAY "Loans paid off: " WS-LOANS-PAID-OFF
+           DISPLAY "Loans skipped (already accrued this month): "
+                   WS-LOANS-SKIPPED
+           DISPLAY "Cards accrued: " WS-CARDS-ACCRUED
+           DISPLAY "Cards skipped (no balance/rate, or already "
+                   "accrued this month): " WS-CARDS-SKIPPED.
+           EXIT.
+
+       END PROGRAM BLM-INTEREST-BATCH.
