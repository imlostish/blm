@@ -0,0 +1,409 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   27/08/2025
+      *> Purpose: Bulk export of master files to a flat file for
+      *>          external accounting/reporting systems, in either CSV
+      *>          or fixed-width layout. TRANSFER-MASTER-FILE,
+      *>          USER-MASTER-FILE and CARD-MASTER-FILE can each be
+      *>          exported by naming them on the command line.
+      *> License: MIT
+      *> Modification History:
+      *>   27/08/2025 - jm - First cut: TRANSFER-MASTER-FILE only.
+      *>   29/08/2025 - jm - Added a --dataset selector (TRANSFERS,
+      *>                     the default, USERS or CARDS) with its own
+      *>                     export paragraph, checkpoint job name and
+      *>                     CSV/fixed layout per dataset, so this is a
+      *>                     general bulk-export job and not just a
+      *>                     transfer export.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-TXN-EXPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT TRANSFER-MASTER-FILE ASSIGN TO "TRNMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS TRANSFER-ID
+                 FILE STATUS IS WS-FILE-STATUS.
+
+             SELECT USER-MASTER-FILE ASSIGN TO "USERMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS USER-ID
+                 FILE STATUS IS WS-USER-FILE-STATUS.
+
+             SELECT CARD-MASTER-FILE ASSIGN TO "CARDMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CARD-ID
+                 FILE STATUS IS WS-CARD-FILE-STATUS.
+
+             SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-PATH
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSFER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "transfer.cpy".
+
+       FD  USER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "user.cpy".
+
+       FD  CARD-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "credit-card.cpy".
+
+       FD  EXPORT-FILE
+           LABEL RECORD STANDARD.
+       01 EXPORT-LINE             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS        PIC XX VALUE SPACES.
+       77 WS-USER-FILE-STATUS   PIC XX VALUE SPACES.
+       77 WS-CARD-FILE-STATUS   PIC XX VALUE SPACES.
+       77 WS-EXPORT-STATUS      PIC XX VALUE SPACES.
+       77 WS-ARGS-LENGTH        PIC 9(4) COMP.
+       77 WS-EXPORT-FORMAT      PIC X(6) VALUE "CSV".
+           88 EXPORT-CSV          VALUE "CSV".
+           88 EXPORT-FIXED        VALUE "FIXED".
+       77 WS-DATASET            PIC X(10) VALUE "TRANSFERS".
+           88 DS-TRANSFERS         VALUE "TRANSFERS".
+           88 DS-USERS             VALUE "USERS".
+           88 DS-CARDS             VALUE "CARDS".
+       77 WS-EXPORT-PATH        PIC X(40) VALUE "TXNEXPORT.CSV".
+       77 WS-RECORDS-EXPORTED   PIC 9(7) COMP VALUE 0.
+
+      *> Restart/checkpoint bookkeeping - one job name per dataset, the
+      *> same way BLM-INTEREST-ACCRUAL keeps an independent checkpoint
+      *> identity per balance type it accrues.
+       77 WS-CKPT-JOB-NAME      PIC X(20) VALUE "TXN-EXPORT".
+       77 WS-CKPT-LAST-KEY      PIC X(10) VALUE SPACES.
+       77 WS-CKPT-FOUND         PIC X VALUE "N".
+           88 CKPT-FOUND          VALUE "Y".
+       77 WS-CKPT-RET-CODE      PIC S9(4) COMP.
+
+      *> Fixed-width detail line - transfers
+       01 WS-FIXED-DETAIL.
+           05 FXD-TRANSFER-ID      PIC X(10).
+           05 FXD-FROM-USER        PIC X(10).
+           05 FXD-TO-USER          PIC X(10).
+           05 FXD-AMOUNT           PIC 9(9)V99.
+           05 FXD-CURRENCY         PIC X(3).
+           05 FXD-AMOUNT-USD       PIC 9(9)V99.
+           05 FXD-STATUS           PIC X(1).
+           05 FXD-CREATED-AT       PIC X(14).
+
+      *> Fixed-width detail line - users
+       01 WS-USER-FIXED-DETAIL.
+           05 FXU-USER-ID          PIC X(10).
+           05 FXU-USERNAME         PIC X(30).
+           05 FXU-EMAIL            PIC X(40).
+           05 FXU-STATUS           PIC X(1).
+           05 FXU-ROLE             PIC X(1).
+           05 FXU-BALANCE          PIC S9(9)V99.
+           05 FXU-CREATED-AT       PIC 9(14).
+
+      *> Fixed-width detail line - credit cards
+       01 WS-CARD-FIXED-DETAIL.
+           05 FXC-CARD-ID          PIC X(10).
+           05 FXC-USER-ID          PIC X(10).
+           05 FXC-MASKED-NUMBER    PIC X(19).
+           05 FXC-HOLDER-NAME      PIC X(50).
+           05 FXC-STATUS           PIC X(1).
+           05 FXC-CREDIT-LIMIT     PIC S9(9)V99.
+           05 FXC-AVAILABLE-BAL    PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           EVALUATE TRUE
+               WHEN DS-USERS
+                   PERFORM 3000-EXPORT-USERS
+               WHEN DS-CARDS
+                   PERFORM 4000-EXPORT-CARDS
+               WHEN OTHER
+                   PERFORM 2000-EXPORT-TRANSFERS
+           END-EVALUATE
+           PERFORM 9000-FINISH
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> 1000-INITIALIZE - takes an optional output format (CSV or
+      *> FIXED, default CSV) and an optional dataset (TRANSFERS, USERS
+      *> or CARDS, default TRANSFERS) on the command line, and opens
+      *> the output file under a name matching both.
+      *> ----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-ARGS-LENGTH FROM ARGUMENT-NUMBER
+           IF WS-ARGS-LENGTH > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-EXPORT-FORMAT FROM ARGUMENT-VALUE
+               INSPECT WS-EXPORT-FORMAT CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF
+           IF WS-ARGS-LENGTH > 1
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-DATASET FROM ARGUMENT-VALUE
+               INSPECT WS-DATASET CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF
+
+           IF NOT EXPORT-FIXED
+               SET EXPORT-CSV TO TRUE
+           END-IF
+           IF NOT DS-USERS AND NOT DS-CARDS
+               SET DS-TRANSFERS TO TRUE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN DS-USERS
+                   MOVE "USER-EXPORT" TO WS-CKPT-JOB-NAME
+                   IF EXPORT-FIXED
+                       MOVE "USEREXPORT.TXT" TO WS-EXPORT-PATH
+                   ELSE
+                       MOVE "USEREXPORT.CSV" TO WS-EXPORT-PATH
+                   END-IF
+               WHEN DS-CARDS
+                   MOVE "CARD-EXPORT" TO WS-CKPT-JOB-NAME
+                   IF EXPORT-FIXED
+                       MOVE "CARDEXPORT.TXT" TO WS-EXPORT-PATH
+                   ELSE
+                       MOVE "CARDEXPORT.CSV" TO WS-EXPORT-PATH
+                   END-IF
+               WHEN OTHER
+                   MOVE "TXN-EXPORT" TO WS-CKPT-JOB-NAME
+                   IF EXPORT-FIXED
+                       MOVE "TXNEXPORT.TXT" TO WS-EXPORT-PATH
+                   ELSE
+                       MOVE "TXNEXPORT.CSV" TO WS-EXPORT-PATH
+                   END-IF
+           END-EVALUATE
+
+           DISPLAY "=== Bulk Export ==="
+           DISPLAY "Dataset: " WS-DATASET
+           DISPLAY "Format: " WS-EXPORT-FORMAT
+           DISPLAY "Output: " WS-EXPORT-PATH
+
+           OPEN OUTPUT EXPORT-FILE
+           IF EXPORT-CSV
+               EVALUATE TRUE
+                   WHEN DS-USERS
+                       STRING "user_id,username,email,status,role,"
+                              "balance,created_at" DELIMITED BY SIZE
+                              INTO EXPORT-LINE
+                   WHEN DS-CARDS
+                       STRING "card_id,user_id,masked_number,"
+                              "holder_name,status,credit_limit,"
+                              "available_balance" DELIMITED BY SIZE
+                              INTO EXPORT-LINE
+                   WHEN OTHER
+                       STRING "transfer_id,from_user,to_user,amount,"
+                              "currency,amount_usd,status,created_at"
+                              DELIMITED BY SIZE INTO EXPORT-LINE
+               END-EVALUATE
+               WRITE EXPORT-LINE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2000-EXPORT-TRANSFERS - writes one output line per transfer on
+      *> file, resuming after the checkpoint when one is on file.
+      *> ----------------------------------------------------------------
+       2000-EXPORT-TRANSFERS.
+           OPEN INPUT TRANSFER-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No transfers on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+               IF CKPT-FOUND
+                   DISPLAY "Resuming after checkpoint " WS-CKPT-LAST-KEY
+                   MOVE WS-CKPT-LAST-KEY TO TRANSFER-ID
+                   START TRANSFER-MASTER-FILE
+                       KEY IS GREATER THAN TRANSFER-ID
+               END-IF
+               READ TRANSFER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   PERFORM 2100-WRITE-DETAIL-LINE
+                   MOVE TRANSFER-ID TO WS-CKPT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY,
+                        WS-CKPT-FOUND, WS-CKPT-RET-CODE
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE TRANSFER-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2100-WRITE-DETAIL-LINE - formats the current TRANSFER-RECORD
+      *> into EXPORT-LINE according to WS-EXPORT-FORMAT and writes it.
+      *> ----------------------------------------------------------------
+       2100-WRITE-DETAIL-LINE.
+           IF EXPORT-CSV
+               STRING TRANSFER-ID DELIMITED BY SIZE
+                      "," TRANSFER-FROM-USER DELIMITED BY SIZE
+                      "," TRANSFER-TO-USER DELIMITED BY SIZE
+                      "," TRANSFER-AMOUNT DELIMITED BY SIZE
+                      "," TRANSFER-CURRENCY DELIMITED BY SIZE
+                      "," TRANSFER-AMOUNT-USD DELIMITED BY SIZE
+                      "," TRANSFER-STATUS DELIMITED BY SIZE
+                      "," TRANSFER-CREATED-AT DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+           ELSE
+               MOVE SPACES TO WS-FIXED-DETAIL
+               MOVE TRANSFER-ID TO FXD-TRANSFER-ID
+               MOVE TRANSFER-FROM-USER TO FXD-FROM-USER
+               MOVE TRANSFER-TO-USER TO FXD-TO-USER
+               MOVE TRANSFER-AMOUNT TO FXD-AMOUNT
+               MOVE TRANSFER-CURRENCY TO FXD-CURRENCY
+               MOVE TRANSFER-AMOUNT-USD TO FXD-AMOUNT-USD
+               MOVE TRANSFER-STATUS TO FXD-STATUS
+               MOVE TRANSFER-CREATED-AT TO FXD-CREATED-AT
+               MOVE WS-FIXED-DETAIL TO EXPORT-LINE
+           END-IF
+           WRITE EXPORT-LINE
+           ADD 1 TO WS-RECORDS-EXPORTED.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 3000-EXPORT-USERS - writes one output line per user on file,
+      *> resuming after the checkpoint when one is on file.
+      *> ----------------------------------------------------------------
+       3000-EXPORT-USERS.
+           OPEN INPUT USER-MASTER-FILE
+           IF WS-USER-FILE-STATUS NOT = "00"
+               DISPLAY "No users on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+               IF CKPT-FOUND
+                   DISPLAY "Resuming after checkpoint " WS-CKPT-LAST-KEY
+                   MOVE WS-CKPT-LAST-KEY TO USER-ID
+                   START USER-MASTER-FILE KEY IS GREATER THAN USER-ID
+               END-IF
+               READ USER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-USER-FILE-STATUS NOT = "00"
+                   PERFORM 3100-WRITE-USER-LINE
+                   MOVE USER-ID TO WS-CKPT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY,
+                        WS-CKPT-FOUND, WS-CKPT-RET-CODE
+                   READ USER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE USER-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 3100-WRITE-USER-LINE - formats the current USER-RECORD into
+      *> EXPORT-LINE according to WS-EXPORT-FORMAT and writes it.
+      *> ----------------------------------------------------------------
+       3100-WRITE-USER-LINE.
+           IF EXPORT-CSV
+               STRING USER-ID DELIMITED BY SIZE
+                      "," USER-USERNAME DELIMITED BY SIZE
+                      "," USER-EMAIL DELIMITED BY SIZE
+                      "," USER-STATUS DELIMITED BY SIZE
+                      "," USER-ROLE DELIMITED BY SIZE
+                      "," USER-ACCOUNT-BALANCE DELIMITED BY SIZE
+                      "," USER-CREATED-AT DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+           ELSE
+               MOVE SPACES TO WS-USER-FIXED-DETAIL
+               MOVE USER-ID TO FXU-USER-ID
+               MOVE USER-USERNAME TO FXU-USERNAME
+               MOVE USER-EMAIL(1:40) TO FXU-EMAIL
+               MOVE USER-STATUS TO FXU-STATUS
+               MOVE USER-ROLE TO FXU-ROLE
+               MOVE USER-ACCOUNT-BALANCE TO FXU-BALANCE
+               MOVE USER-CREATED-AT TO FXU-CREATED-AT
+               MOVE WS-USER-FIXED-DETAIL TO EXPORT-LINE
+           END-IF
+           WRITE EXPORT-LINE
+           ADD 1 TO WS-RECORDS-EXPORTED.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 4000-EXPORT-CARDS - writes one output line per credit card on
+      *> file, resuming after the checkpoint when one is on file.
+      *> ----------------------------------------------------------------
+       4000-EXPORT-CARDS.
+           OPEN INPUT CARD-MASTER-FILE
+           IF WS-CARD-FILE-STATUS NOT = "00"
+               DISPLAY "No cards on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+               IF CKPT-FOUND
+                   DISPLAY "Resuming after checkpoint " WS-CKPT-LAST-KEY
+                   MOVE WS-CKPT-LAST-KEY TO CARD-ID
+                   START CARD-MASTER-FILE KEY IS GREATER THAN CARD-ID
+               END-IF
+               READ CARD-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-CARD-FILE-STATUS NOT = "00"
+                   PERFORM 4100-WRITE-CARD-LINE
+                   MOVE CARD-ID TO WS-CKPT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY,
+                        WS-CKPT-FOUND, WS-CKPT-RET-CODE
+                   READ CARD-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE CARD-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 4100-WRITE-CARD-LINE - formats the current CREDIT-CARD-RECORD
+      *> into EXPORT-LINE according to WS-EXPORT-FORMAT and writes it.
+      *> ----------------------------------------------------------------
+       4100-WRITE-CARD-LINE.
+           IF EXPORT-CSV
+               STRING CARD-ID DELIMITED BY SIZE
+                      "," CARD-USER-ID DELIMITED BY SIZE
+                      "," CARD-NUMBER-MASKED DELIMITED BY SIZE
+                      "," CARD-HOLDER-NAME DELIMITED BY SIZE
+                      "," CARD-STATUS DELIMITED BY SIZE
+                      "," CARD-CREDIT-LIMIT DELIMITED BY SIZE
+                      "," CARD-AVAILABLE-BAL DELIMITED BY SIZE
+                      INTO EXPORT-LINE
+           ELSE
+               MOVE SPACES TO WS-CARD-FIXED-DETAIL
+               MOVE CARD-ID TO FXC-CARD-ID
+               MOVE CARD-USER-ID TO FXC-USER-ID
+               MOVE CARD-NUMBER-MASKED TO FXC-MASKED-NUMBER
+               MOVE CARD-HOLDER-NAME TO FXC-HOLDER-NAME
+               MOVE CARD-STATUS TO FXC-STATUS
+               MOVE CARD-CREDIT-LIMIT TO FXC-CREDIT-LIMIT
+               MOVE CARD-AVAILABLE-BAL TO FXC-AVAILABLE-BAL
+               MOVE WS-CARD-FIXED-DETAIL TO EXPORT-LINE
+           END-IF
+           WRITE EXPORT-LINE
+           ADD 1 TO WS-RECORDS-EXPORTED.
+           EXIT.
+
+       9000-FINISH.
+           CLOSE EXPORT-FILE
+           DISPLAY "Records exported: " WS-RECORDS-EXPORTED.
+           EXIT.
+
+       END PROGRAM BLM-TXN-EXPORT.
