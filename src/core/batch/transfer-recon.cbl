@@ -0,0 +1,304 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   28/08/2025
+      *> Purpose: Nightly reconciliation pass over TRANSFER-MASTER-FILE -
+      *>          recomputes each completed transfer's USD ledger amount
+      *>          from today's exchange rate and flags any mismatch,
+      *>          flags transfers still PENDING from a prior day so they
+      *>          don't sit unnoticed, and sums every account's posted
+      *>          transfer debits/credits against its stored balance.
+      *> License: MIT
+      *> Modification History:
+      *>   28/08/2025 - jm - First cut: walks TRANSFER-MASTER-FILE once a
+      *>                     night, cross-checking TRANSFER-AMOUNT-USD
+      *>                     against BLM-FX-CONTROLLER and aging PENDING
+      *>                     transfers, with the same checkpoint/restart
+      *>                     support as the other nightly jobs.
+      *>   29/08/2025 - jm - Added 3000-RECONCILE-ACCOUNTS: walks
+      *>                     USER-MASTER-FILE, sums TRANSFER-COMPLETE
+      *>                     debits/credits per account from
+      *>                     TRANSFER-MASTER-FILE, and reports any
+      *>                     account whose net doesn't match the stored
+      *>                     USER-ACCOUNT-BALANCE. Runs as its own
+      *>                     checkpointed pass alongside the existing
+      *>                     transfer-level checks, which stay as-is.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-TRANSFER-RECON.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT TRANSFER-MASTER-FILE ASSIGN TO "TRNMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS TRANSFER-ID
+                 ALTERNATE RECORD KEY IS TRANSFER-FROM-USER
+                     WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS TRANSFER-TO-USER
+                     WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-STATUS.
+
+             SELECT USER-MASTER-FILE ASSIGN TO "USERMSTR"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS USER-ID
+                 FILE STATUS IS WS-USER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSFER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "transfer.cpy".
+
+       FD  USER-MASTER-FILE
+           LABEL RECORD STANDARD.
+           COPY "user.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC XX VALUE SPACES.
+       77 WS-USER-FILE-STATUS  PIC XX VALUE SPACES.
+       77 WS-TODAY-DATE        PIC 9(8).
+       77 WS-PENDING-DATE      PIC 9(8).
+
+      *> Re-derived USD amount and the exchange-rate lookup behind it
+       77 WS-FX-RATE           PIC 9(5)V9(6) VALUE 0.
+       77 WS-EXPECTED-USD      PIC 9(9)V99 VALUE 0.
+       77 WS-USD-DIFF          PIC S9(9)V99 VALUE 0.
+       77 WS-FX-RET-CODE       PIC S9(4) COMP.
+
+      *> Running totals for the closing report
+       77 WS-TRANSFERS-CHECKED PIC 9(5) COMP VALUE 0.
+       77 WS-TRANSFERS-OK      PIC 9(5) COMP VALUE 0.
+       77 WS-AMOUNT-EXCEPTIONS PIC 9(5) COMP VALUE 0.
+       77 WS-STALE-PENDING     PIC 9(5) COMP VALUE 0.
+       77 WS-TOTAL-USD-VOLUME  PIC 9(11)V99 VALUE 0.
+
+      *> Restart/checkpoint bookkeeping
+       77 WS-CKPT-JOB-NAME     PIC X(20) VALUE "TRANSFER-RECON".
+       77 WS-CKPT-LAST-KEY     PIC X(10) VALUE SPACES.
+       77 WS-CKPT-FOUND        PIC X VALUE "N".
+           88 CKPT-FOUND          VALUE "Y".
+       77 WS-CKPT-RET-CODE     PIC S9(4) COMP.
+
+      *> Per-account debit/credit summation
+       77 WS-ACCT-DEBIT-TOTAL  PIC 9(11)V99 VALUE 0.
+       77 WS-ACCT-CREDIT-TOTAL PIC 9(11)V99 VALUE 0.
+       77 WS-ACCT-NET          PIC S9(11)V99 VALUE 0.
+       77 WS-BAL-DIFF          PIC S9(11)V99 VALUE 0.
+       77 WS-ACCOUNTS-CHECKED  PIC 9(5) COMP VALUE 0.
+       77 WS-ACCOUNTS-OK       PIC 9(5) COMP VALUE 0.
+       77 WS-BALANCE-EXCEPTIONS PIC 9(5) COMP VALUE 0.
+
+      *> Restart/checkpoint bookkeeping for the account pass - its own
+      *> job name, same shape as the transfer-pass bookkeeping above.
+       77 WS-CKPT-ACCT-JOB-NAME PIC X(20) VALUE "TRANSFER-RECON-ACCT".
+       77 WS-CKPT-ACCT-LAST-KEY PIC X(10) VALUE SPACES.
+       77 WS-CKPT-ACCT-FOUND   PIC X VALUE "N".
+           88 CKPT-ACCT-FOUND     VALUE "Y".
+       77 WS-CKPT-ACCT-RET-CODE PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-TRANSFERS
+           PERFORM 3000-RECONCILE-ACCOUNTS
+           PERFORM 9000-FINISH
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> 1000-INITIALIZE - captures today's date for the run; a PENDING
+      *> transfer dated before today is stale.
+      *> ----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           DISPLAY "=== Nightly Transfer/Ledger Reconciliation ==="
+           DISPLAY "Run date: " WS-TODAY-DATE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2000-RECONCILE-TRANSFERS - walks every transfer in TRANSFER-ID
+      *> order, checking completed transfers against the FX table and
+      *> flagging PENDING transfers left over from a prior day.
+      *> ----------------------------------------------------------------
+       2000-RECONCILE-TRANSFERS.
+           OPEN INPUT TRANSFER-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No transfers on file."
+           ELSE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+               IF CKPT-FOUND
+                   DISPLAY "Resuming after checkpoint " WS-CKPT-LAST-KEY
+                   MOVE WS-CKPT-LAST-KEY TO TRANSFER-ID
+                   START TRANSFER-MASTER-FILE
+                       KEY IS GREATER THAN TRANSFER-ID
+               END-IF
+               READ TRANSFER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   ADD 1 TO WS-TRANSFERS-CHECKED
+                   EVALUATE TRUE
+                       WHEN TRANSFER-COMPLETE
+                           PERFORM 2100-CHECK-COMPLETED-TRANSFER
+                       WHEN TRANSFER-PENDING
+                           PERFORM 2200-CHECK-PENDING-TRANSFER
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+                   MOVE TRANSFER-ID TO WS-CKPT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY,
+                        WS-CKPT-FOUND, WS-CKPT-RET-CODE
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE TRANSFER-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-JOB-NAME, WS-CKPT-LAST-KEY, WS-CKPT-FOUND,
+                    WS-CKPT-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2100-CHECK-COMPLETED-TRANSFER - recomputes the USD amount for
+      *> the current TRANSFER-RECORD and compares it to the stored
+      *> TRANSFER-AMOUNT-USD, flagging anything off by a cent or more.
+      *> ----------------------------------------------------------------
+       2100-CHECK-COMPLETED-TRANSFER.
+           CALL "BLM-FX-CONTROLLER" USING "CONVERT", TRANSFER-CURRENCY,
+                TRANSFER-AMOUNT, WS-FX-RATE, WS-EXPECTED-USD,
+                WS-FX-RET-CODE
+           IF WS-FX-RET-CODE NOT = 0
+               DISPLAY "WARNING: no rate on file for "
+                       TRANSFER-CURRENCY " (transfer " TRANSFER-ID
+                       "), skipping amount check."
+           ELSE
+               COMPUTE WS-USD-DIFF =
+                       TRANSFER-AMOUNT-USD - WS-EXPECTED-USD
+               IF FUNCTION ABS(WS-USD-DIFF) >= 0.01
+                   DISPLAY "EXCEPTION: transfer " TRANSFER-ID
+                           " recorded USD " TRANSFER-AMOUNT-USD
+                           " expected " WS-EXPECTED-USD
+                   ADD 1 TO WS-AMOUNT-EXCEPTIONS
+               ELSE
+                   ADD 1 TO WS-TRANSFERS-OK
+               END-IF
+               ADD TRANSFER-AMOUNT-USD TO WS-TOTAL-USD-VOLUME
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2200-CHECK-PENDING-TRANSFER - flags a PENDING transfer dated
+      *> before today as stale, since nothing in this system ever moves
+      *> a transfer off PENDING on its own.
+      *> ----------------------------------------------------------------
+       2200-CHECK-PENDING-TRANSFER.
+           MOVE TRANSFER-CREATED-AT(1:8) TO WS-PENDING-DATE
+           IF WS-PENDING-DATE < WS-TODAY-DATE
+               DISPLAY "EXCEPTION: transfer " TRANSFER-ID
+                       " still PENDING since " TRANSFER-CREATED-AT
+               ADD 1 TO WS-STALE-PENDING
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 3000-RECONCILE-ACCOUNTS - walks every user in USER-ID order,
+      *> summing their posted transfer debits and credits and comparing
+      *> the net against the stored USER-ACCOUNT-BALANCE.
+      *> ----------------------------------------------------------------
+       3000-RECONCILE-ACCOUNTS.
+           OPEN INPUT USER-MASTER-FILE
+           IF WS-USER-FILE-STATUS NOT = "00"
+               DISPLAY "No users on file."
+           ELSE
+               OPEN INPUT TRANSFER-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "LOAD",
+                    WS-CKPT-ACCT-JOB-NAME, WS-CKPT-ACCT-LAST-KEY,
+                    WS-CKPT-ACCT-FOUND, WS-CKPT-ACCT-RET-CODE
+               IF CKPT-ACCT-FOUND
+                   DISPLAY "Resuming account pass after checkpoint "
+                           WS-CKPT-ACCT-LAST-KEY
+                   MOVE WS-CKPT-ACCT-LAST-KEY TO USER-ID
+                   START USER-MASTER-FILE KEY IS GREATER THAN USER-ID
+               END-IF
+               READ USER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-USER-FILE-STATUS NOT = "00"
+                   PERFORM 3100-RECONCILE-ONE-ACCOUNT
+                   MOVE USER-ID TO WS-CKPT-ACCT-LAST-KEY
+                   CALL "BLM-CHECKPOINT-CONTROLLER" USING "SAVE",
+                        WS-CKPT-ACCT-JOB-NAME, WS-CKPT-ACCT-LAST-KEY,
+                        WS-CKPT-ACCT-FOUND, WS-CKPT-ACCT-RET-CODE
+                   READ USER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE TRANSFER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               CALL "BLM-CHECKPOINT-CONTROLLER" USING "COMPLETE",
+                    WS-CKPT-ACCT-JOB-NAME, WS-CKPT-ACCT-LAST-KEY,
+                    WS-CKPT-ACCT-FOUND, WS-CKPT-ACCT-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 3100-RECONCILE-ONE-ACCOUNT - sums TRANSFER-COMPLETE debits (by
+      *> TRANSFER-FROM-USER) and credits (by TRANSFER-TO-USER) for the
+      *> current USER-RECORD and compares the net to USER-ACCOUNT-
+      *> BALANCE, flagging anything off by a cent or more.
+      *> ----------------------------------------------------------------
+       3100-RECONCILE-ONE-ACCOUNT.
+           MOVE 0 TO WS-ACCT-DEBIT-TOTAL
+           MOVE 0 TO WS-ACCT-CREDIT-TOTAL
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+
+           MOVE USER-ID TO TRANSFER-FROM-USER
+           START TRANSFER-MASTER-FILE KEY IS = TRANSFER-FROM-USER
+           IF WS-FILE-STATUS = "00"
+               READ TRANSFER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                       OR TRANSFER-FROM-USER NOT = USER-ID
+                   IF TRANSFER-COMPLETE
+                       ADD TRANSFER-AMOUNT-USD TO WS-ACCT-DEBIT-TOTAL
+                   END-IF
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+
+           MOVE USER-ID TO TRANSFER-TO-USER
+           START TRANSFER-MASTER-FILE KEY IS = TRANSFER-TO-USER
+           IF WS-FILE-STATUS = "00"
+               READ TRANSFER-MASTER-FILE NEXT RECORD
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                       OR TRANSFER-TO-USER NOT = USER-ID
+                   IF TRANSFER-COMPLETE
+                       ADD TRANSFER-AMOUNT-USD TO WS-ACCT-CREDIT-TOTAL
+                   END-IF
+                   READ TRANSFER-MASTER-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+
+           COMPUTE WS-ACCT-NET =
+                   WS-ACCT-CREDIT-TOTAL - WS-ACCT-DEBIT-TOTAL
+           COMPUTE WS-BAL-DIFF = USER-ACCOUNT-BALANCE - WS-ACCT-NET
+           IF FUNCTION ABS(WS-BAL-DIFF) >= 0.01
+               DISPLAY "EXCEPTION: account " USER-ID
+                       " stored balance " USER-ACCOUNT-BALANCE
+                       " but transfer ledger nets to " WS-ACCT-NET
+               ADD 1 TO WS-BALANCE-EXCEPTIONS
+           ELSE
+               ADD 1 TO WS-ACCOUNTS-OK
+           END-IF.
+           EXIT.
+
+       9000-FINISH.
+           DISPLAY " "
+           DISPLAY "Transfers checked: " WS-TRANSFERS-CHECKED
+           DISPLAY "Transfers reconciled clean: " WS-TRANSFERS-OK
+           DISPLAY "Amount exceptions: " WS-AMOUNT-EXCEPTIONS
+           DISPLAY "Stale pending transfers: " WS-STALE-PENDING
+           DISPLAY "Total completed USD volume: " WS-TOTAL-USD-VOLUME
+           DISPLAY " "
+           DISPLAY "Accounts checked: " WS-ACCOUNTS-CHECKED
+           DISPLAY "Accounts reconciled clean: " WS-ACCOUNTS-OK
+           DISPLAY "Balance exceptions: " WS-BALANCE-EXCEPTIONS.
+           EXIT.
+
+       END PROGRAM BLM-TRANSFER-RECON.
