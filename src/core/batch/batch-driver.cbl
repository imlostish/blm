@@ -0,0 +1,128 @@
+      *> ----------------------------------------------------------------
+      *> Author: imlostish
+      *> Date:   26/08/2025
+      *> Purpose: Headless driver that runs the nightly batch jobs as a
+      *>          suite, without going through the interactive CLI.
+      *> License: MIT
+      *> Modification History:
+      *>   26/08/2025 - jm - First cut: runs one named job, or all of
+      *>                     them in sequence, via CALL "SYSTEM" since
+      *>                     each job is its own STOP-RUN executable
+      *>                     (no JCL/scheduler exists in this repo to
+      *>                     drive them as real job steps). Assumes
+      *>                     each job is built to an executable named
+      *>                     after its source file, alongside this one.
+      *>   28/08/2025 - jm - Added TRANSFER-RECON as a fourth step.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLM-BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-ARGS-LENGTH       PIC 9(4) COMP.
+       77 WS-JOB-SELECT        PIC X(20) VALUE "ALL".
+       77 WS-COMMAND           PIC X(100).
+       77 WS-JOBS-RUN          PIC 9(5) COMP VALUE 0.
+       77 WS-JOBS-FAILED       PIC 9(5) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           EVALUATE WS-JOB-SELECT
+               WHEN "ALL"
+                   PERFORM 2010-RUN-CARD-EXP-RPT
+                   PERFORM 2020-RUN-INTEREST-ACCRUAL
+                   PERFORM 2030-RUN-STATEMENT-RPT
+                   PERFORM 2040-RUN-TRANSFER-RECON
+               WHEN "CARD-EXP-RPT"
+                   PERFORM 2010-RUN-CARD-EXP-RPT
+               WHEN "INTEREST-ACCRUAL"
+                   PERFORM 2020-RUN-INTEREST-ACCRUAL
+               WHEN "STATEMENT-RPT"
+                   PERFORM 2030-RUN-STATEMENT-RPT
+               WHEN "TRANSFER-RECON"
+                   PERFORM 2040-RUN-TRANSFER-RECON
+               WHEN OTHER
+                   DISPLAY "Unknown job: " WS-JOB-SELECT
+                   DISPLAY "Valid jobs: ALL, CARD-EXP-RPT, "
+                           "INTEREST-ACCRUAL, STATEMENT-RPT, "
+                           "TRANSFER-RECON"
+                   MOVE 1 TO WS-JOBS-FAILED
+           END-EVALUATE
+           PERFORM 9000-FINISH
+           IF WS-JOBS-FAILED > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> 1000-INITIALIZE - takes an optional job name on the command
+      *> line (ALL, CARD-EXP-RPT, INTEREST-ACCRUAL, STATEMENT-RPT or
+      *> TRANSFER-RECON), defaulting to ALL when none is given.
+      *> ----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-ARGS-LENGTH FROM ARGUMENT-NUMBER
+           IF WS-ARGS-LENGTH > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-JOB-SELECT FROM ARGUMENT-VALUE
+               INSPECT WS-JOB-SELECT CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF
+           DISPLAY "=== Batch Driver ==="
+           DISPLAY "Job selection: " WS-JOB-SELECT.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 2010-RUN-CARD-EXP-RPT / 2020-RUN-INTEREST-ACCRUAL /
+      *> 2030-RUN-STATEMENT-RPT - run one job step as its own process,
+      *> so that step's STOP RUN only ends that process, not the whole
+      *> suite. A failing step is logged and the suite carries on to
+      *> the next step, the way a real job scheduler would flag one
+      *> failed step without abandoning the rest of the run.
+      *> ----------------------------------------------------------------
+       2010-RUN-CARD-EXP-RPT.
+           MOVE "./card-exp-report" TO WS-COMMAND
+           PERFORM 3000-RUN-STEP.
+           EXIT.
+
+       2020-RUN-INTEREST-ACCRUAL.
+           MOVE "./interest-accrual" TO WS-COMMAND
+           PERFORM 3000-RUN-STEP.
+           EXIT.
+
+       2030-RUN-STATEMENT-RPT.
+           MOVE "./statement-report" TO WS-COMMAND
+           PERFORM 3000-RUN-STEP.
+           EXIT.
+
+       2040-RUN-TRANSFER-RECON.
+           MOVE "./transfer-recon" TO WS-COMMAND
+           PERFORM 3000-RUN-STEP.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> 3000-RUN-STEP - runs WS-COMMAND as a child process and checks
+      *> its exit status.
+      *> ----------------------------------------------------------------
+       3000-RUN-STEP.
+           DISPLAY "--- step: " WS-COMMAND " ---"
+           CALL "SYSTEM" USING WS-COMMAND
+           ADD 1 TO WS-JOBS-RUN
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Step failed, exit code " RETURN-CODE
+               ADD 1 TO WS-JOBS-FAILED
+           END-IF.
+           EXIT.
+
+       9000-FINISH.
+           DISPLAY " "
+           DISPLAY "Jobs run: " WS-JOBS-RUN
+           DISPLAY "Jobs failed: " WS-JOBS-FAILED.
+           EXIT.
+
+       END PROGRAM BLM-BATCH-DRIVER.
