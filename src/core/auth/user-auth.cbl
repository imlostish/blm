@@ -5,6 +5,15 @@
       *> Purpose: User validation flow
       *> License: MIT
       *> PLEASE GIVE ME A JOB
+      *> Modification History:
+      *>   21/08/2025 - jm - HASH-PASSWORD/COMPARE-HASH now carry a
+      *>                     per-user salt (LK-SALT) and the stored hash
+      *>                     (LK-HASH) across the LINKAGE SECTION instead
+      *>                     of relying on an internal WS-STORED-HASH
+      *>                     that nothing ever set.
+      *>   28/08/2025 - jm - COMPARE-HASH now also blocks login while
+      *>                     CHECK-LOCKOUT reports the account still
+      *>                     PENDING identity verification.
       *> ----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BLM-USER-AUTH.
@@ -15,8 +24,10 @@
        WORKING-STORAGE SECTION.
 
       *> Hash Pwd Validation
-       77 WS-LOCAL-HASH PIC X(64).
-       77 WS-STORED-HASH PIC X(64) VALUE SPACE.
+       77 WS-LOCAL-HASH       PIC X(64).
+       77 WS-STORED-HASH      PIC X(64).
+       77 WS-SALTED-INPUT     PIC X(80).
+       77 WS-SEED-DATE-TIME   PIC X(20).
 
       *> Validation Email
        77 WS-EMAIL            PIC X(124).
@@ -28,18 +39,49 @@
        77 WS-CURRENT-CHAR     PIC X.
        77 WS-SPACE-COUNT      PIC 9(2).
 
+      *> Validation Username/Password
+       77 WS-LEN              PIC 9(3).
+       77 WS-J                PIC 9(3).
+       77 WS-HAS-UPPER        PIC X VALUE "N".
+           88 HAS-UPPER         VALUE "Y".
+       77 WS-HAS-LOWER        PIC X VALUE "N".
+           88 HAS-LOWER         VALUE "Y".
+       77 WS-HAS-DIGIT        PIC X VALUE "N".
+           88 HAS-DIGIT         VALUE "Y".
+       77 WS-HAS-SPECIAL      PIC X VALUE "N".
+           88 HAS-SPECIAL       VALUE "Y".
+
+      *> Uniqueness checks
+       COPY "user-ctl-data.cpy".
+       77 WS-LOOKUP-USER-ID   PIC X(10).
+       77 WS-LOOKUP-RET-CODE  PIC S9(4) COMP.
+
+      *> Audit trail
+       COPY "audit-log.cpy"
+           REPLACING ==AUDIT-LOG-RECORD== BY ==WS-AUDIT-ENTRY==.
+       77 WS-AUDIT-RET-CODE   PIC S9(4) COMP.
+       77 WS-CDT-DATE         PIC 9(8).
+       77 WS-CDT-TIME         PIC 9(6).
+       77 WS-CDT-TIME-RAW     PIC 9(8).
+
        LINKAGE SECTION.
 
        01 LK-ACTION       PIC X(20).
        01 LK-INPUT        PIC X(64).
+       01 LK-SALT         PIC X(16).
+       01 LK-HASH         PIC X(64).
+       01 LK-USER-ID      PIC X(10).
        01 LK-RET-CODE     PIC S9(4) COMP.
 
-       PROCEDURE DIVISION USING LK-ACTION LK-INPUT LK-RET-CODE.
+       PROCEDURE DIVISION USING LK-ACTION LK-INPUT LK-SALT LK-HASH
+                                 LK-USER-ID LK-RET-CODE.
            EVALUATE LK-ACTION
                WHEN "IS-USERNAME-VALID"
                    PERFORM IS-USERNAME-VALID
                WHEN "IS-USERNAME-UNUSED"
                    PERFORM IS-USERNAME-UNUSED
+               WHEN "IS-PASSWORD-VALID"
+                   PERFORM IS-PASSWORD-VALID
                WHEN "IS-EMAIL-VALID"
                    PERFORM IS-EMAIL-VALID
                WHEN "IS-EMAIL-UNUSED"
@@ -52,22 +94,114 @@
                    DISPLAY "Funcion desconocida en USER-AUTH-UTILS"
                    MOVE 12 TO LK-RET-CODE
            END-EVALUATE
-      
+
            GOBACK.
 
+      *> ----------------------------------------------------------------
+      *> IS-USERNAME-VALID - 0 = ok, 4 = bad length (5-20), 5 = spaces,
+      *> 6 = must start with a letter, 7 = character other than
+      *> letter/digit/underscore found.
+      *> ----------------------------------------------------------------
        IS-USERNAME-VALID.
-           IF FUNCTION LENGTH(FUNCTION TRIM(LK-INPUT)) < 5
-              MOVE 4 TO LK-RET-CODE  *> Username demasiado corto
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-INPUT)) TO WS-LEN
+           IF WS-LEN < 5 OR WS-LEN > 20
+              MOVE 4 TO LK-RET-CODE  *> Longitud invalida
            ELSE
            INSPECT LK-INPUT TALLYING WS-SPACE-COUNT FOR ALL " "
            IF WS-SPACE-COUNT > 0
                MOVE 5 TO LK-RET-CODE *> No se permiten espacios
            ELSE
-               MOVE 0 TO LK-RET-CODE
+           IF LK-INPUT(1:1) NOT ALPHABETIC
+               MOVE 6 TO LK-RET-CODE *> Debe iniciar con una letra
+           ELSE
+               PERFORM CHECK-USERNAME-CHARS
+           END-IF
            END-IF
            END-IF.
            EXIT.
+
+      *> ----------------------------------------------------------------
+      *> CHECK-USERNAME-CHARS - every character must be a letter,
+      *> digit or underscore. Assumes WS-LEN is already set.
+      *> ----------------------------------------------------------------
+       CHECK-USERNAME-CHARS.
+           MOVE 0 TO LK-RET-CODE
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
+               MOVE LK-INPUT(WS-J:1) TO WS-CURRENT-CHAR
+               IF WS-CURRENT-CHAR NOT ALPHABETIC
+                  AND WS-CURRENT-CHAR NOT NUMERIC
+                  AND WS-CURRENT-CHAR NOT = "_"
+                   MOVE 7 TO LK-RET-CODE *> Caracter no permitido
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> IS-PASSWORD-VALID - 0 = ok, 4 = shorter than 8 characters,
+      *> 5 = missing uppercase, 6 = missing lowercase, 7 = missing
+      *> digit, 8 = missing special character.
+      *> ----------------------------------------------------------------
+       IS-PASSWORD-VALID.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-INPUT)) TO WS-LEN
+           IF WS-LEN < 8
+               MOVE 4 TO LK-RET-CODE *> Muy corta
+           ELSE
+               MOVE "N" TO WS-HAS-UPPER
+               MOVE "N" TO WS-HAS-LOWER
+               MOVE "N" TO WS-HAS-DIGIT
+               MOVE "N" TO WS-HAS-SPECIAL
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LEN
+                   MOVE LK-INPUT(WS-J:1) TO WS-CURRENT-CHAR
+                   EVALUATE TRUE
+                       WHEN WS-CURRENT-CHAR >= "A"
+                            AND WS-CURRENT-CHAR <= "Z"
+                           MOVE "Y" TO WS-HAS-UPPER
+                       WHEN WS-CURRENT-CHAR >= "a"
+                            AND WS-CURRENT-CHAR <= "z"
+                           MOVE "Y" TO WS-HAS-LOWER
+                       WHEN WS-CURRENT-CHAR NUMERIC
+                           MOVE "Y" TO WS-HAS-DIGIT
+                       WHEN OTHER
+                           IF WS-CURRENT-CHAR NOT = SPACE
+                               MOVE "Y" TO WS-HAS-SPECIAL
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+
+               IF NOT HAS-UPPER
+                   MOVE 5 TO LK-RET-CODE *> Falta mayuscula
+               ELSE
+               IF NOT HAS-LOWER
+                   MOVE 6 TO LK-RET-CODE *> Falta minuscula
+               ELSE
+               IF NOT HAS-DIGIT
+                   MOVE 7 TO LK-RET-CODE *> Falta digito
+               ELSE
+               IF NOT HAS-SPECIAL
+                   MOVE 8 TO LK-RET-CODE *> Falta caracter especial
+               ELSE
+                   MOVE 0 TO LK-RET-CODE
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+           END-IF.
+           EXIT.
+      *> ----------------------------------------------------------------
+      *> IS-USERNAME-UNUSED - 0 = free to register, 4 = already taken.
+      *> ----------------------------------------------------------------
        IS-USERNAME-UNUSED.
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-BY-USERNAME TO TRUE
+           MOVE LK-INPUT TO UCD-LOOKUP-VALUE
+           MOVE SPACES TO WS-LOOKUP-USER-ID
+           CALL "BLM-USER-CONTROLLER" USING "VALIDATE-USER",
+                USER-CTL-DATA, WS-LOOKUP-USER-ID, WS-LOOKUP-RET-CODE
+           IF WS-LOOKUP-RET-CODE = 0
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               MOVE 0 TO LK-RET-CODE
+           END-IF.
            EXIT.
        IS-EMAIL-VALID.
            CALL "BLM-EMAIL-UTILS"
@@ -79,28 +213,128 @@
            END-IF.
            EXIT.
 
+      *> ----------------------------------------------------------------
+      *> IS-EMAIL-UNUSED - 0 = free to register, 4 = already taken.
+      *> ----------------------------------------------------------------
        IS-EMAIL-UNUSED.
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-BY-EMAIL TO TRUE
+           MOVE LK-INPUT TO UCD-LOOKUP-VALUE
+           MOVE SPACES TO WS-LOOKUP-USER-ID
+           CALL "BLM-USER-CONTROLLER" USING "VALIDATE-USER",
+                USER-CTL-DATA, WS-LOOKUP-USER-ID, WS-LOOKUP-RET-CODE
+           IF WS-LOOKUP-RET-CODE = 0
+               MOVE 4 TO LK-RET-CODE
+           ELSE
+               MOVE 0 TO LK-RET-CODE
+           END-IF.
            EXIT.
 
+      *> ----------------------------------------------------------------
+      *> HASH-PASSWORD - if the caller didn't already supply a salt
+      *> (LK-SALT = SPACES), a fresh one is generated so two users with
+      *> the same password never land on the same stored hash.
+      *> ----------------------------------------------------------------
        HASH-PASSWORD.
-           DISPLAY "→ simulando hash de password: " LK-INPUT
-           CALL "SHA256" USING LK-INPUT WS-LOCAL-HASH
-           DISPLAY "User Inp: " LK-INPUT
-           DISPLAY "hash Out: " WS-LOCAL-HASH
+           IF LK-SALT = SPACES
+               PERFORM GENERATE-SALT
+           END-IF
+
+           MOVE SPACES TO WS-SALTED-INPUT
+           STRING LK-SALT DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-INPUT) DELIMITED BY SIZE
+               INTO WS-SALTED-INPUT
+
+           CALL "SHA256" USING WS-SALTED-INPUT WS-LOCAL-HASH
+           MOVE WS-LOCAL-HASH TO LK-HASH
            MOVE 0 TO LK-RET-CODE.
            EXIT.
 
+      *> ----------------------------------------------------------------
+      *> GENERATE-SALT - derives a per-user salt from the current
+      *> timestamp and the user id so repeated calls don't collide.
+      *> ----------------------------------------------------------------
+       GENERATE-SALT.
+           MOVE SPACES TO WS-SEED-DATE-TIME
+           ACCEPT WS-SEED-DATE-TIME FROM TIME
+           MOVE SPACES TO LK-SALT
+           STRING LK-USER-ID DELIMITED BY SIZE
+                  WS-SEED-DATE-TIME DELIMITED BY SIZE
+               INTO LK-SALT.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> COMPARE-HASH - recomputes the hash for LK-INPUT using the
+      *> caller-supplied LK-SALT and compares it to the caller-supplied
+      *> LK-HASH (the value on file for that user).
+      *> ----------------------------------------------------------------
+      *> ----------------------------------------------------------------
+      *> COMPARE-HASH - 0 = match, 1 = mismatch, 9 = account locked out
+      *> (see BLM-USER-CONTROLLER's failed-login counter), 10 = account
+      *> still pending identity verification.
+      *> ----------------------------------------------------------------
        COMPARE-HASH.
            DISPLAY "Comparando hash..."
-           PERFORM HASH-PASSWORD
-           DISPLAY "hash Ingresado: " WS-LOCAL-HASH
-           DISPLAY "hash Almacenado: " WS-STORED-HASH
-
-           IF WS-LOCAL-HASH = WS-STORED-HASH
-               DISPLAY "La contraseña es correcta."
-               MOVE 0 TO LK-RET-CODE
+           MOVE SPACES TO USER-CTL-DATA
+           CALL "BLM-USER-CONTROLLER" USING "CHECK-LOCKOUT",
+                USER-CTL-DATA, LK-USER-ID, WS-LOOKUP-RET-CODE
+           IF WS-LOOKUP-RET-CODE = 9
+               DISPLAY "Cuenta bloqueada por intentos fallidos."
+               MOVE 9 TO LK-RET-CODE
+               PERFORM LOG-LOGIN-ATTEMPT
+           ELSE
+           IF WS-LOOKUP-RET-CODE = 10
+               DISPLAY "Cuenta pendiente de verificacion de identidad."
+               MOVE 10 TO LK-RET-CODE
+               PERFORM LOG-LOGIN-ATTEMPT
            ELSE
-               DISPLAY "La contraseña es incorrecta."
-               MOVE 1 TO LK-RET-CODE
+               MOVE LK-HASH TO WS-STORED-HASH
+               PERFORM HASH-PASSWORD
+               IF LK-HASH = WS-STORED-HASH
+                   DISPLAY "La contraseña es correcta."
+                   CALL "BLM-USER-CONTROLLER" USING
+                        "RESET-FAILED-LOGIN", USER-CTL-DATA,
+                        LK-USER-ID, WS-LOOKUP-RET-CODE
+                   MOVE 0 TO LK-RET-CODE
+               ELSE
+                   DISPLAY "La contraseña es incorrecta."
+                   CALL "BLM-USER-CONTROLLER" USING
+                        "INC-FAILED-LOGIN", USER-CTL-DATA,
+                        LK-USER-ID, WS-LOOKUP-RET-CODE
+                   MOVE 1 TO LK-RET-CODE
+               END-IF
+               MOVE WS-STORED-HASH TO LK-HASH
+               PERFORM LOG-LOGIN-ATTEMPT
+           END-IF
            END-IF.
            EXIT.
+
+      *> ----------------------------------------------------------------
+      *> LOG-LOGIN-ATTEMPT - records the outcome of COMPARE-HASH
+      *> (0 = success, 1 = bad password, 9 = locked out) to the durable
+      *> audit trail.
+      *> ----------------------------------------------------------------
+       LOG-LOGIN-ATTEMPT.
+           MOVE SPACES TO WS-AUDIT-ENTRY
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME-RAW FROM TIME
+           MOVE WS-CDT-TIME-RAW(1:6) TO WS-CDT-TIME
+           STRING WS-CDT-DATE WS-CDT-TIME DELIMITED BY SIZE
+               INTO AUDIT-TIMESTAMP
+           MOVE LK-USER-ID TO AUDIT-USER-ID
+           MOVE "LOGIN" TO AUDIT-ACTION
+           MOVE LK-RET-CODE TO AUDIT-RET-CODE
+           EVALUATE LK-RET-CODE
+               WHEN 0
+                   MOVE "password matched" TO AUDIT-DETAIL
+               WHEN 9
+                   MOVE "account locked out" TO AUDIT-DETAIL
+               WHEN 10
+                   MOVE "pending identity verification"
+                       TO AUDIT-DETAIL
+               WHEN OTHER
+                   MOVE "password mismatch" TO AUDIT-DETAIL
+           END-EVALUATE
+           CALL "BLM-AUDIT-CONTROLLER" USING "LOG", WS-AUDIT-ENTRY,
+                WS-AUDIT-RET-CODE.
+           EXIT.
