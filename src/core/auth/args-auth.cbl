@@ -4,6 +4,17 @@
       *> Purpose: Command line argument parsing for utilitys
       *> License: MIT
       *> PLEASE GIVE ME A JOB
+      *> Modification History:
+      *>   20/08/2025 - jm - PARSE-ARGUMENTS now dispatches each
+      *>                     recognized flag to the real controller
+      *>                     instead of just announcing it.
+      *>   28/08/2025 - jm - --acc update/delete now require an
+      *>                     --actingid and re-check that user's role
+      *>                     via BLM-USER-CONTROLLER REQUIRE-ROLE before
+      *>                     applying the change.
+      *>   28/08/2025 - jm - Documented --tr approve/reject/
+      *>                     pending-approval and the large-transfer
+      *>                     approval hold.
       *> ---------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BLM-ARGS-AUTH.
@@ -14,10 +25,42 @@
        WORKING-STORAGE SECTION.
        77 WS-ARG-IDX       PIC 9(4) COMP VALUE 1.
        77 WS-ARG-TEXT      PIC X(100).
+       77 WS-RET-CODE      PIC S9(4) COMP VALUE 0.
+
+      *> --- generic "<op> [--field value]..." collector -------------
+       77 WS-SUB-OP        PIC X(20).
+       77 WS-SUB-IDX       PIC 9(4) COMP.
+       77 WS-IS-TOP-FLAG   PIC X VALUE "N".
+           88 IS-TOP-FLAG    VALUE "Y".
+       COPY "op-fields.cpy"
+           REPLACING ==OP-FIELDS==      BY ==WS-FIELDS==
+                     ==OP-FIELD-ENTRY== BY ==WS-FIELD-ENTRY==
+                     ==OP-FIELD-NAME==  BY ==WS-FIELD-NAME==
+                     ==OP-FIELD-VALUE== BY ==WS-FIELD-VALUE==
+                     ==OP-FIELD-COUNT== BY ==WS-FIELD-COUNT==.
+       77 WS-LOOKUP-NAME   PIC X(20).
+       77 WS-LOOKUP-VALUE  PIC X(100).
+       77 WS-LOOKUP-FOUND  PIC X VALUE "N".
+           88 LOOKUP-FOUND   VALUE "Y".
+
+       COPY "user-ctl-data.cpy".
+       77 WS-USER-ID       PIC X(10) VALUE SPACES.
+       77 WS-ACTING-ID     PIC X(10) VALUE SPACES.
+       77 WS-AUTH-SALT     PIC X(16) VALUE SPACES.
+       77 WS-AUTH-HASH     PIC X(64) VALUE SPACES.
+
+      *> --- exchange rates ---------------------------------------------
+       77 WS-FX-CCY        PIC X(3).
+       77 WS-FX-AMOUNT     PIC 9(9)V99 VALUE 0.
+       77 WS-FX-RATE       PIC 9(5)V9(6) VALUE 0.
+       77 WS-FX-AMOUNT-OUT PIC 9(9)V99.
+
        LINKAGE SECTION.
        01 L-ARGS-LEN       PIC 9(4) COMP.
        01 L-ARGS-VALUE.
-           05 L-ARG-VAL     PIC X(100) OCCURS 10 TIMES.
+           05 L-ARG-VAL     PIC X(100)
+                             OCCURS 1 TO 50 TIMES
+                             DEPENDING ON L-ARGS-LEN.
 
 
        PROCEDURE DIVISION USING L-ARGS-LEN, L-ARGS-VALUE.
@@ -63,18 +106,26 @@
            DISPLAY "  |_ <acc-balance>: Balance of the account"
            DISPLAY "  |_ <acc-created>: Creation date of the account"
            DISPLAY "  |_ <acc-updated>: Last update date of the account"
+           DISPLAY "  |_ <acc-role>: New role for update (C/T/M)"
+           DISPLAY "  |_ <acc-actingid>: Teller/admin id running "
+                   "update or delete"
            DISPLAY "  --credit-card: Credit cards"
            DISPLAY "  |_ --cc"
            DISPLAY "  ♙ args: Parse arguments for cc"
            DISPLAY "  |_ <cc-op>: add, remove, list, search"
+           DISPLAY "  |_ <cc-status>: Filter by status (A/B/E/C), "
+                   "list or search"
+           DISPLAY "  |_ <cc-brand>: Filter by card brand, list or "
+                   "search"
            DISPLAY "  |_ <cc-by>: --[id | name | type | number | ...]"
            DISPLAY "  |_ <cc-id>: Credit card ID for operations"
            DISPLAY "  |_ <cc-name>: Name of the credit card"
            DISPLAY "  |_ <cc-type>: Type of the credit card"
            DISPLAY "  |_ <cc-number>: Credit card number"
            DISPLAY "  |_ <cc-expiry>: Expiry date (MM/YY)"
-           DISPLAY "  |_ <cc-cvv>: CVV code"
            DISPLAY "  |_ <cc-holder>: Cardholder name"
+           DISPLAY "  |_ <cc-rate>: Annual interest rate applied to "
+                   "the carried balance (default 24.99), add"
            DISPLAY "  --loan: Loan operations"
            DISPLAY "  ♙ args: Parse arguments for loan"
            DISPLAY "  |_ <loan-amount>: Amount of the loan"
@@ -84,17 +135,26 @@
            DISPLAY "  --transfers: Transfer operations"
            DISPLAY "  |_ --tr"
            DISPLAY "  ♙ args: Parse arguments for transfers"
-           DISPLAY "  |_ <tr-op>: send, receive, history"
+           DISPLAY "  |_ <tr-op>: send, receive, history, approve, "
+                   "reject, pending-approval"
            DISPLAY "  |_ <tr-by>: --[id | amount | date | status | ...]"
            DISPLAY "  |_ <tr-id>: Transfer ID for operations"
-           DISPLAY "  |_ <tr-amount>: Amount of the transfer"
+           DISPLAY "  |_ <tr-amount>: Amount of the transfer; sends "
+                   "at or above the large-transfer limit are held "
+                   "awaiting-approval instead of completing"
            DISPLAY "  |_ <tr-date>: Date of the transfer"
            DISPLAY "  |_ <tr-status>: Status of the transfer"
            DISPLAY "  |_ <tr-recipient>: Recipient of the transfer"
+           DISPLAY "  --exchange-rate: Currency exchange rates"
+           DISPLAY "  |_ --fx"
+           DISPLAY "  ♙ args: Parse arguments for exchange rates"
+           DISPLAY "  |_ <fx-op>: set-rate, get-rate"
+           DISPLAY "  |_ <fx-ccy>: Currency code (e.g. EUR)"
+           DISPLAY "  |_ <fx-rate>: USD value of one unit of <fx-ccy>"
            DISPLAY "  --logout: Logout user"
            DISPLAY "  |_ --lg"
            EXIT PROGRAM.
-      
+
         PARSE-ARGUMENTS.
               PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
                 UNTIL WS-ARG-IDX > L-ARGS-LEN
@@ -102,16 +162,31 @@
                 EVALUATE WS-ARG-TEXT
                      WHEN "--authenticate" WHEN "--auth"
                           DISPLAY "Authentication command detected."
+                          PERFORM COLLECT-SUB-ARGS
+                          PERFORM DISPATCH-AUTH
                      WHEN "--account" WHEN "--acc"
                           DISPLAY "Account command detected."
+                          PERFORM COLLECT-SUB-ARGS
+                          PERFORM DISPATCH-ACCOUNT
                      WHEN "--credit-card" WHEN "--cc"
                           DISPLAY "Credit card command detected."
+                          PERFORM COLLECT-SUB-ARGS
+                          PERFORM DISPATCH-CREDIT-CARD
                      WHEN "--loan"
                           DISPLAY "Loan command detected."
+                          PERFORM COLLECT-SUB-ARGS
+                          PERFORM DISPATCH-LOAN
                      WHEN "--transfers" WHEN "--tr"
                           DISPLAY "Transfer command detected."
+                          PERFORM COLLECT-SUB-ARGS
+                          PERFORM DISPATCH-TRANSFER
+                     WHEN "--exchange-rate" WHEN "--fx"
+                          DISPLAY "Exchange rate command detected."
+                          PERFORM COLLECT-SUB-ARGS
+                          PERFORM DISPATCH-FX
                      WHEN "--logout" WHEN "--lg"
                           DISPLAY "Logout command detected."
+                          PERFORM DISPATCH-LOGOUT
                      WHEN "version" WHEN "v" WHEN "-v" WHEN "--version"
                           DISPLAY "current version: 0.0.1beta"
                      WHEN "help" WHEN "h" WHEN "-h" WHEN "--help"
@@ -120,4 +195,357 @@
                           DISPLAY "Unknown command: " WS-ARG-TEXT
                 END-EVALUATE
               END-PERFORM.
-              EXIT PROGRAM.
\ No newline at end of file
+              EXIT PROGRAM.
+
+      *> ----------------------------------------------------------------
+      *> IS-TOP-LEVEL-FLAG - sets IS-TOP-FLAG when WS-ARG-TEXT holds one
+      *> of the top-level command words, used to know where a run of
+      *> "<op> [--field value]..." sub-arguments ends.
+      *> ----------------------------------------------------------------
+       IS-TOP-LEVEL-FLAG.
+           MOVE "N" TO WS-IS-TOP-FLAG
+           EVALUATE WS-ARG-TEXT
+               WHEN "--authenticate" WHEN "--auth"
+               WHEN "--account" WHEN "--acc"
+               WHEN "--credit-card" WHEN "--cc"
+               WHEN "--loan"
+               WHEN "--transfers" WHEN "--tr"
+               WHEN "--exchange-rate" WHEN "--fx"
+               WHEN "--logout" WHEN "--lg"
+               WHEN "version" WHEN "v" WHEN "-v" WHEN "--version"
+               WHEN "help" WHEN "h" WHEN "-h" WHEN "--help"
+                   MOVE "Y" TO WS-IS-TOP-FLAG
+           END-EVALUATE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> COLLECT-SUB-ARGS - reads the optional bare <op> word right
+      *> after a top-level flag, then every "--field value" pair that
+      *> follows, until the next top-level flag or the end of the
+      *> command line. Leaves WS-ARG-IDX on the last token consumed so
+      *> the outer PERFORM VARYING resumes in the right place.
+      *> ----------------------------------------------------------------
+       COLLECT-SUB-ARGS.
+           MOVE SPACES TO WS-SUB-OP
+           MOVE 0 TO WS-FIELD-COUNT
+
+           IF WS-ARG-IDX < L-ARGS-LEN
+               MOVE L-ARG-VAL(WS-ARG-IDX + 1) TO WS-ARG-TEXT
+               PERFORM IS-TOP-LEVEL-FLAG
+               IF (NOT IS-TOP-FLAG) AND WS-ARG-TEXT(1:2) NOT = "--"
+                   ADD 1 TO WS-ARG-IDX
+                   MOVE WS-ARG-TEXT TO WS-SUB-OP
+               END-IF
+           END-IF
+
+           PERFORM VARYING WS-SUB-IDX FROM WS-ARG-IDX BY 1
+               UNTIL WS-SUB-IDX >= L-ARGS-LEN
+                  OR WS-FIELD-COUNT >= 10
+               MOVE L-ARG-VAL(WS-SUB-IDX + 1) TO WS-ARG-TEXT
+               PERFORM IS-TOP-LEVEL-FLAG
+               IF IS-TOP-FLAG OR WS-ARG-TEXT(1:2) NOT = "--"
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-FIELD-COUNT
+               MOVE WS-ARG-TEXT(3:18) TO WS-FIELD-NAME(WS-FIELD-COUNT)
+               MOVE SPACES TO WS-FIELD-VALUE(WS-FIELD-COUNT)
+               IF WS-SUB-IDX + 1 < L-ARGS-LEN
+                   MOVE L-ARG-VAL(WS-SUB-IDX + 2)
+                        TO WS-FIELD-VALUE(WS-FIELD-COUNT)
+               END-IF
+               ADD 2 TO WS-ARG-IDX
+               ADD 1 TO WS-SUB-IDX
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> GET-FIELD - looks WS-LOOKUP-NAME up in the fields collected by
+      *> COLLECT-SUB-ARGS; returns the value in WS-LOOKUP-VALUE and
+      *> sets LOOKUP-FOUND.
+      *> ----------------------------------------------------------------
+       GET-FIELD.
+           MOVE "N" TO WS-LOOKUP-FOUND
+           MOVE SPACES TO WS-LOOKUP-VALUE
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-SUB-IDX > WS-FIELD-COUNT
+               IF WS-FIELD-NAME(WS-SUB-IDX) = WS-LOOKUP-NAME
+                   MOVE WS-FIELD-VALUE(WS-SUB-IDX) TO WS-LOOKUP-VALUE
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPATCH-AUTH - "--auth <login|register|verify> --username ..
+      *> --email .. --password .."
+      *> ----------------------------------------------------------------
+       DISPATCH-AUTH.
+           EVALUATE WS-SUB-OP
+               WHEN "register"
+                   MOVE "username" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   MOVE WS-LOOKUP-VALUE TO UCD-REG-USERNAME
+                   MOVE "email" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   MOVE WS-LOOKUP-VALUE TO UCD-REG-EMAIL
+                   MOVE "password" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   MOVE WS-LOOKUP-VALUE TO UCD-REG-PWD
+                   MOVE SPACES TO WS-AUTH-SALT WS-AUTH-HASH
+                   CALL "BLM-USER-AUTH" USING "IS-USERNAME-VALID",
+                        UCD-REG-USERNAME, WS-AUTH-SALT, WS-AUTH-HASH,
+                        WS-USER-ID, WS-RET-CODE
+                   IF WS-RET-CODE NOT = 0
+                       DISPLAY "Username does not meet the rules."
+                   ELSE
+                       CALL "BLM-USER-AUTH" USING "IS-PASSWORD-VALID",
+                            UCD-REG-PWD, WS-AUTH-SALT, WS-AUTH-HASH,
+                            WS-USER-ID, WS-RET-CODE
+                       IF WS-RET-CODE NOT = 0
+                           DISPLAY "Password does not meet the "
+                                   "complexity rules."
+                       END-IF
+                   END-IF
+                   IF WS-RET-CODE = 0
+                       CALL "BLM-USER-AUTH" USING "IS-USERNAME-UNUSED",
+                            UCD-REG-USERNAME, WS-AUTH-SALT,
+                            WS-AUTH-HASH, WS-USER-ID, WS-RET-CODE
+                       IF WS-RET-CODE NOT = 0
+                           DISPLAY "Username already taken."
+                       ELSE
+                           CALL "BLM-USER-AUTH" USING "IS-EMAIL-UNUSED",
+                                UCD-REG-EMAIL, WS-AUTH-SALT,
+                                WS-AUTH-HASH, WS-USER-ID, WS-RET-CODE
+                           IF WS-RET-CODE NOT = 0
+                               DISPLAY "Email already registered."
+                           ELSE
+                               CALL "BLM-USER-CONTROLLER" USING
+                                    "CREATE-USER", USER-CTL-DATA,
+                                    WS-USER-ID, WS-RET-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+                   DISPLAY "Register result code: " WS-RET-CODE
+               WHEN "login"
+                   MOVE SPACES TO USER-CTL-DATA
+                   MOVE "username" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   MOVE WS-LOOKUP-VALUE TO UCD-LOOKUP-VALUE
+                   MOVE "USERNAME" TO UCD-LOOKUP-TYPE
+                   CALL "BLM-USER-CONTROLLER" USING "VALIDATE-USER",
+                        USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+                   IF WS-RET-CODE NOT = 0
+                       DISPLAY "Login failed."
+                   ELSE
+                       MOVE SPACES TO USER-CTL-DATA
+                       CALL "BLM-USER-CONTROLLER" USING
+                            "GET-CREDENTIALS", USER-CTL-DATA,
+                            WS-USER-ID, WS-RET-CODE
+                       MOVE UCD-CRED-SALT TO WS-AUTH-SALT
+                       MOVE UCD-CRED-HASH TO WS-AUTH-HASH
+                       MOVE "password" TO WS-LOOKUP-NAME
+                       PERFORM GET-FIELD
+                       CALL "BLM-USER-AUTH" USING "COMPARE-HASH",
+                            WS-LOOKUP-VALUE, WS-AUTH-SALT, WS-AUTH-HASH,
+                            WS-USER-ID, WS-RET-CODE
+                       IF WS-RET-CODE = 0
+                           DISPLAY "Login OK."
+                       ELSE
+                           DISPLAY "Login failed."
+                       END-IF
+                   END-IF
+               WHEN "verify"
+                   MOVE "username" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   IF LOOKUP-FOUND
+                       MOVE SPACES TO WS-AUTH-SALT WS-AUTH-HASH
+                       CALL "BLM-USER-AUTH" USING "IS-USERNAME-VALID",
+                            WS-LOOKUP-VALUE, WS-AUTH-SALT, WS-AUTH-HASH,
+                            WS-USER-ID, WS-RET-CODE
+                       DISPLAY "Username check code: " WS-RET-CODE
+                   END-IF
+                   MOVE "email" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   IF LOOKUP-FOUND
+                       MOVE SPACES TO WS-AUTH-SALT WS-AUTH-HASH
+                       CALL "BLM-USER-AUTH" USING "IS-EMAIL-VALID",
+                            WS-LOOKUP-VALUE, WS-AUTH-SALT, WS-AUTH-HASH,
+                            WS-USER-ID, WS-RET-CODE
+                       DISPLAY "Email check code: " WS-RET-CODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Unknown auth-type: " WS-SUB-OP
+           END-EVALUATE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPATCH-ACCOUNT - "--acc <view|status|update|delete> --id ..
+      *> --username .. --email .. --status .. --type .. --balance .."
+      *> ----------------------------------------------------------------
+       DISPATCH-ACCOUNT.
+           MOVE "id" TO WS-LOOKUP-NAME
+           PERFORM GET-FIELD
+           IF LOOKUP-FOUND
+               MOVE WS-LOOKUP-VALUE(1:10) TO WS-USER-ID
+           END-IF
+
+           EVALUATE WS-SUB-OP
+               WHEN "view" WHEN "status"
+                   MOVE "ID" TO UCD-LOOKUP-TYPE
+                   MOVE WS-USER-ID TO UCD-LOOKUP-VALUE
+                   CALL "BLM-USER-CONTROLLER" USING "VALIDATE-USER",
+                        USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+                   DISPLAY "Account lookup result code: " WS-RET-CODE
+               WHEN "update"
+                   MOVE "actingid" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   IF NOT LOOKUP-FOUND
+                       DISPLAY "Missing --actingid for update."
+                   ELSE
+                       MOVE WS-LOOKUP-VALUE(1:10) TO WS-ACTING-ID
+                       MOVE "status" TO WS-LOOKUP-NAME
+                       PERFORM GET-FIELD
+                       IF LOOKUP-FOUND
+                           PERFORM AD-UPDATE-STATUS
+                       END-IF
+                       MOVE "role" TO WS-LOOKUP-NAME
+                       PERFORM GET-FIELD
+                       IF LOOKUP-FOUND
+                           PERFORM AD-UPDATE-ROLE
+                       END-IF
+                   END-IF
+               WHEN "delete"
+                   MOVE "actingid" TO WS-LOOKUP-NAME
+                   PERFORM GET-FIELD
+                   IF NOT LOOKUP-FOUND
+                       DISPLAY "Missing --actingid for delete."
+                   ELSE
+                       MOVE WS-LOOKUP-VALUE(1:10) TO WS-ACTING-ID
+                       MOVE SPACES TO USER-CTL-DATA
+                       SET UCD-ROLE-MIN-ADMIN TO TRUE
+                       CALL "BLM-USER-CONTROLLER" USING
+                            "REQUIRE-ROLE", USER-CTL-DATA,
+                            WS-ACTING-ID, WS-RET-CODE
+                       IF WS-RET-CODE NOT = 0
+                           DISPLAY "Access denied: admin role "
+                                   "required."
+                       ELSE
+                           CALL "BLM-USER-CONTROLLER" USING
+                                "DELETE-USER", USER-CTL-DATA,
+                                WS-USER-ID, WS-RET-CODE
+                           DISPLAY "Account delete result code: "
+                                   WS-RET-CODE
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Unknown acc-op: " WS-SUB-OP
+           END-EVALUATE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> AD-UPDATE-STATUS - applies --status to the target account
+      *> (WS-USER-ID) once WS-ACTING-ID is confirmed teller-or-above.
+      *> ----------------------------------------------------------------
+       AD-UPDATE-STATUS.
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-ROLE-MIN-TELLER TO TRUE
+           CALL "BLM-USER-CONTROLLER" USING "REQUIRE-ROLE",
+                USER-CTL-DATA, WS-ACTING-ID, WS-RET-CODE
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "Access denied: teller or admin role "
+                       "required."
+           ELSE
+               MOVE "STATUS" TO UCD-UPD-FIELD
+               MOVE WS-LOOKUP-VALUE TO UCD-UPD-VALUE
+               CALL "BLM-USER-CONTROLLER" USING "UPDATE-USER",
+                    USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+               DISPLAY "Account update result code: " WS-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> AD-UPDATE-ROLE - applies --role to the target account
+      *> (WS-USER-ID) once WS-ACTING-ID is confirmed admin.
+      *> ----------------------------------------------------------------
+       AD-UPDATE-ROLE.
+           MOVE SPACES TO USER-CTL-DATA
+           SET UCD-ROLE-MIN-ADMIN TO TRUE
+           CALL "BLM-USER-CONTROLLER" USING "REQUIRE-ROLE",
+                USER-CTL-DATA, WS-ACTING-ID, WS-RET-CODE
+           IF WS-RET-CODE NOT = 0
+               DISPLAY "Access denied: admin role required."
+           ELSE
+               MOVE "ROLE" TO UCD-UPD-FIELD
+               MOVE WS-LOOKUP-VALUE TO UCD-UPD-VALUE
+               CALL "BLM-USER-CONTROLLER" USING "UPDATE-USER",
+                    USER-CTL-DATA, WS-USER-ID, WS-RET-CODE
+               DISPLAY "Account update result code: " WS-RET-CODE
+           END-IF.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPATCH-CREDIT-CARD - "--cc <add|remove|list|search> --by ..
+      *> --id .. --name .. --type .. --number .. --expiry .. --holder"
+      *> Full op/by handling lives in BLM-CARD-CONTROLLER.
+      *> ----------------------------------------------------------------
+       DISPATCH-CREDIT-CARD.
+           CALL "BLM-CARD-CONTROLLER" USING WS-SUB-OP,
+                WS-FIELDS, WS-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           DISPLAY "Credit card command result code: " WS-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPATCH-LOAN - "--loan --amount .. --term .. --rate ..
+      *> --purpose .."
+      *> ----------------------------------------------------------------
+       DISPATCH-LOAN.
+           CALL "BLM-LOAN-CONTROLLER" USING "ORIGINATE",
+                WS-FIELDS, WS-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           DISPLAY "Loan command result code: " WS-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPATCH-TRANSFER - "--tr <send|receive|history> --by ..
+      *> --id .. --amount .. --date .. --status .. --recipient .."
+      *> ----------------------------------------------------------------
+       DISPATCH-TRANSFER.
+           CALL "BLM-TRANSFER-CONTROLLER" USING WS-SUB-OP,
+                WS-FIELDS, WS-FIELD-COUNT, WS-USER-ID, WS-RET-CODE
+           DISPLAY "Transfer command result code: " WS-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPATCH-FX - "--fx <set-rate|get-rate> --ccy .. --rate .."
+      *> ----------------------------------------------------------------
+       DISPATCH-FX.
+           MOVE "ccy" TO WS-LOOKUP-NAME
+           PERFORM GET-FIELD
+           MOVE WS-LOOKUP-VALUE(1:3) TO WS-FX-CCY
+           MOVE "rate" TO WS-LOOKUP-NAME
+           PERFORM GET-FIELD
+           MOVE FUNCTION NUMVAL(WS-LOOKUP-VALUE) TO WS-FX-RATE
+
+           EVALUATE WS-SUB-OP
+               WHEN "set-rate"
+                   CALL "BLM-FX-CONTROLLER" USING "SET-RATE",
+                        WS-FX-CCY, WS-FX-AMOUNT, WS-FX-RATE,
+                        WS-FX-AMOUNT-OUT, WS-RET-CODE
+               WHEN "get-rate"
+                   CALL "BLM-FX-CONTROLLER" USING "GET-RATE",
+                        WS-FX-CCY, WS-FX-AMOUNT, WS-FX-RATE,
+                        WS-FX-AMOUNT-OUT, WS-RET-CODE
+                   DISPLAY WS-FX-CCY " = " WS-FX-RATE " USD"
+               WHEN OTHER
+                   DISPLAY "Unknown exchange-rate operation: " WS-SUB-OP
+                   MOVE 12 TO WS-RET-CODE
+           END-EVALUATE
+           DISPLAY "Exchange rate command result code: " WS-RET-CODE.
+           EXIT.
+
+      *> ----------------------------------------------------------------
+      *> DISPATCH-LOGOUT - an argv-driven session has nothing kept open
+      *> between invocations, so logout is just an acknowledgement.
+      *> ----------------------------------------------------------------
+       DISPATCH-LOGOUT.
+           DISPLAY "User logged out.".
+           EXIT.
